@@ -1,56 +1,135 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics:
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CIRCLE.
-       AUTHOR.
-       INSTALLATION.
-       DATE-WRITTEN.
-       DATE-COMPILED.
-       SECURITY.
-      *********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. LENOVO.
-       OBJECT-COMPUTER. LENOVO.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT CIRCLE-FILE
-          ASSIGN TO"C:\Users\Gecilie\Downloads\cobolprograms\CIRCLE.dat"
-          ORGANIZATION IS LINE SEQUENTIAL.
-      ********************************
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CIRCLE-FILE
-           LABEL RECORD IS STANDARD
-           DATA RECORD IS CIRCLE-REC.
-       01  CIRCLE-REC.
-           05  RADIUS   PIC 99.
-           05  AREA-C   PIC 9(3)v9(2).
-           05  AREA-CIR PIC 9(3).9(2).
-           05  CIRCUM   PIC 9(2).9(2).
-       WORKING-STORAGE SECTION.
-       01  PIE      PIC 9V9(4) VALUE IS 3.1416.
-
-
-      **********************************
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN Extend CIRCLE-FILE.
-            DISPLAY " Area and Circumference of a Circle "
-            DISPLAY " Enter radius: "
-            ACCEPT RADIUS.
-
-            COMPUTE AREA-C = PIE * (RADIUS*RADIUS).
-            MOVE AREA-C TO AREA-CIR.
-            COMPUTE CIRCUM = 2 * PIE * RADIUS.
-
-            DISPLAY " Area = " AREA-C.
-            DISPLAY " Circumference = " CIRCUM.
-            WRITE CIRCLE-REC.
-            CLOSE CIRCLE-FILE.
-            STOP RUN.
-       END PROGRAM CIRCLE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIRCLE.
+       AUTHOR.
+       INSTALLATION.
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       SECURITY.
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LENOVO.
+       OBJECT-COMPUTER. LENOVO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT CIRCLE-FILE
+          ASSIGN DYNAMIC WS-CIRCLE-FILE-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CIRCLE-FILE-STATUS.
+          COPY "runlog-select.cpy".
+          COPY "shape-hist-select.cpy".
+      ********************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIRCLE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CIRCLE-REC.
+       01  CIRCLE-REC.
+           05  RADIUS   PIC 99.
+           05  AREA-C   PIC 9(3)v9(2).
+           05  AREA-CIR PIC 9(3).9(2).
+           05  CIRCUM   PIC 9(2).9(2).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+           COPY "shape-hist-rec.cpy".
+       WORKING-STORAGE SECTION.
+       01  PIE      PIC 9V9(4) VALUE IS 3.1416.
+       01  WS-CIRCLE-FILE-PATH  PIC X(100).
+           COPY "hdr-trl-vars.cpy".
+       01  CIRCLE-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
+
+      **********************************
+       PROCEDURE DIVISION.
+       PERFORM CAPTURE-OPERATOR-ID.
+
+       MAIN-PROCEDURE.
+      * data file location comes from the CIRCLE_DD environment
+      * variable (JCL-style DD override); falls back to a
+      * relative file name in the current directory so the
+      * program still runs with no environment set up.
+            ACCEPT WS-CIRCLE-FILE-PATH FROM ENVIRONMENT "CIRCLE_DD".
+            IF WS-CIRCLE-FILE-PATH = SPACES
+                MOVE "CIRCLE.DAT" TO WS-CIRCLE-FILE-PATH
+            END-IF.
+            OPEN Extend CIRCLE-FILE.
+            IF CIRCLE-FILE-STATUS NOT = "00" AND NOT = "05"
+                MOVE "CIRCLE-FILE" TO WS-FH-ERR-FILE-NAME
+                MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                MOVE CIRCLE-FILE-STATUS TO WS-FH-ERR-STATUS
+                PERFORM REPORT-FILE-ERROR
+            END-IF.
+            PERFORM WRITE-HT-HEADER.
+            DISPLAY " Area and Circumference of a Circle "
+            DISPLAY " Enter radius: "
+            ACCEPT RADIUS.
+
+            COMPUTE AREA-C = PIE * (RADIUS*RADIUS).
+            MOVE AREA-C TO AREA-CIR.
+            COMPUTE CIRCUM = 2 * PIE * RADIUS.
+
+            DISPLAY " Area = " AREA-C.
+            DISPLAY " Circumference = " CIRCUM.
+            MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
+            WRITE CIRCLE-REC.
+               IF CIRCLE-FILE-STATUS NOT = "00"
+                   MOVE "CIRCLE-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE CIRCLE-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+            ADD 1 TO WS-HT-DETAIL-COUNT.
+            PERFORM WRITE-HT-TRAILER.
+            CLOSE CIRCLE-FILE.
+
+            OPEN EXTEND SHAPE-HIST-FILE.
+            IF WS-SHAPE-HIST-FILE-STATUS NOT = "00" AND NOT = "05"
+                MOVE "SHAPE-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+                MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                MOVE WS-SHAPE-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+                PERFORM REPORT-FILE-ERROR
+            END-IF.
+            MOVE "CIRCLE" TO SH-SHAPE-TYPE.
+            MOVE RADIUS TO SH-DIM-1.
+            MOVE ZERO TO SH-DIM-2.
+            MOVE ZERO TO SH-DIM-3.
+            MOVE AREA-C TO SH-AREA.
+            MOVE CIRCUM TO SH-PERIM-OR-CIRCUM.
+            MOVE WS-FH-OPERATOR-ID TO SH-OPERATOR-ID.
+            WRITE SHAPE-HIST-RECORD.
+            IF WS-SHAPE-HIST-FILE-STATUS NOT = "00"
+                MOVE "SHAPE-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+                MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                MOVE WS-SHAPE-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+                PERFORM REPORT-FILE-ERROR
+            END-IF.
+            CLOSE SHAPE-HIST-FILE.
+
+            MOVE "CIRCLE" TO WS-RUNLOG-PROGRAM-ID.
+            PERFORM WRITE-RUN-LOG-ENTRY.
+
+            GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       END PROGRAM CIRCLE.
