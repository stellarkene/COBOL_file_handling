@@ -6,7 +6,9 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT SQNC2-FILE ASSIGN TO "sqnc_2.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQNC2-FILE-STATUS.
+           COPY "runlog-select.cpy".
 
        DATA DIVISION.
            FILE SECTION.
@@ -16,34 +18,57 @@
            05  SEQ2_numA_FH     PIC 9(2) VALUE 10.
            05  SEQ2_numB_FH     PIC 9(2) VALUE 5.
            05  SEQ2_numC_FH     PIC Z(2).
-       
-       
+           COPY "operator-field.cpy".
+           COPY "fd-vars.cpy".
+
+
        WORKING-STORAGE SECTION.
        01  SEQ2_numA            PIC 9(2) VALUE 10.
        01  SEQ2_numB            PIC 9(2) VALUE 5.
        01  SEQ2_numC            PIC Z(2).
-       01  EOF                 PIC X VALUE "N".
+       01  SQNC2-FILE-STATUS   PIC XX.
+           COPY "ws-vars.cpy".
 
        PROCEDURE DIVISION.
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            
            OPEN INPUT SQNC2-FILE
-           READ SQNC2-FILE
-           AT END
-               CLOSE SQNC2-FILE
+           IF SQNC2-FILE-STATUS = "35"
+      * no saved values yet -- start the file off with the
+      * defaults and skip straight past the READ below, since
+      * reading a file that failed to open is a fatal error.
                OPEN OUTPUT SQNC2-FILE
+               IF SQNC2-FILE-STATUS NOT = "00"
+                   MOVE "SQNC2-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC2-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               INITIALIZE SQNC2_RECORD
                MOVE SEQ2_numA TO SEQ2_numA_FH
                MOVE SEQ2_numB TO SEQ2_numB_FH
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SQNC2_RECORD
+               IF SQNC2-FILE-STATUS NOT = "00"
+                   MOVE "SQNC2-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC2-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                CLOSE SQNC2-FILE
-               MOVE "Y" TO EOF
-           END-READ
-    
-           IF EOF = "Y"
-               OPEN INPUT SQNC2-FILE
+           ELSE
+               IF SQNC2-FILE-STATUS NOT = "00"
+                   MOVE "SQNC2-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC2-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                READ SQNC2-FILE
                CLOSE SQNC2-FILE
            END-IF
-    
+
            MOVE SEQ2_numA_FH TO SEQ2_numA
            MOVE SEQ2_numB_FH TO SEQ2_numB
 
@@ -54,11 +79,42 @@
  
            MOVE SEQ2_numB TO SEQ2_numC.
            MOVE SEQ2_numA TO SEQ2_numB.
-           MOVE SEQ2_numC TO SEQ2_numA. 
- 
+           MOVE SEQ2_numC TO SEQ2_numA.
+
            DISPLAY "AFTER SWAP: ".
            DISPLAY "A: " SEQ2_numA.
            DISPLAY "B: " SEQ2_numB.
 
+      * persist the swapped values so the next run picks up where
+      * this one left off instead of re-reading the stale order.
+           OPEN OUTPUT SQNC2-FILE
+           IF SQNC2-FILE-STATUS NOT = "00"
+               MOVE "SQNC2-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC2-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF
+           INITIALIZE SQNC2_RECORD
+           MOVE SEQ2_numA TO SEQ2_numA_FH
+           MOVE SEQ2_numB TO SEQ2_numB_FH
+           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
+           WRITE SQNC2_RECORD
+           IF SQNC2-FILE-STATUS NOT = "00"
+               MOVE "SQNC2-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE SQNC2-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF
            CLOSE SQNC2-FILE
-           STOP RUN.
+
+           MOVE "SWAP-NUM" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+
+       COPY "capture-operator.cpy".
