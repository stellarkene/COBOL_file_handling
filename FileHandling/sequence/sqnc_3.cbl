@@ -6,7 +6,10 @@
                INPUT-OUTPUT SECTION.
                    FILE-CONTROL.
                SELECT SQNC3-FILE ASSIGN TO "sqnc_3.dat"
--                  ORGANIZATION IS LINE SEQUENTIAL.
+-                  ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQNC3-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
         
            DATA DIVISION.
                FILE SECTION.
@@ -17,6 +20,10 @@
            05  SEQ3_OPERATOR           PIC X.
            05  SEQ3_NumberB_FH         PIC ZZZ,ZZZ.99.
            05  SEQ3_SolvedDisplay_FH   PIC ZZZ,ZZZ.99.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  SEQ3_NumberA                PIC 999999V99.
@@ -27,8 +34,16 @@
        01  EOF                         PIC X VALUE "N".
        01  SEQ3_HISTORY                PIC X VALUE "N".
        01  SEQ3_OPERATION              PIC X(20).
+       01  SQNC3-FILE-STATUS           PIC XX.
+           COPY "hdr-trl-vars.cpy".
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            DISPLAY "Please input for A: " WITH NO ADVANCING.
            ACCEPT SEQ3_NumberA.
            MOVE SEQ3_NumberA TO SEQ3_A_OUT.
@@ -38,9 +53,24 @@
            MOVE SEQ3_NumberB TO SEQ3_B_OUT.
 
            OPEN EXTEND SQNC3-FILE.
+           IF SQNC3-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC3-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC3-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
            MOVE SEQ3_A_OUT TO SEQ3_NumberA_FH.
            MOVE SEQ3_B_OUT TO SEQ3_NumberB_FH.
+           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
            WRITE SQNC3_RECORD.
+           IF SQNC3-FILE-STATUS NOT = "00"
+               MOVE "SQNC3-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE SQNC3-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           ADD 1 TO WS-HT-DETAIL-COUNT.
            CLOSE SQNC3-FILE.
 
            DISPLAY "ADDITION: ".
@@ -68,13 +98,32 @@
            PERFORM WRITE-FD.
 
            DISPLAY "DIVISION: ".
-           COMPUTE SEQ3_SolvedDisplay = SEQ3_NumberA / SEQ3_NumberB.
-           DISPLAY " " SEQ3_A_OUT, " / ", " " SEQ3_B_OUT, " = "  
--          SEQ3_SolvedDisplay.
+           IF SEQ3_NumberB = ZERO
+               DISPLAY "CANNOT DIVIDE BY ZERO"
+               MOVE ZERO TO SEQ3_SolvedDisplay
+           ELSE
+               COMPUTE SEQ3_SolvedDisplay = SEQ3_NumberA / SEQ3_NumberB
+               DISPLAY " " SEQ3_A_OUT, " / ", " " SEQ3_B_OUT, " = "
+-                  SEQ3_SolvedDisplay
+           END-IF.
            MOVE "DIVISION" TO SEQ3_OPERATION.
 
            PERFORM WRITE-FD.
 
+           OPEN EXTEND SQNC3-FILE.
+           IF SQNC3-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC3-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC3-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-TRAILER.
+           CLOSE SQNC3-FILE.
+
+           MOVE "TWO-NUM-OPERATION" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW  HISTORY? (Y): " WITH NO ADVANCING.
            ACCEPT SEQ3_HISTORY.
 
@@ -82,15 +131,40 @@
            MOVE "N" TO EOF
 
                OPEN INPUT SQNC3-FILE
+                   IF SQNC3-FILE-STATUS NOT = "00"
+                       MOVE "SQNC3-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                       MOVE SQNC3-FILE-STATUS TO WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
                    PERFORM UNTIL EOF = "Y"
                    READ SQNC3-FILE
                        AT END 
                            MOVE "Y" TO EOF
         
-                       NOT AT END 
-                    DISPLAY SEQ3_NumberA_FH SPACE SEQ3_OPERATOR SPACE 
--                SEQ3_NumberB_FH " = " SEQ3_SolvedDisplay_FH
-                   
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY SEQ3_NumberA_FH SPACE
+-                                      SEQ3_OPERATOR SPACE
+-                                      SEQ3_NumberB_FH " = "
+-                                      SEQ3_SolvedDisplay_FH
+-                                      " (BY " OPERATOR-ID-FH ")"
+                           END-EVALUATE
+
                        END-READ
         
                    END-PERFORM
@@ -98,11 +172,17 @@
            END-IF.
 
 
-           STOP RUN.
+           GOBACK.
 
       *WRITE FUNCTION
        WRITE-FD.
            OPEN EXTEND SQNC3-FILE.
+           IF SQNC3-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC3-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC3-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
            MOVE SEQ3_SolvedDisplay TO SEQ3_SolvedDisplay_FH.
            EVALUATE TRUE
                WHEN SEQ3_OPERATION = "ADDITION"
@@ -115,5 +195,26 @@
                    MOVE "/" TO SEQ3_OPERATOR
            END-EVALUATE
            WRITE SQNC3_RECORD.
+           IF SQNC3-FILE-STATUS NOT = "00"
+               MOVE "SQNC3-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE SQNC3-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           ADD 1 TO WS-HT-DETAIL-COUNT.
            CLOSE SQNC3-FILE.
            EXIT PARAGRAPH.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
