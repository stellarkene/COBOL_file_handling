@@ -0,0 +1,18 @@
+      *====================================================
+      * BATCH-MODE-CHECK.CPY
+      * Shared paragraph: picks up the FH_NIGHTLY_BATCH
+      * environment variable (set by NIGHTLY-ITERATION-BATCH
+      * before it CALLs each ITERATION program) so a program can
+      * tell it is running unattended and skip every prompt that
+      * would otherwise block on console input, using a sensible
+      * default answer instead. PERFORM once near the top of
+      * PROCEDURE DIVISION, right after CAPTURE-OPERATOR-ID.
+      *====================================================
+       CHECK-NIGHTLY-BATCH-MODE.
+           ACCEPT WS-FH-NIGHTLY-BATCH FROM ENVIRONMENT
+               "FH_NIGHTLY_BATCH"
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y" AND NOT = "y"
+               MOVE "N" TO WS-FH-NIGHTLY-BATCH
+           END-IF.
+
+           EXIT PARAGRAPH.
