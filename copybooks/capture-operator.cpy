@@ -0,0 +1,15 @@
+      *====================================================
+      * CAPTURE-OPERATOR.CPY
+      * Shared paragraph: picks up the operator ID FH-MAIN-MENU
+      * captured at start-up (exported to the FH_OPERATOR_ID
+      * environment variable) so it can be stamped into this
+      * program's own record. PERFORM once near the top of
+      * PROCEDURE DIVISION, before the first WRITE.
+      *====================================================
+       CAPTURE-OPERATOR-ID.
+           ACCEPT WS-FH-OPERATOR-ID FROM ENVIRONMENT "FH_OPERATOR_ID"
+           IF WS-FH-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO WS-FH-OPERATOR-ID
+           END-IF.
+
+           EXIT PARAGRAPH.
