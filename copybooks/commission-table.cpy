@@ -0,0 +1,34 @@
+      *====================================================
+      * COMMISSION-TABLE.CPY
+      * Sales-commission tier table for REVISED-SALESMAN-INFO
+      * (see selection/sel_8.cbl, EVALUATE-COMMISSION-TIER).
+      * Checked top-to-bottom, first MIN/MAX range that the
+      * computed sales total falls in wins. MIN/MAX carry the
+      * same two decimal places as SEL8_SOLVE_SALES so every
+      * tier boundary lines up on a whole cent and there is no
+      * gap a sales total could fall through. To change a tier
+      * boundary or rate, edit the VALUEs below and
+      * WS-COMM-TABLE-COUNT -- no recompile of the EVALUATE
+      * logic is needed.
+      *====================================================
+       01  WS-COMM-TABLE-VALUES.
+           05  FILLER  PIC X(30)
+               VALUE "00000000000000000150000001515%".
+           05  FILLER  PIC X(30)
+               VALUE "00000150000100000200000002020%".
+           05  FILLER  PIC X(30)
+               VALUE "00000200000100000250000002525%".
+           05  FILLER  PIC X(30)
+               VALUE "00000250000100000300000003030%".
+           05  FILLER  PIC X(30)
+               VALUE "00000300000199999999999904040%".
+
+       01  WS-COMM-TABLE REDEFINES WS-COMM-TABLE-VALUES.
+           05  WS-COMM-ENTRY OCCURS 5 TIMES.
+               10  WS-COMM-MIN             PIC 9(10)V99.
+               10  WS-COMM-MAX             PIC 9(10)V99.
+               10  WS-COMM-RATE            PIC 9V99.
+               10  WS-COMM-PERCENT         PIC X(3).
+
+       01  WS-COMM-TABLE-COUNT              PIC 9 VALUE 5.
+       01  WS-COMM-IDX                      PIC 9 VALUE 1.
