@@ -0,0 +1,19 @@
+      *====================================================
+      * EVEN-HIST-REC.CPY
+      * Shared FILE SECTION record for EVEN-HIST-FILE: one row
+      * per even number emitted by EVEN-NUMBERS (ite_3) or
+      * NUMBERS_FROM_N_TO_N (ite_4), so ite_combined_history.cbl
+      * can walk both programs' output through a single READ
+      * loop over one file instead of two. EH-START-NUM is the
+      * starting point of a range; EVEN-NUMBERS always counts up
+      * (or down) from 1, so it leaves EH-START-NUM at zero and
+      * the viewer treats zero as "N/A".
+      *====================================================
+       FD  EVEN-HIST-FILE.
+
+       01  EVEN-HIST-RECORD.
+           05  EH-SOURCE-PROGRAM           PIC X(19).
+           05  EH-START-NUM                PIC +ZZZ9.
+           05  EH-LIMIT-NUM                PIC +Z,ZZZ.
+           05  EH-EVEN-NUM                 PIC +Z,ZZZ.
+           05  EH-OPERATOR-ID              PIC X(10).
