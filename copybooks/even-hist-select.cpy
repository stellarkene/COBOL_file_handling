@@ -0,0 +1,9 @@
+      *====================================================
+      * EVEN-HIST-SELECT.CPY
+      * Shared FILE-CONTROL entry so EVEN-NUMBERS (ite_3) and
+      * NUMBERS_FROM_N_TO_N (ite_4) can append every even number
+      * they produce to one combined, shared history file.
+      *====================================================
+           SELECT EVEN-HIST-FILE ASSIGN TO "even_hist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EVEN-HIST-FILE-STATUS.
