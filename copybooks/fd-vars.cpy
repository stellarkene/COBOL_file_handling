@@ -0,0 +1,18 @@
+      *====================================================
+      * FD-VARS.CPY
+      * Shared FILE SECTION entries for FH-MAIN-MENU and its
+      * sub-menus.
+      *
+      * RUNLOG-FILE is the suite-wide audit log: every
+      * sqnc_*/sel_*/ite_* program appends one RUNLOG-RECORD
+      * here right after it writes its own history record.
+      * The matching SELECT RUNLOG-FILE clause lives in each
+      * program's own FILE-CONTROL (see runlog-select.cpy).
+      *====================================================
+       FD  RUNLOG-FILE.
+
+       01  RUNLOG-RECORD.
+           05  RL-PROGRAM-ID           PIC X(20).
+           05  RL-OPERATOR-ID          PIC X(10).
+           05  RL-RUN-DATE             PIC X(8).
+           05  RL-RUN-TIME             PIC X(8).
