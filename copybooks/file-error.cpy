@@ -0,0 +1,17 @@
+      *====================================================
+      * FILE-ERROR.CPY
+      * Shared paragraph: reports a failed file operation.
+      * Caller MOVEs the file name, the operation attempted,
+      * and the FILE STATUS value into WS-FH-ERR-FILE-NAME /
+      * WS-FH-ERR-OPERATION / WS-FH-ERR-STATUS, then PERFORMs
+      * REPORT-FILE-ERROR right after any OPEN or WRITE whose
+      * FILE STATUS comes back other than "00" (or "05",
+      * successful OPEN of an optional file that did not
+      * exist yet).
+      *====================================================
+       REPORT-FILE-ERROR.
+           DISPLAY "FILE ERROR - " WS-FH-ERR-OPERATION
+               " ON " WS-FH-ERR-FILE-NAME
+               " FAILED, FILE STATUS = " WS-FH-ERR-STATUS.
+
+           EXIT PARAGRAPH.
