@@ -0,0 +1,31 @@
+      *====================================================
+      * GPA-TABLE.CPY
+      * Grade-point cutoff table for REVISED-GRADES' GPA-scale
+      * mode (see selection/sel_1.cbl, EVALUATE-GPA-SCALE).
+      * Checked top-to-bottom, first MIN/MAX range that the
+      * average falls in wins. To change a cutoff or add a
+      * tier, edit the VALUEs below and WS-GPA-TABLE-COUNT --
+      * no recompile of the EVALUATE logic is needed.
+      *====================================================
+       01  WS-GPA-TABLE-VALUES.
+           05  FILLER  PIC X(16) VALUE "101999ERR ERR   ".
+           05  FILLER  PIC X(16) VALUE "0971001.00PASSED".
+           05  FILLER  PIC X(16) VALUE "0940961.25PASSED".
+           05  FILLER  PIC X(16) VALUE "0910931.50PASSED".
+           05  FILLER  PIC X(16) VALUE "0880901.75PASSED".
+           05  FILLER  PIC X(16) VALUE "0850872.00PASSED".
+           05  FILLER  PIC X(16) VALUE "0820842.25PASSED".
+           05  FILLER  PIC X(16) VALUE "0790812.50PASSED".
+           05  FILLER  PIC X(16) VALUE "0760782.75PASSED".
+           05  FILLER  PIC X(16) VALUE "0750753.00PASSED".
+           05  FILLER  PIC X(16) VALUE "0009995.00FAILED".
+
+       01  WS-GPA-TABLE REDEFINES WS-GPA-TABLE-VALUES.
+           05  WS-GPA-ENTRY OCCURS 11 TIMES.
+               10  WS-GPA-MIN              PIC 999.
+               10  WS-GPA-MAX              PIC 999.
+               10  WS-GPA-VALUE            PIC X(4).
+               10  WS-GPA-STATUS           PIC X(6).
+
+       01  WS-GPA-TABLE-COUNT              PIC 99 VALUE 11.
+       01  WS-GPA-IDX                      PIC 99 VALUE 1.
