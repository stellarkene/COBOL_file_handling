@@ -0,0 +1,20 @@
+      *====================================================
+      * HDR-TRL-REC.CPY
+      * Shared alternate record layout for this FD: a tagged
+      * header/trailer record bracketing each run's batch of
+      * detail records. COPY this into a program's FILE SECTION
+      * as a second 01 under the same FD, right after the last
+      * 05 of the program's own detail record (after
+      * COPY "operator-field.cpy", before COPY "fd-vars.cpy").
+      * Because it shares the FD's record area with the detail
+      * record, HT-RECORD-TAG lines up with the first 3 bytes of
+      * whatever was physically written, so a READ into the
+      * detail record can still be checked against HT-RECORD-TAG
+      * to tell a header/trailer apart from a detail row.
+      *====================================================
+       01  HDR-TRL-RECORD.
+           05  HT-RECORD-TAG           PIC X(3).
+           05  HT-RUN-DATE             PIC X(8).
+           05  HT-RUN-TIME             PIC X(6).
+           05  HT-RECORD-COUNT         PIC 9(6).
+           05  HT-CONTROL-TOTAL        PIC 9(13)V99.
