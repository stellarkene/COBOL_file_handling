@@ -0,0 +1,10 @@
+      *====================================================
+      * HDR-TRL-VARS.CPY
+      * Shared WORKING-STORAGE counters for the HDR-TRL-RECORD
+      * header/trailer bracket written around each run's batch
+      * of detail records (see hdr-trl-rec.cpy, write-hdr.cpy,
+      * write-trl.cpy).
+      *====================================================
+       01  WS-HT-DETAIL-COUNT          PIC 9(6)  VALUE ZERO.
+       01  WS-HT-CONTROL-TOTAL         PIC 9(13)V99 VALUE ZERO.
+       01  WS-HT-READ-COUNT            PIC 9(6)  VALUE ZERO.
