@@ -0,0 +1,16 @@
+      *====================================================
+      * NIGHTLY-PARM-CHECK.CPY
+      * Shared paragraph: when running under the nightly batch
+      * driver, picks up the FH_NP_PARM1/FH_NP_PARM2 values the
+      * driver exported from NIGHTLY-PARM-FILE right before this
+      * program was CALLed. Caller PERFORMs this once, after
+      * CHECK-NIGHTLY-BATCH-MODE, then falls back to its own
+      * canned default wherever a parm comes back blank.
+      *====================================================
+       CHECK-NIGHTLY-PARM.
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               ACCEPT WS-FH-NP-PARM1 FROM ENVIRONMENT "FH_NP_PARM1"
+               ACCEPT WS-FH-NP-PARM2 FROM ENVIRONMENT "FH_NP_PARM2"
+           END-IF.
+
+           EXIT PARAGRAPH.
