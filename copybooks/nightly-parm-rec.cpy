@@ -0,0 +1,18 @@
+      *====================================================
+      * NIGHTLY-PARM-REC.CPY
+      * Shared FILE SECTION record for NIGHTLY-PARM-FILE. Each
+      * row names the program it feeds (for operator reference
+      * only - NIGHTLY-ITERATION-BATCH reads rows strictly in
+      * file order, one per CALL) and up to two parameter values,
+      * exported as FH_NP_PARM1/FH_NP_PARM2 right before that
+      * program is CALLed. A program that takes no input (or
+      * whose row is blank/missing) falls back to its own
+      * interactive-mode canned default, same as before this
+      * file existed.
+      *====================================================
+       FD  NIGHTLY-PARM-FILE.
+
+       01  NIGHTLY-PARM-RECORD.
+           05  NP-PROGRAM-ID               PIC X(20).
+           05  NP-PARM-1                   PIC X(10).
+           05  NP-PARM-2                   PIC X(10).
