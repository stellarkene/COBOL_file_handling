@@ -0,0 +1,11 @@
+      *====================================================
+      * NIGHTLY-PARM-SELECT.CPY
+      * Shared FILE-CONTROL entry for the nightly batch driver's
+      * parameter file: one record per ITERATION-MENU program,
+      * in the same order NIGHTLY-ITERATION-BATCH calls them,
+      * supplying the input(s) each program would otherwise have
+      * to prompt an operator for.
+      *====================================================
+           SELECT NIGHTLY-PARM-FILE ASSIGN TO "nightly_parms.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NIGHTLY-PARM-STATUS.
