@@ -0,0 +1,7 @@
+      *====================================================
+      * OPERATOR-FIELD.CPY
+      * Shared FD-level field recording which operator ran the
+      * calculation. COPY this into a program's own 01 record
+      * (as the last 05 entry) right before COPY "fd-vars.cpy".
+      *====================================================
+           05  OPERATOR-ID-FH              PIC X(10).
