@@ -0,0 +1,8 @@
+      *====================================================
+      * RUNLOG-SELECT.CPY
+      * Shared FILE-CONTROL entry so any sqnc_*/sel_*/ite_*
+      * program can append to the suite-wide audit log.
+      *====================================================
+           SELECT RUNLOG-FILE ASSIGN TO "runlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-FILE-STATUS.
