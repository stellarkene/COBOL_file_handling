@@ -0,0 +1,37 @@
+      *====================================================
+      * RUNLOG-WRITE.CPY
+      * Shared paragraph: appends one RUNLOG-RECORD to the
+      * suite-wide audit log (runlog.dat). Caller MOVEs its
+      * own PROGRAM-ID into WS-RUNLOG-PROGRAM-ID then PERFORMs
+      * WRITE-RUN-LOG-ENTRY right after writing its own record.
+      *====================================================
+       WRITE-RUN-LOG-ENTRY.
+           ACCEPT WS-FH-OPERATOR-ID FROM ENVIRONMENT "FH_OPERATOR_ID"
+           IF WS-FH-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO WS-FH-OPERATOR-ID
+           END-IF
+           ACCEPT WS-FH-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-FH-RUN-TIME FROM TIME
+
+           OPEN EXTEND RUNLOG-FILE
+           IF WS-RUNLOG-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "RUNLOG.DAT" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-RUNLOG-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           ELSE
+               MOVE WS-RUNLOG-PROGRAM-ID TO RL-PROGRAM-ID
+               MOVE WS-FH-OPERATOR-ID TO RL-OPERATOR-ID
+               MOVE WS-FH-RUN-DATE TO RL-RUN-DATE
+               MOVE WS-FH-RUN-TIME TO RL-RUN-TIME
+               WRITE RUNLOG-RECORD
+               IF WS-RUNLOG-FILE-STATUS NOT = "00"
+                   MOVE "RUNLOG.DAT" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE WS-RUNLOG-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               CLOSE RUNLOG-FILE
+           END-IF.
+
+           EXIT PARAGRAPH.
