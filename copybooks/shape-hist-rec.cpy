@@ -0,0 +1,23 @@
+      *====================================================
+      * SHAPE-HIST-REC.CPY
+      * Shared FILE SECTION record for SHAPE-HIST-FILE: one row
+      * per shape calculated, in a common layout so GEOMETRY-MENU's
+      * combined viewer can walk all four geometry programs'
+      * output through a single READ loop over one file. The
+      * three generic dimension fields hold whatever inputs the
+      * writing program took (e.g. RECTANGLE stores width/length,
+      * a circle program stores radius/diameter alone and leaves
+      * SH-DIM-2/SH-DIM-3 zero); SH-AREA and SH-PERIM-OR-CIRCUM
+      * always hold the shape's area and its perimeter (polygons)
+      * or circumference (circles).
+      *====================================================
+       FD  SHAPE-HIST-FILE.
+
+       01  SHAPE-HIST-RECORD.
+           05  SH-SHAPE-TYPE               PIC X(11).
+           05  SH-DIM-1                    PIC Z(6)9.99.
+           05  SH-DIM-2                    PIC Z(6)9.99.
+           05  SH-DIM-3                    PIC Z(6)9.99.
+           05  SH-AREA                     PIC Z(9)9.9999.
+           05  SH-PERIM-OR-CIRCUM          PIC Z(9)9.9999.
+           05  SH-OPERATOR-ID              PIC X(10).
