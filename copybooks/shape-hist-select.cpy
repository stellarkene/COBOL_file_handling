@@ -0,0 +1,10 @@
+      *====================================================
+      * SHAPE-HIST-SELECT.CPY
+      * Shared FILE-CONTROL entry so RECTANGLE (sqnc_8),
+      * AREA-CIRCUM-CIRCLE (sqnc_9), TRIANGLE (sqnc_10), and
+      * CIRCLE (CircleFilehandling.cob) can append a common-
+      * format row to one combined shapes-history file.
+      *====================================================
+           SELECT SHAPE-HIST-FILE ASSIGN TO "shape_hist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHAPE-HIST-FILE-STATUS.
