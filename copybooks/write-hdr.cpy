@@ -0,0 +1,21 @@
+      *====================================================
+      * WRITE-HDR.CPY
+      * Shared paragraph: writes the HDR-TRL-RECORD header row
+      * that opens this run's batch of detail records (see
+      * hdr-trl-rec.cpy). PERFORM once right after OPENing the
+      * file for this run, before the first detail WRITE. Since
+      * the actual record count isn't known yet, HT-RECORD-COUNT
+      * goes out as a zero placeholder and gets filled in for
+      * real by WRITE-HT-TRAILER once the batch is done.
+      *====================================================
+       WRITE-HT-HEADER.
+           MOVE "HDR" TO HT-RECORD-TAG
+           ACCEPT HT-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT HT-RUN-TIME FROM TIME
+           MOVE ZERO TO HT-RECORD-COUNT
+           MOVE ZERO TO HT-CONTROL-TOTAL
+           MOVE ZERO TO WS-HT-DETAIL-COUNT
+           MOVE ZERO TO WS-HT-CONTROL-TOTAL
+           WRITE HDR-TRL-RECORD.
+
+           EXIT PARAGRAPH.
