@@ -0,0 +1,17 @@
+      *====================================================
+      * WRITE-TRL.CPY
+      * Shared paragraph: writes the HDR-TRL-RECORD trailer row
+      * that closes this run's batch of detail records (see
+      * hdr-trl-rec.cpy). PERFORM once after the last detail
+      * WRITE for this run, right before CLOSE. The caller is
+      * responsible for ADDing 1 TO WS-HT-DETAIL-COUNT (and, where
+      * a natural amount exists, accumulating it into
+      * WS-HT-CONTROL-TOTAL) alongside each detail WRITE.
+      *====================================================
+       WRITE-HT-TRAILER.
+           MOVE "TRL" TO HT-RECORD-TAG
+           MOVE WS-HT-DETAIL-COUNT TO HT-RECORD-COUNT
+           MOVE WS-HT-CONTROL-TOTAL TO HT-CONTROL-TOTAL
+           WRITE HDR-TRL-RECORD.
+
+           EXIT PARAGRAPH.
