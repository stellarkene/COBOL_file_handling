@@ -0,0 +1,25 @@
+      *====================================================
+      * WS-VARS.CPY
+      * Shared WORKING-STORAGE entries for FH-MAIN-MENU and its
+      * sub-menus.
+      *
+      * WS-FH-OPERATOR-ID holds the operator/employee ID
+      * captured once at menu start-up. FH-MAIN-MENU exports
+      * it to the FH_OPERATOR_ID environment variable so every
+      * sqnc_*/sel_*/ite_* program (called in-process from the
+      * menus) can pick it up and stamp it into its own records.
+      *====================================================
+       01  WS-FH-OPERATOR-ID           PIC X(10) VALUE SPACES.
+       01  WS-FH-RUN-DATE              PIC X(8).
+       01  WS-FH-RUN-TIME              PIC X(8).
+       01  WS-RUNLOG-PROGRAM-ID        PIC X(20).
+       01  WS-RUNLOG-FILE-STATUS       PIC XX.
+       01  WS-FH-ERR-FILE-NAME         PIC X(20).
+       01  WS-FH-ERR-OPERATION         PIC X(10).
+       01  WS-FH-ERR-STATUS            PIC XX.
+       01  WS-FH-NIGHTLY-BATCH         PIC X VALUE "N".
+       01  WS-EVEN-HIST-FILE-STATUS    PIC XX.
+       01  WS-SHAPE-HIST-FILE-STATUS   PIC XX.
+       01  WS-NIGHTLY-PARM-STATUS      PIC XX.
+       01  WS-FH-NP-PARM1              PIC X(10) VALUE SPACES.
+       01  WS-FH-NP-PARM2              PIC X(10) VALUE SPACES.
