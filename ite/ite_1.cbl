@@ -6,41 +6,74 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE1-FILE ASSIGN TO "ite_1.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE1-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.   
            FD ITE1-FILE.
 
        01  ITE1_RECORD.
+           05  ITE1_SEQ_FH             PIC 9(1).
            05  ITE1_NAME_FH            PIC X(30).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  ITE1_COUNTER                PIC 9 VALUE 5.
+       01  ITE1_SEQ                    PIC 9 VALUE 0.
        01  ITE1_EOF                    PIC X VALUE "N".
        01  ITE1_HISTORY                PIC X VALUE "N".
+       01  ITE1_CONTINUE               PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  ITE1-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
-           
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
+
            OPEN EXTEND ITE1-FILE.
+           IF ITE1-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE1-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE1-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
 
-           PERFORM ITE1_COUNTER TIMES
-               DISPLAY "GABRIEL E. SANCHEZ"
-               
-           END-PERFORM.
-      *NOT REALLY SURE IF I WILL WRITE IN THE LOOP BUT SINCE ITS JUST 
-      *PRINTING 5 TIMES, I WILL JUST WRITE 1 TIME AND PRINT 5 TIMES
-               MOVE "GABRIEL E. SANCHEZ" TO ITE1_NAME_FH        
-               WRITE ITE1_RECORD.
+           MOVE ZERO TO ITE1_SEQ.
+           PERFORM WRITE-ITE1-NAME-RECORD ITE1_COUNTER TIMES.
+
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE1-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE1_HISTORY.
+           MOVE "PRINT-NAME-5-TIMES" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE1_HISTORY
+           END-IF.
 
            IF ITE1_HISTORY = "Y" OR ITE1_HISTORY = "y"
            MOVE "N" TO ITE1_EOF
                OPEN INPUT ITE1-FILE
-               
+               IF ITE1-FILE-STATUS NOT = "00"
+                   MOVE "ITE1-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE1-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL ITE1_EOF = "Y"
                READ ITE1-FILE
                    AT END 
@@ -48,12 +81,34 @@
                        MOVE "Y" TO ITE1_EOF
 
                    NOT AT END
-                       DISPLAY "====================="
-                       PERFORM 5 TIMES
-                           DISPLAY ITE1_NAME_FH
-                       END-PERFORM
-                       DISPLAY "====================="
-                       DISPLAY SPACE
+                       EVALUATE HT-RECORD-TAG
+                           WHEN "HDR"
+                               MOVE ZERO TO WS-HT-READ-COUNT
+                           WHEN "TRL"
+                               IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                   DISPLAY "RUN OK - "
+-                                      WS-HT-READ-COUNT " RECORD(S)"
+                               ELSE
+                                   DISPLAY "WARNING - RECORD COUNT "
+-                                      "MISMATCH, FILE MAY BE CORRUPTED"
+                               END-IF
+                           WHEN OTHER
+                               ADD 1 TO WS-HT-READ-COUNT
+                               DISPLAY "====================="
+                               DISPLAY "SEQ: " ITE1_SEQ_FH " "
+-                                  ITE1_NAME_FH
+                               DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                               DISPLAY "====================="
+                               DISPLAY SPACE
+                               DISPLAY "CONTINUE VIEWING? (Y/N): " WITH
+-                                  NO ADVANCING
+                               ACCEPT ITE1_CONTINUE
+                               IF ITE1_CONTINUE = "N" OR
+-                                  ITE1_CONTINUE = "n"
+                                   DISPLAY "END OF HISTORY"
+                                   MOVE "Y" TO ITE1_EOF
+                               END-IF
+                       END-EVALUATE
 
                END-READ
                END-PERFORM
@@ -61,4 +116,37 @@
                CLOSE ITE1-FILE
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       WRITE-ITE1-NAME-RECORD.
+           ADD 1 TO ITE1_SEQ.
+           MOVE ITE1_SEQ TO ITE1_SEQ_FH.
+           MOVE "GABRIEL E. SANCHEZ" TO ITE1_NAME_FH.
+           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH.
+           DISPLAY "GABRIEL E. SANCHEZ".
+           WRITE ITE1_RECORD.
+           IF ITE1-FILE-STATUS NOT = "00"
+               MOVE "ITE1-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE ITE1-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           ADD 1 TO WS-HT-DETAIL-COUNT.
+
+           EXIT PARAGRAPH.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
