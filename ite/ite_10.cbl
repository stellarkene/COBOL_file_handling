@@ -7,7 +7,10 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE10-FILE ASSIGN TO "ite_10.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE10-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +19,10 @@
        01  ITE10_RECORD.
            05  ITE10_DECIMAL_FH        PIC ZZZ,ZZ9.
            05  ITE10_BINARY_FH         PIC Z(20).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  ITE10_USER_INPUT            PIC 9(6).
@@ -24,62 +31,185 @@
        01  ITE10_UI_REMAINDER          PIC 9(2).
        01  ITE10_CALC_INPUT            PIC 9(20) value 0.
        01  ITE10_STORE_BINARY          PIC Z(20).
+       01  ITE10_MODE                  PIC X VALUE "D".
+       01  ITE10_BIN_INPUT             PIC 9(20).
+       01  ITE10_BIN_TABLE REDEFINES ITE10_BIN_INPUT.
+           05  ITE10_BIN_DIGIT         PIC 9 OCCURS 20 TIMES.
+       01  ITE10_BIN_IDX               PIC 9(2) COMP.
        01  ITE10_EOF                   PIC X VALUE "N".
        01  ITE10_HISTORY               PIC X VALUE "N".
+       01  ITE10_CONTINUE              PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  ITE10-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
 
 
        PROCEDURE DIVISION.
+
+
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
            OPEN EXTEND ITE10-FILE.
-           
+           IF ITE10-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE10-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE10-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
            MOVE 0 TO ITE10_USER_INPUT.
            MOVE 0 TO ITE10_STORE_BINARY.
+           MOVE 0 TO ITE10_CALC_INPUT.
            MOVE 1 TO ITE10_PLACE_VALUE.
-           DISPLAY "PLEASE INPUT A DECIMAL NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE10_USER_INPUT.
-           MOVE ITE10_USER_INPUT TO ITE10_USERINT_OUT.
-               
-               MOVE ITE10_USER_INPUT TO ITE10_DECIMAL_FH.
-
-           DISPLAY "DECIMAL: " ITE10_USERINT_OUT.
-           PERFORM UNTIL ITE10_USER_INPUT = 0
-               COMPUTE ITE10_UI_REMAINDER = 
--                  FUNCTION MOD(ITE10_USER_INPUT, 2)
-               COMPUTE ITE10_CALC_INPUT = 
--                  ITE10_CALC_INPUT + (ITE10_UI_REMAINDER 
--                  * ITE10_PLACE_VALUE)
-               COMPUTE ITE10_PLACE_VALUE = ITE10_PLACE_VALUE * 10
-               COMPUTE ITE10_USER_INPUT = ITE10_USER_INPUT / 2
-           END-PERFORM.
-
-           MOVE ITE10_CALC_INPUT TO ITE10_STORE_BINARY.
-           
-           DISPLAY "BINARY: " ITE10_STORE_BINARY.
-               
-               MOVE ITE10_STORE_BINARY TO ITE10_BINARY_FH.
 
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               PERFORM CHECK-NIGHTLY-PARM
+               IF WS-FH-NP-PARM1 = SPACES
+                   MOVE "D" TO ITE10_MODE
+               ELSE
+                   MOVE WS-FH-NP-PARM1(1:1) TO ITE10_MODE
+               END-IF
+           ELSE
+               DISPLAY "CONVERT (D)ECIMAL TO BINARY OR "
+-                  "(B)INARY TO DECIMAL? " WITH NO ADVANCING
+               ACCEPT ITE10_MODE
+           END-IF.
+
+           IF ITE10_MODE = "B" OR ITE10_MODE = "b"
+               IF WS-FH-NIGHTLY-BATCH = "Y"
+                   MOVE 1010 TO ITE10_BIN_INPUT
+               ELSE
+                   DISPLAY "PLEASE INPUT A BINARY NUMBER: " WITH NO
+-                      ADVANCING
+                   ACCEPT ITE10_BIN_INPUT
+               END-IF
+               MOVE ITE10_BIN_INPUT TO ITE10_STORE_BINARY
+
+               MOVE ZERO TO ITE10_USER_INPUT
+               PERFORM VARYING ITE10_BIN_IDX FROM 1 BY 1
+-                  UNTIL ITE10_BIN_IDX > 20
+                   COMPUTE ITE10_USER_INPUT =
+-                      ITE10_USER_INPUT * 2
+-                      + ITE10_BIN_DIGIT(ITE10_BIN_IDX)
+               END-PERFORM
+
+               MOVE ITE10_USER_INPUT TO ITE10_USERINT_OUT
+               MOVE ITE10_USER_INPUT TO ITE10_DECIMAL_FH
+               MOVE ITE10_STORE_BINARY TO ITE10_BINARY_FH
+
+               DISPLAY "BINARY: " ITE10_STORE_BINARY
+               DISPLAY "DECIMAL: " ITE10_USERINT_OUT
+           ELSE
+               IF WS-FH-NIGHTLY-BATCH = "Y"
+                   IF WS-FH-NP-PARM2 = SPACES
+                       MOVE 10 TO ITE10_USER_INPUT
+                   ELSE
+                       COMPUTE ITE10_USER_INPUT =
+                           FUNCTION NUMVAL(WS-FH-NP-PARM2)
+                   END-IF
+               ELSE
+                   DISPLAY "PLEASE INPUT A DECIMAL NUMBER: " WITH NO
+-                      ADVANCING
+                   ACCEPT ITE10_USER_INPUT
+               END-IF
+               MOVE ITE10_USER_INPUT TO ITE10_USERINT_OUT
+
+               MOVE ITE10_USER_INPUT TO ITE10_DECIMAL_FH
+
+               DISPLAY "DECIMAL: " ITE10_USERINT_OUT
+               PERFORM UNTIL ITE10_USER_INPUT = 0
+                   COMPUTE ITE10_UI_REMAINDER =
+-                      FUNCTION MOD(ITE10_USER_INPUT, 2)
+                   COMPUTE ITE10_CALC_INPUT =
+-                      ITE10_CALC_INPUT + (ITE10_UI_REMAINDER
+-                      * ITE10_PLACE_VALUE)
+                   COMPUTE ITE10_PLACE_VALUE = ITE10_PLACE_VALUE * 10
+                   COMPUTE ITE10_USER_INPUT = ITE10_USER_INPUT / 2
+               END-PERFORM
+
+               MOVE ITE10_CALC_INPUT TO ITE10_STORE_BINARY
+
+               DISPLAY "BINARY: " ITE10_STORE_BINARY
+
+               MOVE ITE10_STORE_BINARY TO ITE10_BINARY_FH
+           END-IF.
+
+
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
 
                WRITE ITE10_RECORD.
+               IF ITE10-FILE-STATUS NOT = "00"
+                   MOVE "ITE10-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE10-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE10-FILE.
 
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE10_HISTORY.
+           MOVE "GENERATE-BINARY" TO WS-RUNLOG-PROGRAM-ID.
+
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE10_HISTORY
+           END-IF.
 
            IF ITE10_HISTORY = "Y" OR ITE10_HISTORY = "y"
                MOVE "N" TO ITE10_EOF
                OPEN INPUT ITE10-FILE
-           
+               IF ITE10-FILE-STATUS NOT = "00"
+                   MOVE "ITE10-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE10-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL ITE10_EOF = "Y"
                    READ ITE10-FILE
                        AT END 
                            MOVE "Y" TO ITE10_EOF
-                       NOT AT END    
-                           DISPLAY "====================="
-                           DISPLAY "DECIMAL: " ITE10_DECIMAL_FH
-                           DISPLAY "BINARY: " ITE10_BINARY_FH
-                           DISPLAY "====================="
-                           DISPLAY SPACE
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "====================="
+                                   DISPLAY "DECIMAL: " ITE10_DECIMAL_FH
+                                   DISPLAY "BINARY: " ITE10_BINARY_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE10_CONTINUE
+                                   IF ITE10_CONTINUE = "N" OR
+-                                      ITE10_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE10_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -87,4 +217,22 @@
                DISPLAY "END OF VIEW"
            END-IF.
        
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
+
+       COPY "nightly-parm-check.cpy".
