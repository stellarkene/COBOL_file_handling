@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE2-FILE ASSIGN TO "ite_2.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE2-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,46 +17,107 @@
 
        01  ITE2_RECORD.
            05  ITE2_NUMBER_FH             PIC X(1).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  ITE2_COUNTER                PIC 9(1).
        01  ITE2_EOF                    PIC X VALUE "N".
        01  ITE2_HISTORY                PIC X VALUE "N".
+       01  ITE2_CONTINUE               PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  ITE2-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
            OPEN EXTEND ITE2-FILE.
+           IF ITE2-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE2-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE2-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
 
            MOVE 1 TO ITE2_COUNTER.
-           PERFORM 5 TIMES 
+           PERFORM 5 TIMES
                DISPLAY ITE2_COUNTER
                MOVE ITE2_COUNTER TO ITE2_NUMBER_FH
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE ITE2_RECORD
+               IF ITE2-FILE-STATUS NOT = "00"
+                   MOVE "ITE2-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE2-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               ADD 1 TO WS-HT-DETAIL-COUNT
                ADD 1 TO ITE2_COUNTER
            END-PERFORM.
-               MOVE "*" TO ITE2_NUMBER_FH.
-               WRITE ITE2_RECORD.
+
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE2-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE2_HISTORY.
+           MOVE "PRINT-1-TO-5" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE2_HISTORY
+           END-IF.
 
            IF ITE2_HISTORY = "Y" OR ITE2_HISTORY = "y"
                MOVE "N" TO ITE2_EOF
                OPEN INPUT ITE2-FILE
-           
+               IF ITE2-FILE-STATUS NOT = "00"
+                   MOVE "ITE2-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE2-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                DISPLAY "====================="
                PERFORM UNTIL ITE2_EOF = "Y"
                    READ ITE2-FILE
-                       AT END 
+                       AT END
                            MOVE "Y" TO ITE2_EOF
                        NOT AT END
-                           IF ITE2_NUMBER_FH = "*"
-                               DISPLAY "====================="
-                               DISPLAY SPACE
-                               DISPLAY "====================="
-                           ELSE
-                               DISPLAY ITE2_NUMBER_FH
-                           END-IF
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "====================="
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY ITE2_NUMBER_FH
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE2_CONTINUE
+                                   IF ITE2_CONTINUE = "N" OR
+-                                      ITE2_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE2_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -62,4 +126,20 @@
            END-IF.
 
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
