@@ -6,71 +6,184 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE3-FILE ASSIGN TO "ite_3.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE3-FILE-STATUS.
+           COPY "runlog-select.cpy".
+           COPY "even-hist-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
            FD ITE3-FILE.
 
        01  ITE3_RECORD.
-           05  ITE3_LIMIT_FH               PIC Z,ZZZ.
-           05  ITE3_EVEN_NUM_FH            PIC Z,ZZZ.
-           05  ITE3_END_BLOCK_FH           PIC X.
+           05  ITE3_LIMIT_FH               PIC +Z,ZZZ.
+           05  ITE3_EVEN_NUM_FH            PIC +Z,ZZZ.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+           COPY "even-hist-rec.cpy".
+
 
        WORKING-STORAGE SECTION.
-       01  ITE3_USER_INPUT_IN              PIC 9(4).
-       01  ITE3_USER_INTPUT_OUT            PIC Z,ZZZ.
-       01  ITE3_COUNTER                    PIC 9(4).
+       01  ITE3_USER_INPUT_IN              PIC S9(4).
+       01  ITE3_USER_INTPUT_OUT            PIC +Z,ZZZ.
+       01  ITE3_COUNTER                    PIC S9(4).
+       01  ITE3_STEP                       PIC S9(1).
        01  ITE3_EOF                        PIC X VALUE "N".
        01  ITE3_HISTORY                    PIC X VALUE "N".
+       01  ITE3_CONTINUE                   PIC X.
+       01  ITE3-FILE-STATUS                PIC XX.
+           COPY "hdr-trl-vars.cpy".
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
            OPEN EXTEND ITE3-FILE.
+           IF ITE3-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE3-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE3-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
+           OPEN EXTEND EVEN-HIST-FILE.
+           IF WS-EVEN-HIST-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "EVEN-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-EVEN-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
 
-           DISPLAY "PLEASE ENTER A NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE3_USER_INPUT_IN.
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               PERFORM CHECK-NIGHTLY-PARM
+               IF WS-FH-NP-PARM1 = SPACES
+                   MOVE 20 TO ITE3_USER_INPUT_IN
+               ELSE
+                   COMPUTE ITE3_USER_INPUT_IN =
+                       FUNCTION NUMVAL(WS-FH-NP-PARM1)
+               END-IF
+           ELSE
+               DISPLAY "PLEASE ENTER A NUMBER: " WITH NO ADVANCING
+               ACCEPT ITE3_USER_INPUT_IN
+           END-IF.
 
                MOVE ITE3_USER_INPUT_IN TO ITE3_LIMIT_FH.
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE ITE3_RECORD.
+               IF ITE3-FILE-STATUS NOT = "00"
+                   MOVE "ITE3-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE3-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+
+           IF ITE3_USER_INPUT_IN >= 0
+               MOVE 1 TO ITE3_COUNTER
+               MOVE 1 TO ITE3_STEP
+           ELSE
+               MOVE -1 TO ITE3_COUNTER
+               MOVE -1 TO ITE3_STEP
+           END-IF.
 
-           MOVE 1 TO ITE3_COUNTER.
-           PERFORM ITE3_USER_INPUT_IN TIMES
+           PERFORM UNTIL (ITE3_STEP = 1 AND
+-                  ITE3_COUNTER > ITE3_USER_INPUT_IN) OR
+-              (ITE3_STEP = -1 AND
+-                  ITE3_COUNTER < ITE3_USER_INPUT_IN)
 
                IF FUNCTION MOD(ITE3_COUNTER, 2) IS EQUAL TO 0
                    MOVE ITE3_COUNTER TO ITE3_USER_INTPUT_OUT
                    DISPLAY ITE3_USER_INTPUT_OUT
                    MOVE ITE3_COUNTER TO ITE3_EVEN_NUM_FH
                    WRITE ITE3_RECORD
+                   ADD 1 TO WS-HT-DETAIL-COUNT
+
+                   MOVE "EVEN-NUMBERS" TO EH-SOURCE-PROGRAM
+                   MOVE ZERO TO EH-START-NUM
+                   MOVE ITE3_USER_INPUT_IN TO EH-LIMIT-NUM
+                   MOVE ITE3_COUNTER TO EH-EVEN-NUM
+                   MOVE WS-FH-OPERATOR-ID TO EH-OPERATOR-ID
+                   WRITE EVEN-HIST-RECORD
+                   IF WS-EVEN-HIST-FILE-STATUS NOT = "00"
+                       MOVE "EVEN-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                       MOVE WS-EVEN-HIST-FILE-STATUS TO
+-                          WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
                END-IF
 
-               ADD 1 TO ITE3_COUNTER
+               ADD ITE3_STEP TO ITE3_COUNTER
            END-PERFORM.
 
-               MOVE "*" TO ITE3_END_BLOCK_FH.
-               WRITE ITE3_RECORD
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE3-FILE.
+           CLOSE EVEN-HIST-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE3_HISTORY.
+           MOVE "EVEN-NUMBERS" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE3_HISTORY
+           END-IF.
 
            IF ITE3_HISTORY = "Y" OR ITE3_HISTORY = "y"
                MOVE "N" TO ITE3_EOF
                OPEN INPUT ITE3-FILE
-           
+               IF ITE3-FILE-STATUS NOT = "00"
+                   MOVE "ITE3-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE3-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+
                DISPLAY "====================="
                PERFORM UNTIL ITE3_EOF = "Y"
                    READ ITE3-FILE
                        AT END 
                            MOVE "Y" TO ITE3_EOF
-                       NOT AT END                           
-                           IF ITE3_END_BLOCK_FH = "*"
-                               DISPLAY "UP TO: " ITE3_LIMIT_FH
-                               DISPLAY "====================="
-                               DISPLAY SPACE
-                               DISPLAY "====================="
-                           ELSE
-                               DISPLAY ITE3_EVEN_NUM_FH
-                           END-IF
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "====================="
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   IF WS-HT-READ-COUNT = 1
+                                       DISPLAY "UP TO: " ITE3_LIMIT_FH
+                                   ELSE
+                                       DISPLAY ITE3_EVEN_NUM_FH
+                                   END-IF
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE3_CONTINUE
+                                   IF ITE3_CONTINUE = "N" OR
+-                                      ITE3_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE3_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -79,4 +192,22 @@
            END-IF.
 
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
+
+       COPY "nightly-parm-check.cpy".
