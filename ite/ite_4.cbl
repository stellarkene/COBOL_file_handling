@@ -6,38 +6,102 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE4-FILE ASSIGN TO "ite_4.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE4-FILE-STATUS.
+           COPY "runlog-select.cpy".
+           COPY "even-hist-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
            FD ITE4-FILE.
 
        01  ITE4_RECORD.
-           05 ITE4_START_NUM_FH            PIC ZZZ.
-           05 ITE4_EVEN_NUM_FH             PIC ZZZ.
-           05 ITE4_END_NUM_FH              PIC ZZZ.
-           05 ITE4_END_BLOCK_FH            PIC X.         
+           05 ITE4_START_NUM_FH            PIC +ZZ9.
+           05 ITE4_EVEN_NUM_FH             PIC +ZZ9.
+           05 ITE4_END_NUM_FH              PIC +ZZ9.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+           COPY "even-hist-rec.cpy".
+
        WORKING-STORAGE SECTION.
-       01  ITE4_USER_INPUT_N           PIC 9(3).
-       01  ITE4_USER_INPUT_M           PIC 9(3).
-       01  ITE4_COUNTER                PIC 9(3).
-       01  ITE4_STORE_OUTPUT           PIC Z(3).
+       01  ITE4_USER_INPUT_N           PIC S9(3).
+       01  ITE4_USER_INPUT_M           PIC S9(3).
+       01  ITE4_COUNTER                PIC S9(3).
+       01  ITE4_STORE_OUTPUT           PIC +ZZ9.
        01  ITE4_EOF                    PIC X VALUE "N".
        01  ITE4_HISTORY                PIC X VALUE "N".
+       01  ITE4_CONTINUE               PIC X.
+       01  ITE4-FILE-STATUS            PIC XX.
+           COPY "hdr-trl-vars.cpy".
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
            OPEN EXTEND ITE4-FILE.
+           IF ITE4-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE4-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE4-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
+           OPEN EXTEND EVEN-HIST-FILE.
+           IF WS-EVEN-HIST-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "EVEN-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-EVEN-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
 
            MOVE 0 TO ITE4_COUNTER.
-           DISPLAY "PLEASE ENTER A NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE4_USER_INPUT_N.
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               PERFORM CHECK-NIGHTLY-PARM
+               IF WS-FH-NP-PARM1 = SPACES
+                   MOVE 1 TO ITE4_USER_INPUT_N
+               ELSE
+                   COMPUTE ITE4_USER_INPUT_N =
+                       FUNCTION NUMVAL(WS-FH-NP-PARM1)
+               END-IF
+               IF WS-FH-NP-PARM2 = SPACES
+                   MOVE 20 TO ITE4_USER_INPUT_M
+               ELSE
+                   COMPUTE ITE4_USER_INPUT_M =
+                       FUNCTION NUMVAL(WS-FH-NP-PARM2)
+               END-IF
+           ELSE
+               DISPLAY "PLEASE ENTER A NUMBER: " WITH NO ADVANCING
+               ACCEPT ITE4_USER_INPUT_N
 
-           DISPLAY "PLEASE ENTER ANOTHER NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE4_USER_INPUT_M.
+               DISPLAY "PLEASE ENTER ANOTHER NUMBER: " WITH
+-                  NO ADVANCING
+               ACCEPT ITE4_USER_INPUT_M
+           END-IF.
+
+           IF ITE4_USER_INPUT_N > ITE4_USER_INPUT_M
+               MOVE ITE4_USER_INPUT_N TO ITE4_COUNTER
+               MOVE ITE4_USER_INPUT_M TO ITE4_USER_INPUT_N
+               MOVE ITE4_COUNTER TO ITE4_USER_INPUT_M
+           END-IF.
 
                MOVE ITE4_USER_INPUT_N TO ITE4_START_NUM_FH.
                MOVE ITE4_USER_INPUT_M TO ITE4_END_NUM_FH.
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE ITE4_RECORD.
+               IF ITE4-FILE-STATUS NOT = "00"
+                   MOVE "ITE4-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE4-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
 
            MOVE ITE4_USER_INPUT_N TO ITE4_COUNTER.
 
@@ -48,38 +112,90 @@
                    DISPLAY ITE4_STORE_OUTPUT
                    MOVE ITE4_COUNTER TO ITE4_EVEN_NUM_FH
                    WRITE ITE4_RECORD
+                   ADD 1 TO WS-HT-DETAIL-COUNT
+
+                   MOVE "NUMBERS_FROM_N_TO_N" TO EH-SOURCE-PROGRAM
+                   MOVE ITE4_USER_INPUT_N TO EH-START-NUM
+                   MOVE ITE4_USER_INPUT_M TO EH-LIMIT-NUM
+                   MOVE ITE4_COUNTER TO EH-EVEN-NUM
+                   MOVE WS-FH-OPERATOR-ID TO EH-OPERATOR-ID
+                   WRITE EVEN-HIST-RECORD
+                   IF WS-EVEN-HIST-FILE-STATUS NOT = "00"
+                       MOVE "EVEN-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                       MOVE WS-EVEN-HIST-FILE-STATUS TO
+-                          WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
                END-IF
-               
+
                ADD 1 TO ITE4_COUNTER
            END-PERFORM.
 
-               MOVE "*" TO ITE4_END_BLOCK_FH.
-               WRITE ITE4_RECORD.
-
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE4-FILE.
+           CLOSE EVEN-HIST-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE4_HISTORY.
+           MOVE "NUMBERS_FROM_N_TO_N" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE4_HISTORY
+           END-IF.
 
            IF ITE4_HISTORY = "Y" OR ITE4_HISTORY = "y"
                MOVE "N" TO ITE4_EOF
                OPEN INPUT ITE4-FILE
-           
+               IF ITE4-FILE-STATUS NOT = "00"
+                   MOVE "ITE4-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE4-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+
                DISPLAY "====================="
                PERFORM UNTIL ITE4_EOF = "Y"
                    READ ITE4-FILE
                        AT END 
                            MOVE "Y" TO ITE4_EOF
-                       NOT AT END    
-                           IF ITE4_END_BLOCK_FH = "*"
-                               DISPLAY "STARTED AT: " ITE4_START_NUM_FH
-                               DISPLAY "UP TO: " ITE4_END_NUM_FH
-                               DISPLAY "====================="
-                               DISPLAY SPACE
-                               DISPLAY "====================="
-                           ELSE
-                               DISPLAY ITE4_EVEN_NUM_FH
-                           END-IF
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "====================="
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   IF WS-HT-READ-COUNT = 1
+                                       DISPLAY "STARTED AT: "
+-                                          ITE4_START_NUM_FH
+                                       DISPLAY "UP TO: "
+-                                          ITE4_END_NUM_FH
+                                   ELSE
+                                       DISPLAY ITE4_EVEN_NUM_FH
+                                   END-IF
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE4_CONTINUE
+                                   IF ITE4_CONTINUE = "N" OR
+-                                      ITE4_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE4_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -87,4 +203,22 @@
                DISPLAY "END OF VIEW"
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
+
+       COPY "nightly-parm-check.cpy".
