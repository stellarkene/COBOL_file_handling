@@ -6,38 +6,85 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE5-FILE ASSIGN TO "ite_5.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE5-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
            FD ITE5-FILE.
 
        01  ITE5_RECORD.
-           05  ITE5_START_FH           PIC ZZZ.
-           05  ITE5_END_FH             PIC ZZZ.
-           05  ITE5_RESULT             PIC ZZZ.
+           05  ITE5_START_FH           PIC +ZZ9.
+           05  ITE5_END_FH             PIC +ZZ9.
+           05  ITE5_RESULT             PIC +Z(5)9.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
-       01  ITE5_USER_INPUT_N           PIC 9(3).
-       01  ITE5_USER_INPUT_M           PIC 9(3).
-       01  ITE5_STORE_SUM              PIC 9(3).
-       01  ITE5_COUNTER                PIC 9(3).
-       01  ITE5_SUM_OUT                PIC Z(3).
+       01  ITE5_USER_INPUT_N           PIC S9(3).
+       01  ITE5_USER_INPUT_M           PIC S9(3).
+       01  ITE5_STORE_SUM              PIC S9(6).
+       01  ITE5_COUNTER                PIC S9(3).
+       01  ITE5_SUM_OUT                PIC +Z(5)9.
        01  ITE5_EOF                    PIC X VALUE "N".
        01  ITE5_HISTORY                PIC X VALUE "N".
+       01  ITE5_CONTINUE               PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  ITE5-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
            OPEN EXTEND ITE5-FILE.
+           IF ITE5-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE5-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE5-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
 
            MOVE 0 TO ITE5_STORE_SUM.
-           DISPLAY "PLEASE INSERT A NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE5_USER_INPUT_N.
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               PERFORM CHECK-NIGHTLY-PARM
+               IF WS-FH-NP-PARM1 = SPACES
+                   MOVE 1 TO ITE5_USER_INPUT_N
+               ELSE
+                   COMPUTE ITE5_USER_INPUT_N =
+                       FUNCTION NUMVAL(WS-FH-NP-PARM1)
+               END-IF
+               IF WS-FH-NP-PARM2 = SPACES
+                   MOVE 20 TO ITE5_USER_INPUT_M
+               ELSE
+                   COMPUTE ITE5_USER_INPUT_M =
+                       FUNCTION NUMVAL(WS-FH-NP-PARM2)
+               END-IF
+           ELSE
+               DISPLAY "PLEASE INSERT A NUMBER: " WITH NO ADVANCING
+               ACCEPT ITE5_USER_INPUT_N
+
+               DISPLAY "PLEASE INPUT ANOTHER NUMBER: " WITH
+-                  NO ADVANCING
+               ACCEPT ITE5_USER_INPUT_M
+           END-IF.
 
-           DISPLAY "PLEASE INPUT ANOTHER NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE5_USER_INPUT_M.
+           IF ITE5_USER_INPUT_N > ITE5_USER_INPUT_M
+               MOVE ITE5_USER_INPUT_N TO ITE5_COUNTER
+               MOVE ITE5_USER_INPUT_M TO ITE5_USER_INPUT_N
+               MOVE ITE5_COUNTER TO ITE5_USER_INPUT_M
+           END-IF.
 
            MOVE ITE5_USER_INPUT_N TO ITE5_COUNTER.
-               
+
                MOVE ITE5_USER_INPUT_N TO ITE5_START_FH.
                MOVE ITE5_USER_INPUT_M TO ITE5_END_FH.
                
@@ -53,27 +100,73 @@
            DISPLAY "SUM OF ODD NUMBERS: " ITE5_SUM_OUT.
 
                MOVE ITE5_SUM_OUT TO ITE5_RESULT.
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE ITE5_RECORD.
+               IF ITE5-FILE-STATUS NOT = "00"
+                   MOVE "ITE5-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE5-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE5-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE5_HISTORY.
+           MOVE "SUM-OF-ODD-NUM" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE5_HISTORY
+           END-IF.
 
            IF ITE5_HISTORY = "Y" OR ITE5_HISTORY = "y"
                MOVE "N" TO ITE5_EOF
                OPEN INPUT ITE5-FILE
-           
+               IF ITE5-FILE-STATUS NOT = "00"
+                   MOVE "ITE5-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE5-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL ITE5_EOF = "Y"
                    READ ITE5-FILE
                        AT END 
                            MOVE "Y" TO ITE5_EOF
-                       NOT AT END    
-                           DISPLAY "====================="
-                           DISPLAY "START: " ITE5_START_FH
-                           DISPLAY "END: " ITE5_END_FH
-                           DISPLAY "SUM OF ODD NUMBERS: " ITE5_RESULT
-                           DISPLAY "====================="
-                           DISPLAY SPACE
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "====================="
+                                   DISPLAY "START: " ITE5_START_FH
+                                   DISPLAY "END: " ITE5_END_FH
+                                   DISPLAY "SUM OF ODD NUMBERS: "
+-                                      ITE5_RESULT
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE5_CONTINUE
+                                   IF ITE5_CONTINUE = "N" OR
+-                                      ITE5_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE5_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -81,4 +174,22 @@
                DISPLAY "END OF VIEW"
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
+
+       COPY "nightly-parm-check.cpy".
