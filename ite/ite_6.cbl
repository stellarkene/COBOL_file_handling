@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE6-FILE ASSIGN TO "ite_6.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE6-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,37 +17,73 @@
 
        01  ITE6_RECORD.
            05  ITE6_USER_NUM_FH        PIC Z9.
-           05  ITE6_RESULT_FH          PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.
+           05  ITE6_RESULT_FH          PIC
+               Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  ITE6_USER_INPUT             PIC 9(2).
        01  ITE6_COUNTER                PIC 9(2).
-       01  ITE6_CALC_FACTORIAL         PIC 9(19).
-       01  ITE6_STORE_FAC              PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.
+       01  ITE6_CALC_FACTORIAL         PIC 9(34).
+       01  ITE6_STORE_FAC              PIC
+           Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.
        01  ITE6_EOF                    PIC X VALUE "N".
        01  ITE6_HISTORY                PIC X VALUE "N".
+       01  ITE6_CONTINUE               PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  ITE6-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
 
        PROCEDURE DIVISION.
-           OPEN EXTEND ITE6-FILE.
 
-           MOVE 21 TO ITE6_USER_INPUT.
-           
-           PERFORM UNTIL ITE6_USER_INPUT <= 20
-               DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING
-               ACCEPT ITE6_USER_INPUT
-               IF ITE6_USER_INPUT > 20
-                   DISPLAY "FACTORIAL TOO LARGE PLEASE INPUT BELOW 21."
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
+           MOVE 31 TO ITE6_USER_INPUT.
+
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               PERFORM CHECK-NIGHTLY-PARM
+               IF WS-FH-NP-PARM1 = SPACES
+                   MOVE 10 TO ITE6_USER_INPUT
+               ELSE
+                   COMPUTE ITE6_USER_INPUT =
+                       FUNCTION NUMVAL(WS-FH-NP-PARM1)
                END-IF
-           END-PERFORM.
-               
-               MOVE ITE6_USER_INPUT TO ITE6_USER_NUM_FH.
+           ELSE
+               PERFORM UNTIL ITE6_USER_INPUT <= 30
+                   DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING
+                   ACCEPT ITE6_USER_INPUT
+                   IF ITE6_USER_INPUT > 30
+                       DISPLAY "FACTORIAL TOO LARGE PLEASE INPUT "
+-                          "BELOW 31."
+                   END-IF
+               END-PERFORM
+           END-IF.
 
-           MOVE ITE6_USER_INPUT TO ITE6_COUNTER.
-           IF ITE6_USER_INPUT = 0 
+           IF ITE6_USER_INPUT = 0
                DISPLAY "1"
-               STOP RUN
+               GOBACK
            END-IF.
+
+           OPEN EXTEND ITE6-FILE.
+           IF ITE6-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE6-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE6-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
+               MOVE ITE6_USER_INPUT TO ITE6_USER_NUM_FH.
+
+           MOVE ITE6_USER_INPUT TO ITE6_COUNTER.
            MOVE 1 TO ITE6_CALC_FACTORIAL.
 
            PERFORM UNTIL ITE6_COUNTER = 1
@@ -60,26 +99,71 @@
            DISPLAY "FACTORIAL OF " 
 -                  ITE6_USER_INPUT " IS " ITE6_STORE_FAC.
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE ITE6_RECORD.
+               IF ITE6-FILE-STATUS NOT = "00"
+                   MOVE "ITE6-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE6-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE6-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE6_HISTORY.
+           MOVE "FACTORIAL" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE6_HISTORY
+           END-IF.
 
            IF ITE6_HISTORY = "Y" OR ITE6_HISTORY = "y"
                MOVE "N" TO ITE6_EOF
                OPEN INPUT ITE6-FILE
-           
+               IF ITE6-FILE-STATUS NOT = "00"
+                   MOVE "ITE6-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE6-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL ITE6_EOF = "Y"
                    READ ITE6-FILE
                        AT END 
                            MOVE "Y" TO ITE6_EOF
-                       NOT AT END    
-                           DISPLAY "====================="
-                           DISPLAY ITE6_USER_NUM_FH "!"
-                           DISPLAY "RESULT: " ITE6_RESULT_FH
-                           DISPLAY "====================="
-                           DISPLAY SPACE
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "====================="
+                                   DISPLAY ITE6_USER_NUM_FH "!"
+                                   DISPLAY "RESULT: " ITE6_RESULT_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE6_CONTINUE
+                                   IF ITE6_CONTINUE = "N" OR
+-                                      ITE6_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE6_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -87,4 +171,22 @@
                DISPLAY "END OF VIEW"
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
+
+       COPY "nightly-parm-check.cpy".
