@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE7-FILE ASSIGN TO "ite_7.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE7-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,25 +18,66 @@
        01  ITE7_RECORD.
            05  ITE7_DIGITS             PIC Z,ZZZ,ZZZ,ZZZ.
            05  ITE7_RESULT             PIC ZZZ.
+           05  ITE7_SIGN_FH            PIC X.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
-       01  ITE7_USER_INPUT             PIC 9(10).
+       01  ITE7_USER_INPUT             PIC S9(10).
        01  ITE7_STORE_SUM              PIC Z(3).
        01  ITE7_CALC_SUM               PIC 9(10).
+       01  ITE7_SIGN                   PIC X VALUE SPACE.
        01  ITE7_EOF                    PIC X VALUE "N".
        01  ITE7_HISTORY                PIC X VALUE "N".
+       01  ITE7_CONTINUE               PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  ITE7-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
        
        
 
        PROCEDURE DIVISION.
+
+       
+       
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
            OPEN EXTEND ITE7-FILE.
+           IF ITE7-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE7-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE7-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
 
            MOVE 0 TO ITE7_CALC_SUM.
-           DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE7_USER_INPUT.
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               PERFORM CHECK-NIGHTLY-PARM
+               IF WS-FH-NP-PARM1 = SPACES
+                   MOVE 12345 TO ITE7_USER_INPUT
+               ELSE
+                   COMPUTE ITE7_USER_INPUT =
+                       FUNCTION NUMVAL(WS-FH-NP-PARM1)
+               END-IF
+           ELSE
+               DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING
+               ACCEPT ITE7_USER_INPUT
+           END-IF.
 
                MOVE ITE7_USER_INPUT TO ITE7_DIGITS.
 
+           MOVE SPACE TO ITE7_SIGN.
+           IF ITE7_USER_INPUT < 0
+               MOVE "-" TO ITE7_SIGN
+               COMPUTE ITE7_USER_INPUT = ITE7_USER_INPUT * -1
+           END-IF.
+
            PERFORM UNTIL ITE7_USER_INPUT = 0
                ADD FUNCTION MOD(ITE7_USER_INPUT, 10) TO ITE7_CALC_SUM
                COMPUTE ITE7_USER_INPUT = ITE7_USER_INPUT / 10
@@ -44,26 +88,73 @@
            MOVE ITE7_CALC_SUM TO ITE7_STORE_SUM.
            DISPLAY "IS: " ITE7_STORE_SUM.
 
+               MOVE ITE7_SIGN TO ITE7_SIGN_FH.
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE ITE7_RECORD.
+               IF ITE7-FILE-STATUS NOT = "00"
+                   MOVE "ITE7-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE7-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE7-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE7_HISTORY.
+           MOVE "SUM-OF-DIGITS" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE7_HISTORY
+           END-IF.
 
            IF ITE7_HISTORY = "Y" OR ITE7_HISTORY = "y"
                MOVE "N" TO ITE7_EOF
                OPEN INPUT ITE7-FILE
-           
+               IF ITE7-FILE-STATUS NOT = "00"
+                   MOVE "ITE7-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE7-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL ITE7_EOF = "Y"
                    READ ITE7-FILE
                        AT END 
                            MOVE "Y" TO ITE7_EOF
-                       NOT AT END    
-                           DISPLAY "====================="
-                           DISPLAY "NUMBER: " ITE7_DIGITS
-                           DISPLAY "RESULT: " ITE7_RESULT
-                           DISPLAY "====================="
-                           DISPLAY SPACE
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "====================="
+                                   DISPLAY "NUMBER: " ITE7_SIGN_FH
+-                                      ITE7_DIGITS
+                                   DISPLAY "RESULT: " ITE7_RESULT
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE7_CONTINUE
+                                   IF ITE7_CONTINUE = "N" OR
+-                                      ITE7_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE7_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -71,4 +162,22 @@
                DISPLAY "END OF VIEW"
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
+
+       COPY "nightly-parm-check.cpy".
