@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE8-FILE ASSIGN TO "ite_8.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE8-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,25 +17,48 @@
 
        01  ITE8_RECORD.
            05  ITE8_NTH_TERM_FH        PIC Z9.
-           05  ITE8_RESULT_FH          PIC X(100).
+           05  ITE8_RESULT_FH          PIC X(1100).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
-       01  ITE8_FIRST_TERM             PIC 9(3) VALUE 0.
-       01  ITE8_SECOND_TERM            PIC 9(3) VALUE 1.
-       01  ITE8_NEXT_TERM              PIC 9(3).
-       01  ITE8_NT_OUT                 PIC ZZ9.
+       01  ITE8_FIRST_TERM             PIC 9(9) VALUE 0.
+       01  ITE8_SECOND_TERM            PIC 9(9) VALUE 1.
+       01  ITE8_NEXT_TERM              PIC 9(9).
+       01  ITE8_NT_OUT                 PIC ZZZZZZZZ9.
        01  ITE8_USER_COUNTER           PIC 9(2).
-       01  ITE8_STORE_FIBO             PIC X(100).
-       01  ITE8_TMP_STRING             PIC X(3).
+       01  ITE8_STORE_FIBO             PIC X(1100).
+       01  ITE8_TMP_STRING             PIC X(9).
        01  ITE8_EOF                    PIC X VALUE "N".
        01  ITE8_HISTORY                PIC X VALUE "N".
+       01  ITE8_CONTINUE               PIC X.
+       01  ITE8-FILE-STATUS            PIC XX.
+           COPY "hdr-trl-vars.cpy".
+           COPY "ws-vars.cpy".
+
 
 
        PROCEDURE DIVISION.
-            
 
-           DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE8_USER_COUNTER.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               PERFORM CHECK-NIGHTLY-PARM
+               IF WS-FH-NP-PARM1 = SPACES
+                   MOVE 10 TO ITE8_USER_COUNTER
+               ELSE
+                   COMPUTE ITE8_USER_COUNTER =
+                       FUNCTION NUMVAL(WS-FH-NP-PARM1)
+               END-IF
+           ELSE
+               DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING
+               ACCEPT ITE8_USER_COUNTER
+           END-IF.
            
            
 
@@ -41,37 +67,79 @@
                DISPLAY "0"
 
                OPEN EXTEND ITE8-FILE
+               IF ITE8-FILE-STATUS NOT = "00" AND NOT = "05"
+                   MOVE "ITE8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               PERFORM WRITE-HT-HEADER
                MOVE "0" TO ITE8_STORE_FIBO
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE ITE8_RECORD
+               IF ITE8-FILE-STATUS NOT = "00"
+                   MOVE "ITE8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               ADD 1 TO WS-HT-DETAIL-COUNT
+               PERFORM WRITE-HT-TRAILER
                CLOSE ITE8-FILE
 
-               
+
            WHEN ITE8_USER_COUNTER = 2
                DISPLAY "0 , 1"
 
                OPEN EXTEND ITE8-FILE
+               IF ITE8-FILE-STATUS NOT = "00" AND NOT = "05"
+                   MOVE "ITE8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               PERFORM WRITE-HT-HEADER
                MOVE "0, 1" TO ITE8_STORE_FIBO
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE ITE8_RECORD
+               IF ITE8-FILE-STATUS NOT = "00"
+                   MOVE "ITE8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               ADD 1 TO WS-HT-DETAIL-COUNT
+               PERFORM WRITE-HT-TRAILER
                CLOSE ITE8-FILE
 
-           
+
            END-EVALUATE.
-           
+
            MOVE SPACES TO ITE8_STORE_FIBO.
 
            OPEN EXTEND ITE8-FILE.
-               
+           IF ITE8-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE8-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE8-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
 
            PERFORM UNTIL ITE8_USER_COUNTER = 0
                MOVE ITE8_FIRST_TERM TO ITE8_NT_OUT
                MOVE ITE8_FIRST_TERM TO ITE8_TMP_STRING
 
                STRING
-                   ITE8_STORE_FIBO     
-                   ITE8_TMP_STRING         
-                   ", "                
+                   ITE8_STORE_FIBO
+                   ITE8_TMP_STRING
+                   ", "
 
                INTO ITE8_STORE_FIBO
+                   ON OVERFLOW
+                       DISPLAY "WARNING - FIBONACCI LIST TRUNCATED, "
+-                          "STORAGE LIMIT REACHED"
                END-STRING
 
                
@@ -86,29 +154,76 @@
            END-PERFORM.
                
                MOVE ITE8_STORE_FIBO TO ITE8_RESULT_FH.
-           
+
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH.
                WRITE ITE8_RECORD.
+               IF ITE8-FILE-STATUS NOT = "00"
+                   MOVE "ITE8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE ITE8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE8-FILE.
 
            DISPLAY ITE8_STORE_FIBO.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE8_HISTORY.
+           MOVE "FIBONACCI" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE8_HISTORY
+           END-IF.
 
            IF ITE8_HISTORY = "Y" OR ITE8_HISTORY = "y"
                MOVE "N" TO ITE8_EOF
                OPEN INPUT ITE8-FILE
-           
+               IF ITE8-FILE-STATUS NOT = "00"
+                   MOVE "ITE8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+
                PERFORM UNTIL ITE8_EOF = "Y"
                    READ ITE8-FILE
                        AT END 
                            MOVE "Y" TO ITE8_EOF
-                       NOT AT END    
-                           DISPLAY "====================="
-                           DISPLAY "NTH TERM: " ITE8_NTH_TERM_FH
-                           DISPLAY "SEQUENCE: " ITE8_RESULT_FH
-                           DISPLAY "====================="
-                           DISPLAY SPACE
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "====================="
+                                   DISPLAY "NTH TERM: "
+-                                      ITE8_NTH_TERM_FH
+                                   DISPLAY "SEQUENCE: " ITE8_RESULT_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE8_CONTINUE
+                                   IF ITE8_CONTINUE = "N" OR
+-                                      ITE8_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE8_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -117,4 +232,22 @@
            END-IF.
            
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
+
+       COPY "nightly-parm-check.cpy".
