@@ -6,7 +6,13 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT ITE9-FILE ASSIGN TO "ite_9.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE9-FILE-STATUS.
+           SELECT ITE9-CKPT-FILE ASSIGN TO "ite_9.ckpt"
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ITE9-CKPT-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.   
@@ -15,75 +21,168 @@
        01  ITE9_RECORD.
            05  ITE9_NUMBER_FH             PIC ZZ9.
            05  ITE9_PRIME_CHECK_FH        PIC X(10).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
+           FD  ITE9-CKPT-FILE.
+
+       01  ITE9-CKPT-RECORD.
+           05  ITE9-CKPT-LIST-MAX         PIC 9(3).
+           05  ITE9-CKPT-LAST-DONE        PIC 9(3).
+
 
        WORKING-STORAGE SECTION.
        01  ITE9_USER_COUNTER            PIC 9(3).
        01  ITE9_USER_COUNTER_OUT        PIC ZZ9.
        01  ITE9_P_N                     PIC 9(1).
        01  ITE9_LOOP_COUNT              PIC 9(3).
+       01  ITE9_MODE                   PIC X VALUE "S".
+       01  ITE9_LIST_MAX                PIC 9(3).
+       01  ITE9_START_NUM               PIC 9(3) VALUE 2.
+       01  ITE9_RESUME                  PIC X VALUE "N".
        01  ITE9_EOF                    PIC X VALUE "N".
        01  ITE9_HISTORY                PIC X VALUE "N".
+       01  ITE9_CONTINUE               PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  ITE9-FILE-STATUS            PIC XX.
+       01  ITE9-CKPT-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
        
 
 
        PROCEDURE DIVISION.
+
+       
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+       PERFORM CHECK-NIGHTLY-BATCH-MODE.
+
            OPEN EXTEND ITE9-FILE.
-           DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING.
-           ACCEPT ITE9_USER_COUNTER.
-               
-               MOVE ITE9_USER_COUNTER TO ITE9_NUMBER_FH.
+           IF ITE9-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "ITE9-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE ITE9-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
 
-           MOVE ITE9_USER_COUNTER TO ITE9_USER_COUNTER_OUT.
-           DISPLAY ITE9_USER_COUNTER_OUT " IS " WITH NO ADVANCING.
-           
-           EVALUATE TRUE
-           WHEN ITE9_USER_COUNTER = 0 OR ITE9_USER_COUNTER = 1
-               DISPLAY "NOT A PRIME NUMBER"
-               MOVE "NOT PRIME" TO ITE9_PRIME_CHECK_FH
-           WHEN ITE9_USER_COUNTER = 2 
-               DISPLAY "A PRIME NUMBER"
-               MOVE "PRIME" TO ITE9_PRIME_CHECK_FH
-           END-EVALUATE.
+           IF WS-FH-NIGHTLY-BATCH = "Y"
+               PERFORM CHECK-NIGHTLY-PARM
+               IF WS-FH-NP-PARM1 = SPACES
+                   MOVE "S" TO ITE9_MODE
+               ELSE
+                   MOVE WS-FH-NP-PARM1(1:1) TO ITE9_MODE
+               END-IF
+           ELSE
+               DISPLAY "(S)INGLE NUMBER CHECK OR (L)IST PRIMES UP TO "
+-                  "N? " WITH NO ADVANCING
+               ACCEPT ITE9_MODE
+           END-IF.
+
+           IF ITE9_MODE = "L" OR ITE9_MODE = "l"
+               DISPLAY "LIST PRIMES UP TO: " WITH NO ADVANCING
+               ACCEPT ITE9_LIST_MAX
+               MOVE 2 TO ITE9_START_NUM
 
-           MOVE 1 TO ITE9_P_N.
-           MOVE 2 TO ITE9_LOOP_COUNT.
-           PERFORM UNTIL ITE9_LOOP_COUNT = ITE9_USER_COUNTER
-               IF FUNCTION MOD(ITE9_USER_COUNTER, ITE9_LOOP_COUNT) = 0  
-                   MOVE 0 TO ITE9_P_N
-                   EXIT PERFORM
+               OPEN INPUT ITE9-CKPT-FILE
+               IF ITE9-CKPT-STATUS = "00"
+                   READ ITE9-CKPT-FILE
+                       NOT AT END
+                           IF ITE9-CKPT-LIST-MAX = ITE9_LIST_MAX
+                               DISPLAY "CHECKPOINT FOUND - LAST "
+-                                  "COMPLETED " ITE9-CKPT-LAST-DONE
+-                                  ". RESUME? (Y): " WITH NO ADVANCING
+                               ACCEPT ITE9_RESUME
+                               IF ITE9_RESUME = "Y" OR
+                                   ITE9_RESUME = "y"
+                                   COMPUTE ITE9_START_NUM =
+                                       ITE9-CKPT-LAST-DONE + 1
+                               END-IF
+                           END-IF
+                   END-READ
+                   CLOSE ITE9-CKPT-FILE
                END-IF
-               
-               ADD 1 TO ITE9_LOOP_COUNT
-           END-PERFORM.
-           
-           IF ITE9_P_N = 1
-               DISPLAY  " A PRIME NUMBER"
-               MOVE "PRIME" TO ITE9_PRIME_CHECK_FH
+
+               PERFORM LIST-AND-CHECKPOINT-ITE9-PRIME
+                   VARYING ITE9_USER_COUNTER FROM ITE9_START_NUM BY 1
+                   UNTIL ITE9_USER_COUNTER > ITE9_LIST_MAX
+
+               PERFORM CLEAR-ITE9-CHECKPOINT
            ELSE
-               DISPLAY  " NOT A PRIME NUMBER"
-               MOVE "NOT PRIME" TO ITE9_PRIME_CHECK_FH
+               IF WS-FH-NIGHTLY-BATCH = "Y"
+                   IF WS-FH-NP-PARM2 = SPACES
+                       MOVE 17 TO ITE9_USER_COUNTER
+                   ELSE
+                       COMPUTE ITE9_USER_COUNTER =
+                           FUNCTION NUMVAL(WS-FH-NP-PARM2)
+                   END-IF
+               ELSE
+                   DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING
+                   ACCEPT ITE9_USER_COUNTER
+               END-IF
+               PERFORM CHECK-AND-WRITE-ITE9-PRIME
            END-IF.
-               
-               WRITE ITE9_RECORD.
+
+           PERFORM WRITE-HT-TRAILER.
            CLOSE ITE9-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT ITE9_HISTORY.
+           MOVE "PRIME_OR_NOT" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           IF WS-FH-NIGHTLY-BATCH NOT = "Y"
+               DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING
+               ACCEPT ITE9_HISTORY
+           END-IF.
 
            IF ITE9_HISTORY = "Y" OR ITE9_HISTORY = "y"
                MOVE "N" TO ITE9_EOF
                OPEN INPUT ITE9-FILE
-           
+               IF ITE9-FILE-STATUS NOT = "00"
+                   MOVE "ITE9-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE ITE9-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL ITE9_EOF = "Y"
                    READ ITE9-FILE
                        AT END 
                            MOVE "Y" TO ITE9_EOF
-                       NOT AT END    
-                           DISPLAY "====================="
-                           DISPLAY "NUMBER: " ITE9_NUMBER_FH
-                           DISPLAY "RESULT: " ITE9_PRIME_CHECK_FH
-                           DISPLAY "====================="
-                           DISPLAY SPACE
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "====================="
+                                   DISPLAY "NUMBER: " ITE9_NUMBER_FH
+                                   DISPLAY "RESULT: "
+-                                      ITE9_PRIME_CHECK_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "====================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT ITE9_CONTINUE
+                                   IF ITE9_CONTINUE = "N" OR
+-                                      ITE9_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO ITE9_EOF
+                                   END-IF
+                           END-EVALUATE
                    END-READ
                END-PERFORM
            
@@ -92,4 +191,85 @@
            END-IF.
        
            
-           STOP RUN.
+           GOBACK.
+
+       CHECK-AND-WRITE-ITE9-PRIME.
+           MOVE ITE9_USER_COUNTER TO ITE9_NUMBER_FH.
+           MOVE ITE9_USER_COUNTER TO ITE9_USER_COUNTER_OUT.
+           DISPLAY ITE9_USER_COUNTER_OUT " IS " WITH NO ADVANCING.
+
+           EVALUATE TRUE
+           WHEN ITE9_USER_COUNTER = 0 OR ITE9_USER_COUNTER = 1
+               DISPLAY "NOT A PRIME NUMBER"
+               MOVE "NOT PRIME" TO ITE9_PRIME_CHECK_FH
+           WHEN ITE9_USER_COUNTER = 2
+               DISPLAY "A PRIME NUMBER"
+               MOVE "PRIME" TO ITE9_PRIME_CHECK_FH
+           WHEN OTHER
+               MOVE 1 TO ITE9_P_N
+               MOVE 2 TO ITE9_LOOP_COUNT
+               PERFORM UNTIL ITE9_LOOP_COUNT = ITE9_USER_COUNTER
+                   IF FUNCTION MOD(ITE9_USER_COUNTER, ITE9_LOOP_COUNT)
+                       = 0
+                       MOVE 0 TO ITE9_P_N
+                       EXIT PERFORM
+                   END-IF
+
+                   ADD 1 TO ITE9_LOOP_COUNT
+               END-PERFORM
+
+               IF ITE9_P_N = 1
+                   DISPLAY " A PRIME NUMBER"
+                   MOVE "PRIME" TO ITE9_PRIME_CHECK_FH
+               ELSE
+                   DISPLAY " NOT A PRIME NUMBER"
+                   MOVE "NOT PRIME" TO ITE9_PRIME_CHECK_FH
+               END-IF
+           END-EVALUATE.
+
+           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH.
+           WRITE ITE9_RECORD.
+           IF ITE9-FILE-STATUS NOT = "00"
+               MOVE "ITE9-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE ITE9-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           ADD 1 TO WS-HT-DETAIL-COUNT.
+
+           EXIT PARAGRAPH.
+
+       LIST-AND-CHECKPOINT-ITE9-PRIME.
+           PERFORM CHECK-AND-WRITE-ITE9-PRIME.
+
+           OPEN OUTPUT ITE9-CKPT-FILE.
+           MOVE ITE9_LIST_MAX TO ITE9-CKPT-LIST-MAX.
+           MOVE ITE9_USER_COUNTER TO ITE9-CKPT-LAST-DONE.
+           WRITE ITE9-CKPT-RECORD.
+           CLOSE ITE9-CKPT-FILE.
+
+           EXIT PARAGRAPH.
+
+       CLEAR-ITE9-CHECKPOINT.
+           OPEN OUTPUT ITE9-CKPT-FILE.
+           CLOSE ITE9-CKPT-FILE.
+
+           EXIT PARAGRAPH.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       COPY "batch-mode-check.cpy".
+
+       COPY "nightly-parm-check.cpy".
