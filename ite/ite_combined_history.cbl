@@ -0,0 +1,72 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMBINED-EVEN-HISTORY.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+           COPY "even-hist-select.cpy".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "even-hist-rec.cpy".
+
+
+       WORKING-STORAGE SECTION.
+       01  CH-EOF                          PIC X VALUE "N".
+       01  CH-CONTINUE                     PIC X.
+           COPY "hdr-trl-vars.cpy".
+           COPY "ws-vars.cpy".
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "==============================================".
+           DISPLAY " COMBINED HISTORY - EVEN-NUMBERS AND ".
+           DISPLAY " NUMBERS_FROM_N_TO_N ".
+           DISPLAY "==============================================".
+
+           PERFORM VIEW-EVEN-HIST-FILE.
+
+           DISPLAY "END OF COMBINED HISTORY".
+
+           GOBACK.
+
+      *==============================
+      *FUNCTION: VIEW-EVEN-HIST-FILE
+      * Single read loop over the one shared history file that
+      * both EVEN-NUMBERS (ite_3) and NUMBERS_FROM_N_TO_N (ite_4)
+      * append to.
+      *==============================
+       VIEW-EVEN-HIST-FILE.
+           MOVE "N" TO CH-EOF.
+           OPEN INPUT EVEN-HIST-FILE.
+           IF WS-EVEN-HIST-FILE-STATUS NOT = "00"
+               DISPLAY "NO COMBINED EVEN-NUMBER HISTORY ON FILE"
+           ELSE
+               PERFORM UNTIL CH-EOF = "Y"
+                   READ EVEN-HIST-FILE
+                       AT END
+                           MOVE "Y" TO CH-EOF
+                       NOT AT END
+                           DISPLAY "====================="
+                           DISPLAY "SOURCE: " EH-SOURCE-PROGRAM
+                           IF EH-START-NUM NOT = ZERO
+                               DISPLAY "STARTED AT: " EH-START-NUM
+                           END-IF
+                           DISPLAY "UP TO: " EH-LIMIT-NUM
+                           DISPLAY "EVEN NUMBER: " EH-EVEN-NUM
+                           DISPLAY "OPERATOR: " EH-OPERATOR-ID
+                           DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                              WITH NO ADVANCING
+                           ACCEPT CH-CONTINUE
+                           IF CH-CONTINUE = "N" OR
+-                              CH-CONTINUE = "n"
+                               MOVE "Y" TO CH-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EVEN-HIST-FILE
+           END-IF.
+
+           EXIT PARAGRAPH.
