@@ -0,0 +1,228 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-ITERATION-BATCH.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+           COPY "nightly-parm-select.cpy".
+           COPY "runlog-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "nightly-parm-rec.cpy".
+           COPY "fd-vars.cpy".
+
+           WORKING-STORAGE SECTION.
+       01  WS-ENV-NAME                     PIC X(20).
+       01  WS-ENV-VALUE                    PIC X(10).
+       01  WS-NIGHTLY-PARM-OPEN            PIC X VALUE "N".
+       01  WS-NIGHTLY-PARM-EOF             PIC X VALUE "N".
+       01  WS-RUNLOG-PRE-COUNT             PIC 9(6) VALUE ZERO.
+       01  WS-REPORT-COUNT                 PIC 9(6) VALUE ZERO.
+       01  WS-SKIP-IDX                     PIC 9(6) VALUE ZERO.
+           COPY "ws-vars.cpy".
+
+       PROCEDURE DIVISION.
+           PERFORM SET-NIGHTLY-BATCH-MODE.
+           PERFORM COUNT-PRIOR-RUNLOG-ENTRIES.
+           PERFORM OPEN-NIGHTLY-PARM-FILE.
+
+           PERFORM READ-NEXT-PARM.
+           CALL "PRINT-NAME-5-TIMES".
+
+           PERFORM READ-NEXT-PARM.
+           CALL "PRINT-1-TO-5".
+
+           PERFORM READ-NEXT-PARM.
+           PERFORM EXPORT-NIGHTLY-PARMS.
+           CALL "EVEN-NUMBERS".
+
+           PERFORM READ-NEXT-PARM.
+           PERFORM EXPORT-NIGHTLY-PARMS.
+           CALL "NUMBERS_FROM_N_TO_N".
+
+           PERFORM READ-NEXT-PARM.
+           PERFORM EXPORT-NIGHTLY-PARMS.
+           CALL "SUM-OF-ODD-NUM".
+
+           PERFORM READ-NEXT-PARM.
+           PERFORM EXPORT-NIGHTLY-PARMS.
+           CALL "FACTORIAL".
+
+           PERFORM READ-NEXT-PARM.
+           PERFORM EXPORT-NIGHTLY-PARMS.
+           CALL "SUM-OF-DIGITS".
+
+           PERFORM READ-NEXT-PARM.
+           PERFORM EXPORT-NIGHTLY-PARMS.
+           CALL "FIBONACCI".
+
+           PERFORM READ-NEXT-PARM.
+           PERFORM EXPORT-NIGHTLY-PARMS.
+           CALL "PRIME_OR_NOT".
+
+           PERFORM READ-NEXT-PARM.
+           PERFORM EXPORT-NIGHTLY-PARMS.
+           CALL "GENERATE-BINARY".
+
+           PERFORM CLOSE-NIGHTLY-PARM-FILE.
+           PERFORM CLEAR-NIGHTLY-BATCH-MODE.
+           PERFORM DISPLAY-CONSOLIDATED-RESULTS-REPORT.
+
+           STOP RUN.
+
+      *============================
+      *FUNCTION: SET-NIGHTLY-BATCH-MODE
+      *============================
+       SET-NIGHTLY-BATCH-MODE.
+           MOVE "FH_NIGHTLY_BATCH" TO WS-ENV-NAME.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           DISPLAY "Y" UPON ENVIRONMENT-VALUE.
+
+           EXIT PARAGRAPH.
+
+      *==============================
+      *FUNCTION: CLEAR-NIGHTLY-BATCH-MODE
+      *==============================
+       CLEAR-NIGHTLY-BATCH-MODE.
+           MOVE "FH_NIGHTLY_BATCH" TO WS-ENV-NAME.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           DISPLAY "N" UPON ENVIRONMENT-VALUE.
+
+           EXIT PARAGRAPH.
+
+      *==============================
+      *FUNCTION: OPEN-NIGHTLY-PARM-FILE
+      * The parameter file is optional - if it is not there,
+      * every program below simply falls back to its own
+      * canned interactive-mode default, same as before this
+      * file existed.
+      *==============================
+       OPEN-NIGHTLY-PARM-FILE.
+           OPEN INPUT NIGHTLY-PARM-FILE.
+           IF WS-NIGHTLY-PARM-STATUS = "00"
+               MOVE "Y" TO WS-NIGHTLY-PARM-OPEN
+           ELSE
+               MOVE "N" TO WS-NIGHTLY-PARM-OPEN
+               DISPLAY "NO NIGHTLY-PARM-FILE ON FILE - USING "
+-                  "PROGRAM DEFAULTS"
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+      *==============================
+      *FUNCTION: READ-NEXT-PARM
+      * Reads the next row and leaves NP-PARM-1/NP-PARM-2
+      * populated for EXPORT-NIGHTLY-PARMS. Blanks them out once
+      * the file is exhausted (or was never opened) so every
+      * remaining program gets blank parms and uses its default.
+      *==============================
+       READ-NEXT-PARM.
+           IF WS-NIGHTLY-PARM-OPEN = "Y" AND WS-NIGHTLY-PARM-EOF NOT
+-              = "Y"
+               READ NIGHTLY-PARM-FILE
+                   AT END
+                       MOVE "Y" TO WS-NIGHTLY-PARM-EOF
+                       MOVE SPACES TO NP-PARM-1
+                       MOVE SPACES TO NP-PARM-2
+               END-READ
+           ELSE
+               MOVE SPACES TO NP-PARM-1
+               MOVE SPACES TO NP-PARM-2
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+      *==============================
+      *FUNCTION: EXPORT-NIGHTLY-PARMS
+      *==============================
+       EXPORT-NIGHTLY-PARMS.
+           MOVE "FH_NP_PARM1" TO WS-ENV-NAME.
+           MOVE NP-PARM-1 TO WS-ENV-VALUE.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           DISPLAY WS-ENV-VALUE UPON ENVIRONMENT-VALUE.
+
+           MOVE "FH_NP_PARM2" TO WS-ENV-NAME.
+           MOVE NP-PARM-2 TO WS-ENV-VALUE.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           DISPLAY WS-ENV-VALUE UPON ENVIRONMENT-VALUE.
+
+           EXIT PARAGRAPH.
+
+      *==============================
+      *FUNCTION: CLOSE-NIGHTLY-PARM-FILE
+      *==============================
+       CLOSE-NIGHTLY-PARM-FILE.
+           IF WS-NIGHTLY-PARM-OPEN = "Y"
+               CLOSE NIGHTLY-PARM-FILE
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+      *==============================
+      *FUNCTION: COUNT-PRIOR-RUNLOG-ENTRIES
+      * Records how many RUNLOG-FILE rows already exist before
+      * this batch starts, so DISPLAY-CONSOLIDATED-RESULTS-REPORT
+      * can skip straight to the ten entries this run itself adds.
+      *==============================
+       COUNT-PRIOR-RUNLOG-ENTRIES.
+           MOVE ZERO TO WS-RUNLOG-PRE-COUNT.
+           OPEN INPUT RUNLOG-FILE.
+           IF WS-RUNLOG-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RUNLOG-FILE-STATUS NOT = "00"
+                   READ RUNLOG-FILE
+                       AT END
+                           MOVE "10" TO WS-RUNLOG-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-RUNLOG-PRE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE RUNLOG-FILE
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+      *==============================
+      *FUNCTION: DISPLAY-CONSOLIDATED-RESULTS-REPORT
+      * Rolls up the ten RUNLOG-FILE entries this batch run just
+      * added (every ITE program appends one right after writing
+      * its own history record) into a single consolidated
+      * report, so an operator does not have to open all ten
+      * programs' history files separately to confirm the run.
+      *==============================
+       DISPLAY-CONSOLIDATED-RESULTS-REPORT.
+           MOVE ZERO TO WS-REPORT-COUNT.
+           MOVE ZERO TO WS-SKIP-IDX.
+           OPEN INPUT RUNLOG-FILE.
+           IF WS-RUNLOG-FILE-STATUS NOT = "00"
+               DISPLAY "NO RESULTS TO REPORT"
+           ELSE
+               PERFORM UNTIL WS-SKIP-IDX >= WS-RUNLOG-PRE-COUNT
+                   READ RUNLOG-FILE
+                       AT END
+                           MOVE WS-RUNLOG-PRE-COUNT TO WS-SKIP-IDX
+                       NOT AT END
+                           ADD 1 TO WS-SKIP-IDX
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "======= NIGHTLY BATCH RESULTS ======="
+               PERFORM UNTIL WS-RUNLOG-FILE-STATUS NOT = "00"
+                   READ RUNLOG-FILE
+                       AT END
+                           MOVE "10" TO WS-RUNLOG-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-REPORT-COUNT
+                           DISPLAY "PROGRAM: " RL-PROGRAM-ID
+-                              " OPERATOR: " RL-OPERATOR-ID
+-                              " DATE: " RL-RUN-DATE
+-                              " TIME: " RL-RUN-TIME
+                   END-READ
+               END-PERFORM
+               CLOSE RUNLOG-FILE
+               DISPLAY "PROGRAMS COMPLETED: " WS-REPORT-COUNT
+               DISPLAY "======================================"
+           END-IF.
+
+           EXIT PARAGRAPH.
