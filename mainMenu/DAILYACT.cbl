@@ -0,0 +1,114 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-ACTIVITY-REPORT.
+
+      *====================================================
+      * Stand-alone utility: reads the suite-wide audit log
+      * (runlog.dat, written by every sqnc_*/sel_*/ite_*
+      * program via runlog-write.cpy) and prints an end-of-day
+      * combined activity report - a run count per program for
+      * the requested date plus the grand total. Run on demand
+      * from the command line; it is not wired into
+      * FH-MAIN-MENU since it is a reporting tool, not a
+      * calculation.
+      *====================================================
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+           COPY "runlog-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-vars.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  DAR-OK                          PIC X VALUE "Y".
+       01  DAR-EOF                         PIC X VALUE "N".
+       01  DAR-FILTER-DATE                 PIC X(8).
+       01  DAR-GRAND-COUNT                 PIC 9(5) VALUE 0.
+       01  DAR-TABLE-COUNT                 PIC 9(3) VALUE 0.
+       01  DAR-IDX                         PIC 9(3).
+       01  DAR-FOUND                       PIC X VALUE "N".
+       01  DAR-PROGRAM-TABLE.
+           05  DAR-PROGRAM-ENTRY           OCCURS 30 TIMES.
+               10  DAR-PROGRAM-NAME        PIC X(20).
+               10  DAR-PROGRAM-COUNT       PIC 9(5).
+           COPY "ws-vars.cpy".
+
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "ENTER DATE FOR ACTIVITY REPORT (YYYYMMDD, "
+-              "BLANK FOR TODAY): " WITH NO ADVANCING.
+           ACCEPT DAR-FILTER-DATE.
+           IF DAR-FILTER-DATE = SPACES
+               ACCEPT DAR-FILTER-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+           OPEN INPUT RUNLOG-FILE.
+           IF WS-RUNLOG-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "RUNLOG.DAT" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-RUNLOG-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+               MOVE "N" TO DAR-OK
+           END-IF.
+
+           IF DAR-OK = "Y"
+               PERFORM UNTIL DAR-EOF = "Y"
+                   READ RUNLOG-FILE
+                       AT END
+                           MOVE "Y" TO DAR-EOF
+                       NOT AT END
+                           IF RL-RUN-DATE = DAR-FILTER-DATE
+                               PERFORM TALLY-RUNLOG-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RUNLOG-FILE
+
+               DISPLAY "===== DAILY ACTIVITY - " DAR-FILTER-DATE
+-                  " ====="
+               IF DAR-TABLE-COUNT = 0
+                   DISPLAY "NO RUNS RECORDED FOR THAT DATE"
+               ELSE
+                   PERFORM DISPLAY-PROGRAM-TOTAL
+                       VARYING DAR-IDX FROM 1 BY 1
+                       UNTIL DAR-IDX > DAR-TABLE-COUNT
+               END-IF
+               DISPLAY "-------------------------------------"
+               DISPLAY "GRAND TOTAL RUNS: " DAR-GRAND-COUNT
+               DISPLAY "======================================="
+           END-IF.
+
+           STOP RUN.
+
+       TALLY-RUNLOG-ENTRY.
+           MOVE "N" TO DAR-FOUND
+           PERFORM VARYING DAR-IDX FROM 1 BY 1
+               UNTIL DAR-IDX > DAR-TABLE-COUNT
+               IF DAR-PROGRAM-NAME(DAR-IDX) = RL-PROGRAM-ID
+                   ADD 1 TO DAR-PROGRAM-COUNT(DAR-IDX)
+                   MOVE "Y" TO DAR-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF DAR-FOUND = "N"
+               ADD 1 TO DAR-TABLE-COUNT
+               MOVE RL-PROGRAM-ID TO DAR-PROGRAM-NAME(DAR-TABLE-COUNT)
+               MOVE 1 TO DAR-PROGRAM-COUNT(DAR-TABLE-COUNT)
+           END-IF
+
+           ADD 1 TO DAR-GRAND-COUNT.
+
+           EXIT PARAGRAPH.
+
+       DISPLAY-PROGRAM-TOTAL.
+           DISPLAY DAR-PROGRAM-NAME(DAR-IDX) " - "
+               DAR-PROGRAM-COUNT(DAR-IDX) " RUN(S)".
+
+           EXIT PARAGRAPH.
+
+       COPY "file-error.cpy".
