@@ -5,6 +5,8 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
+           SELECT RUNLOG-FILE ASSIGN TO "runlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
@@ -20,18 +22,36 @@
 
        01  CLEAR-COMMAND                   PIC X(10).
        01  OS-NAME                         PIC X(50).
+       01  WS-ENV-NAME                     PIC X(20).
 
        01  EXT-FUNC                        PIC X.
 
        PROCEDURE DIVISION.
+           PERFORM CAPTURE-OPERATOR-ID-STARTUP.
            PERFORM MAIN-MENU.
 
            STOP RUN.
 
+      *===================================
+      *FUNCTION: CAPTURE-OPERATOR-ID-STARTUP
+      *===================================
+       CAPTURE-OPERATOR-ID-STARTUP.
+           DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-FH-OPERATOR-ID.
+           IF WS-FH-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO WS-FH-OPERATOR-ID
+           END-IF.
+
+           MOVE "FH_OPERATOR_ID" TO WS-ENV-NAME.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           DISPLAY WS-FH-OPERATOR-ID UPON ENVIRONMENT-VALUE.
+
+           EXIT PARAGRAPH.
+
        MAIN-MENU.
-           PERFORM UNTIL WS-USERCHOICE-MM = 4
+           PERFORM UNTIL WS-USERCHOICE-MM = 5
                PERFORM CLEAR-SCREEN
-               
+
 
                DISPLAY "==========================="
                DISPLAY "         MAIN MENU         "
@@ -39,18 +59,26 @@
                DISPLAY "1 - SEQUENCE MENU"
                DISPLAY "2 - SELECTION MENU"
                DISPLAY "3 - ITERATION MENU"
-               DISPLAY "4 - EXIT"
-               DISPLAY "ENTER CHOICE (1 - 4): "
+               DISPLAY "4 - GEOMETRY MENU"
+               DISPLAY "5 - EXIT"
+               DISPLAY "ENTER CHOICE (1 - 5): "
                ACCEPT WS-USERCHOICE-MM
 
                EVALUATE WS-USERCHOICE-MM
                    WHEN 1
+                       CALL "SEQUENCE-MENU"
 
                    WHEN 2
+                       CALL "SELECTION-MENU"
 
                    WHEN 3
+                       CALL "ITERATION-MENU"
 
                    WHEN 4
+                       CALL "GEOMETRY-MENU"
+
+                   WHEN 5
+                       CONTINUE
 
                    WHEN OTHER
                        DISPLAY "INVALID INPUT"
