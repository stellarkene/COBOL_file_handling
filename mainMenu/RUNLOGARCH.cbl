@@ -0,0 +1,74 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNLOG-ARCHIVE.
+
+      *====================================================
+      * Stand-alone utility: rolls over the suite-wide audit
+      * log (runlog.dat) once it has grown past a threshold
+      * number of records. The current file is renamed to a
+      * date-stamped archive copy (runlog-YYYYMMDD.dat) and a
+      * fresh, empty runlog.dat is started in its place. Run
+      * on demand (e.g. from an end-of-day batch job); it is
+      * not wired into FH-MAIN-MENU since it is housekeeping,
+      * not a calculation.
+      *====================================================
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+           COPY "runlog-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-vars.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  ARCH-EOF                        PIC X VALUE "N".
+       01  ARCH-RECORD-COUNT               PIC 9(7) VALUE 0.
+       01  ARCH-THRESHOLD                  PIC 9(7) VALUE 0000500.
+       01  ARCH-TODAY                      PIC 9(8).
+       01  ARCH-COMMAND                    PIC X(40).
+           COPY "ws-vars.cpy".
+
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT RUNLOG-FILE.
+           IF WS-RUNLOG-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "RUNLOG.DAT" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-RUNLOG-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           ELSE
+               PERFORM UNTIL ARCH-EOF = "Y"
+                   READ RUNLOG-FILE
+                       AT END
+                           MOVE "Y" TO ARCH-EOF
+                       NOT AT END
+                           ADD 1 TO ARCH-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE RUNLOG-FILE
+
+               IF ARCH-RECORD-COUNT > ARCH-THRESHOLD
+                   ACCEPT ARCH-TODAY FROM DATE YYYYMMDD
+                   STRING "mv runlog.dat runlog-" DELIMITED BY SIZE
+                       ARCH-TODAY DELIMITED BY SIZE
+                       ".dat" DELIMITED BY SIZE
+                       INTO ARCH-COMMAND
+                   CALL "SYSTEM" USING ARCH-COMMAND
+
+                   OPEN OUTPUT RUNLOG-FILE
+                   CLOSE RUNLOG-FILE
+
+                   DISPLAY "RUNLOG.DAT ARCHIVED - " ARCH-RECORD-COUNT
+                       " RECORD(S) ROLLED OVER"
+               ELSE
+                   DISPLAY "NO ROLLOVER NEEDED - " ARCH-RECORD-COUNT
+                       " RECORD(S) ON FILE"
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+           COPY "file-error.cpy".
