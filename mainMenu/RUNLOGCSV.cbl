@@ -0,0 +1,100 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNLOG-CSV-EXPORT.
+
+      *====================================================
+      * Stand-alone utility: reads the suite-wide audit log
+      * (runlog.dat, written by every sqnc_*/sel_*/ite_*
+      * program via runlog-write.cpy) and exports it to a
+      * true comma-separated CSV file so it can be opened in
+      * a spreadsheet. Run on demand from the command line;
+      * it is not wired into FH-MAIN-MENU since it is a
+      * reporting tool, not a calculation.
+      *====================================================
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+           COPY "runlog-select.cpy".
+           SELECT CSV-FILE ASSIGN TO "runlog.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "fd-vars.cpy".
+
+           FD  CSV-FILE.
+           01  CSV-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CSV-FILE-STATUS                 PIC XX.
+       01  CSV-EOF                         PIC X VALUE "N".
+       01  CSV-OK                          PIC X VALUE "Y".
+       01  CSV-LINE-COUNT                  PIC 9(7) VALUE 0.
+           COPY "ws-vars.cpy".
+
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT RUNLOG-FILE.
+           IF WS-RUNLOG-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "RUNLOG.DAT" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-RUNLOG-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+               MOVE "N" TO CSV-OK
+           END-IF.
+
+           IF CSV-OK = "Y"
+               OPEN OUTPUT CSV-FILE
+               IF CSV-FILE-STATUS NOT = "00"
+                   MOVE "RUNLOG.CSV" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE CSV-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+                   CLOSE RUNLOG-FILE
+                   MOVE "N" TO CSV-OK
+               END-IF
+           END-IF.
+
+           IF CSV-OK = "Y"
+               MOVE "PROGRAM-ID,OPERATOR-ID,RUN-DATE,RUN-TIME"
+                   TO CSV-RECORD
+               WRITE CSV-RECORD
+
+               PERFORM UNTIL CSV-EOF = "Y"
+                   READ RUNLOG-FILE
+                       AT END
+                           MOVE "Y" TO CSV-EOF
+                       NOT AT END
+                           PERFORM BUILD-CSV-LINE
+                           WRITE CSV-RECORD
+                           ADD 1 TO CSV-LINE-COUNT
+                   END-READ
+               END-PERFORM
+
+               CLOSE RUNLOG-FILE
+               CLOSE CSV-FILE
+
+               DISPLAY "RUNLOG.CSV WRITTEN - " CSV-LINE-COUNT
+                   " RECORD(S)"
+           END-IF.
+
+           STOP RUN.
+
+       BUILD-CSV-LINE.
+           MOVE SPACES TO CSV-RECORD.
+           STRING
+               FUNCTION TRIM(RL-PROGRAM-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(RL-OPERATOR-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(RL-RUN-DATE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(RL-RUN-TIME) DELIMITED BY SIZE
+               INTO CSV-RECORD.
+
+           EXIT PARAGRAPH.
+
+           COPY "file-error.cpy".
