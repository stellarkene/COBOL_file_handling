@@ -0,0 +1,201 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-CROSS-CHECK.
+
+      *====================================================
+      * Stand-alone utility: compares the two parallel
+      * salesman-tracking files, SQNC5-FILE (SALES-MAN-INFO)
+      * and SEL8-FILE (REVISED-SALESMAN-INFO), by salesman
+      * number and reports any salesman on only one file plus
+      * any salesman whose total sales disagree between the
+      * two. Run on demand from the command line; it is not
+      * wired into FH-MAIN-MENU since it is a reporting tool,
+      * not a calculation.
+      *====================================================
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+
+           SELECT SQNC5-FILE ASSIGN TO "sqnc_5.dat"
+-                  ORGANIZATION IS INDEXED
+-                  ACCESS MODE IS DYNAMIC
+-                  RECORD KEY IS SEQ5_SALES_MAN_NUM_FH
+-                  FILE STATUS IS SEQ5-FILE-STATUS.
+
+           SELECT SEL8-FILE ASSIGN TO "sel_8.dat"
+-                  ORGANIZATION IS INDEXED
+-                  ACCESS MODE IS DYNAMIC
+-                  RECORD KEY IS SEL8_SM_NUM_FH
+-                  FILE STATUS IS SEL8-FILE-STATUS.
+
+           COPY "runlog-select.cpy".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD SQNC5-FILE.
+
+       01  SQNC5_RECORD.
+           05  SEQ5_SALES_MAN_NUM_FH           PIC X(12).
+           05  SEQ5_SALES_MAN_NAME_FH          PIC X(25).
+           05  SEQ5_UNIT_SOLD_FH               PIC ZZ,ZZ9.
+           05  SEQ5_UNIT_PRICE_FH              PIC ZZ,ZZ9.99.
+           05  SEQ5_STORE_TOTAL_SALES_FH       PIC $Z,ZZZ,ZZZ,ZZ9.
+           05  SEQ5_YTD_YEAR_FH                 PIC 9(4).
+           05  SEQ5_YTD_SALES_FH                PIC $Z,ZZZ,ZZZ,ZZ9.
+           COPY "operator-field.cpy".
+           COPY "fd-vars.cpy".
+
+           FD SEL8-FILE.
+
+       01  SEL8_RECORD.
+           05  SEL8_SM_NUM_FH                  PIC X(12).
+           05  SEL8_SM_NAME_FH                 PIC X(25).
+           05  SEL8_UNIT_SOLD_FH               PIC ZZ,ZZ9.99.
+           05  SEL8_UNIT_PRICE_FH              PIC ZZ,ZZ9.99.
+           05  SEL8_SALES_OUT_FH               PIC Z,ZZZ,ZZZ,ZZZ.99.
+           05  SEL8_COMMISSION_PERCENT_FH      PIC X(3).
+           05  SEL8_COMMISSION_OUT_FH          PIC Z,ZZZ,ZZZ,ZZZ.99.
+           05  SEL8_DATE_FH                    PIC 9(8).
+           05  SEL8_YTD_YEAR_FH                 PIC 9(4).
+           05  SEL8_YTD_SALES_FH                PIC Z,ZZZ,ZZZ,ZZZ.99.
+           COPY "operator-field.cpy".
+
+
+       WORKING-STORAGE SECTION.
+       01  CHK-EOF                         PIC X VALUE "N".
+       01  CHK-OK                          PIC X VALUE "Y".
+       01  CHK-SQNC5-TOTAL                 PIC 9(9)V99.
+       01  CHK-SQNC5-TOTAL-OUT             PIC $Z,ZZZ,ZZZ,ZZ9.99.
+       01  CHK-SEL8-TOTAL                  PIC 9(9)V99.
+       01  CHK-SEL8-TOTAL-OUT              PIC $Z,ZZZ,ZZZ,ZZ9.99.
+       01  CHK-MATCH-COUNT                 PIC 9(5) VALUE 0.
+       01  CHK-MISMATCH-COUNT              PIC 9(5) VALUE 0.
+       01  CHK-ONLY-SQNC5-COUNT            PIC 9(5) VALUE 0.
+       01  CHK-ONLY-SEL8-COUNT             PIC 9(5) VALUE 0.
+       01  SEQ5-FILE-STATUS                PIC XX.
+       01  SEL8-FILE-STATUS                PIC XX.
+           COPY "ws-vars.cpy".
+
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT SQNC5-FILE.
+           IF SEQ5-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC5-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEQ5-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+               MOVE "N" TO CHK-OK
+           END-IF.
+
+           IF CHK-OK = "Y"
+               OPEN INPUT SEL8-FILE
+               IF SEL8-FILE-STATUS NOT = "00" AND NOT = "05"
+                   MOVE "SEL8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+                   CLOSE SQNC5-FILE
+                   MOVE "N" TO CHK-OK
+               END-IF
+           END-IF.
+
+           IF CHK-OK = "Y"
+               DISPLAY "===== SALES CROSS-CHECK REPORT ====="
+
+               MOVE LOW-VALUES TO SEQ5_SALES_MAN_NUM_FH
+               START SQNC5-FILE KEY IS NOT LESS THAN
+-                  SEQ5_SALES_MAN_NUM_FH
+                   INVALID KEY
+                       DISPLAY "NO SALES-MAN-INFO RECORDS ON FILE"
+                       MOVE "Y" TO CHK-EOF
+               END-START
+               PERFORM UNTIL CHK-EOF = "Y"
+                   READ SQNC5-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO CHK-EOF
+                       NOT AT END
+                           PERFORM CROSS-CHECK-ONE-SALESMAN
+                   END-READ
+               END-PERFORM
+               CLOSE SQNC5-FILE
+
+               MOVE "N" TO CHK-EOF
+               OPEN INPUT SQNC5-FILE
+               MOVE LOW-VALUES TO SEL8_SM_NUM_FH
+               START SEL8-FILE KEY IS NOT LESS THAN SEL8_SM_NUM_FH
+                   INVALID KEY
+                       MOVE "Y" TO CHK-EOF
+               END-START
+               PERFORM UNTIL CHK-EOF = "Y"
+                   READ SEL8-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO CHK-EOF
+                       NOT AT END
+                           PERFORM FIND-SEL8-ONLY-SALESMAN
+                   END-READ
+               END-PERFORM
+               CLOSE SQNC5-FILE
+               CLOSE SEL8-FILE
+
+               DISPLAY "========= CROSS-CHECK TOTALS ========="
+               DISPLAY "MATCHING TOTALS: " CHK-MATCH-COUNT
+               DISPLAY "MISMATCHED TOTALS: " CHK-MISMATCH-COUNT
+               DISPLAY "ONLY IN SALES-MAN-INFO: "
+                   CHK-ONLY-SQNC5-COUNT
+               DISPLAY "ONLY IN REVISED-SALESMAN-INFO: "
+                   CHK-ONLY-SEL8-COUNT
+               DISPLAY "======================================="
+           END-IF.
+
+           STOP RUN.
+
+       CROSS-CHECK-ONE-SALESMAN.
+           DISPLAY "==============================="
+           DISPLAY "SALESMAN NUMBER: " SEQ5_SALES_MAN_NUM_FH
+           DISPLAY "NAME (SALES-MAN-INFO): "
+               SEQ5_SALES_MAN_NAME_FH
+
+           MOVE SEQ5_SALES_MAN_NUM_FH TO SEL8_SM_NUM_FH
+           READ SEL8-FILE
+               INVALID KEY
+                   DISPLAY "NOT FOUND IN REVISED-SALESMAN-INFO"
+                   ADD 1 TO CHK-ONLY-SQNC5-COUNT
+               NOT INVALID KEY
+                   MOVE SEQ5_STORE_TOTAL_SALES_FH TO CHK-SQNC5-TOTAL
+                   MOVE SEL8_SALES_OUT_FH TO CHK-SEL8-TOTAL
+                   MOVE CHK-SQNC5-TOTAL TO CHK-SQNC5-TOTAL-OUT
+                   MOVE CHK-SEL8-TOTAL TO CHK-SEL8-TOTAL-OUT
+                   IF CHK-SQNC5-TOTAL = CHK-SEL8-TOTAL
+                       DISPLAY "TOTALS MATCH - " CHK-SQNC5-TOTAL-OUT
+                       ADD 1 TO CHK-MATCH-COUNT
+                   ELSE
+                       DISPLAY "TOTALS MISMATCH - SALES-MAN-INFO: "
+-                          CHK-SQNC5-TOTAL-OUT
+                       DISPLAY "                   REVISED-"
+-                          "SALESMAN-INFO: " CHK-SEL8-TOTAL-OUT
+                       ADD 1 TO CHK-MISMATCH-COUNT
+                   END-IF
+           END-READ
+           DISPLAY "===============================".
+
+           EXIT PARAGRAPH.
+
+       FIND-SEL8-ONLY-SALESMAN.
+           MOVE SEL8_SM_NUM_FH TO SEQ5_SALES_MAN_NUM_FH
+           READ SQNC5-FILE
+               INVALID KEY
+                   DISPLAY "==============================="
+                   DISPLAY "SALESMAN NUMBER: " SEL8_SM_NUM_FH
+                   DISPLAY "NAME (REVISED-SALESMAN-INFO): "
+                       SEL8_SM_NAME_FH
+                   DISPLAY "NOT FOUND IN SALES-MAN-INFO"
+                   DISPLAY "==============================="
+                   ADD 1 TO CHK-ONLY-SEL8-COUNT
+           END-READ.
+
+           EXIT PARAGRAPH.
+
+       COPY "file-error.cpy".
