@@ -0,0 +1,71 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEOMETRY-COMBINED-HISTORY.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+           COPY "shape-hist-select.cpy".
+
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "shape-hist-rec.cpy".
+
+
+       WORKING-STORAGE SECTION.
+       01  CH-EOF                          PIC X VALUE "N".
+       01  CH-CONTINUE                     PIC X.
+           COPY "ws-vars.cpy".
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "==============================================".
+           DISPLAY " COMBINED SHAPE HISTORY - RECTANGLE, CIRCLE, ".
+           DISPLAY " TRIANGLE, AND AREA-CIRCUM-CIRCLE ".
+           DISPLAY "==============================================".
+
+           PERFORM VIEW-SHAPE-HIST-FILE.
+
+           DISPLAY "END OF COMBINED SHAPE HISTORY".
+
+           GOBACK.
+
+      *==============================
+      *FUNCTION: VIEW-SHAPE-HIST-FILE
+      * Single read loop over the one shared history file that
+      * RECTANGLE, AREA-CIRCUM-CIRCLE, TRIANGLE, and CIRCLE all
+      * append a common-format row to.
+      *==============================
+       VIEW-SHAPE-HIST-FILE.
+           MOVE "N" TO CH-EOF.
+           OPEN INPUT SHAPE-HIST-FILE.
+           IF WS-SHAPE-HIST-FILE-STATUS NOT = "00"
+               DISPLAY "NO COMBINED SHAPE HISTORY ON FILE"
+           ELSE
+               PERFORM UNTIL CH-EOF = "Y"
+                   READ SHAPE-HIST-FILE
+                       AT END
+                           MOVE "Y" TO CH-EOF
+                       NOT AT END
+                           DISPLAY "====================="
+                           DISPLAY "SHAPE: " SH-SHAPE-TYPE
+                           DISPLAY "DIM 1: " SH-DIM-1
+                           DISPLAY "DIM 2: " SH-DIM-2
+                           DISPLAY "AREA: " SH-AREA
+                           DISPLAY "PERIMETER/CIRCUMFERENCE: "
+-                              SH-PERIM-OR-CIRCUM
+                           DISPLAY "OPERATOR: " SH-OPERATOR-ID
+                           DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                              WITH NO ADVANCING
+                           ACCEPT CH-CONTINUE
+                           IF CH-CONTINUE = "N" OR
+-                              CH-CONTINUE = "n"
+                               MOVE "Y" TO CH-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SHAPE-HIST-FILE
+           END-IF.
+
+           EXIT PARAGRAPH.
