@@ -0,0 +1,67 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEOMETRY-MENU.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+       01  WS-USERCHOICE-GEO                PIC 99.
+       01  CLEAR-COMMAND                    PIC X(10).
+       01  OS-NAME                          PIC X(50).
+
+       PROCEDURE DIVISION.
+           PERFORM GEOMETRY-MENU-LOOP.
+           EXIT PROGRAM.
+
+       GEOMETRY-MENU-LOOP.
+           PERFORM UNTIL WS-USERCHOICE-GEO = 99
+               PERFORM CLEAR-SCREEN
+
+               DISPLAY "==========================="
+               DISPLAY "       GEOMETRY MENU       "
+               DISPLAY "==========================="
+               DISPLAY "1  - RECTANGLE"
+               DISPLAY "2  - AREA-CIRCUM-CIRCLE (AREA & CIRCUMFERENCE)"
+               DISPLAY "3  - TRIANGLE"
+               DISPLAY "4  - CIRCLE (AREA & CIRCUMFERENCE)"
+               DISPLAY "5  - VIEW COMBINED SHAPE HISTORY"
+               DISPLAY "99 - BACK TO MAIN MENU"
+               DISPLAY "ENTER CHOICE: "
+               ACCEPT WS-USERCHOICE-GEO
+
+               EVALUATE WS-USERCHOICE-GEO
+                   WHEN 1
+                       CALL "RECTANGLE"
+                   WHEN 2
+                       CALL "AREA-CIRCUM-CIRCLE"
+                   WHEN 3
+                       CALL "TRIANGLE"
+                   WHEN 4
+                       CALL "CIRCLE"
+                   WHEN 5
+                       CALL "GEOMETRY-COMBINED-HISTORY"
+                   WHEN 99
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID INPUT"
+               END-EVALUATE
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *======================
+      *FUNCTION: CLEAR-SCREEN
+      *======================
+       CLEAR-SCREEN.
+           ACCEPT OS-NAME FROM ENVIRONMENT "OS"
+           IF OS-NAME = "Windows_NT"
+               MOVE "cls" TO CLEAR-COMMAND
+           ELSE
+               MOVE "clear" TO CLEAR-COMMAND
+           END-IF
+
+           CALL "SYSTEM" USING CLEAR-COMMAND
+
+           EXIT PARAGRAPH.
