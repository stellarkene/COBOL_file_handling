@@ -0,0 +1,86 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITERATION-MENU.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+       01  WS-USERCHOICE-IT                PIC 99.
+       01  CLEAR-COMMAND                   PIC X(10).
+       01  OS-NAME                         PIC X(50).
+
+       PROCEDURE DIVISION.
+           PERFORM ITERATION-MENU-LOOP.
+           EXIT PROGRAM.
+
+       ITERATION-MENU-LOOP.
+           PERFORM UNTIL WS-USERCHOICE-IT = 99
+               PERFORM CLEAR-SCREEN
+
+               DISPLAY "==========================="
+               DISPLAY "       ITERATION MENU      "
+               DISPLAY "==========================="
+               DISPLAY "1  - PRINT-NAME-5-TIMES"
+               DISPLAY "2  - PRINT-1-TO-5"
+               DISPLAY "3  - EVEN-NUMBERS"
+               DISPLAY "4  - NUMBERS_FROM_N_TO_N"
+               DISPLAY "5  - SUM-OF-ODD-NUM"
+               DISPLAY "6  - FACTORIAL"
+               DISPLAY "7  - SUM-OF-DIGITS"
+               DISPLAY "8  - FIBONACCI"
+               DISPLAY "9  - PRIME_OR_NOT"
+               DISPLAY "10 - GENERATE-BINARY"
+               DISPLAY "11 - VIEW COMBINED HISTORY (EVEN-NUMBERS & "
+-                  "NUMBERS_FROM_N_TO_N)"
+               DISPLAY "99 - BACK TO MAIN MENU"
+               DISPLAY "ENTER CHOICE: "
+               ACCEPT WS-USERCHOICE-IT
+
+               EVALUATE WS-USERCHOICE-IT
+                   WHEN 1
+                       CALL "PRINT-NAME-5-TIMES"
+                   WHEN 2
+                       CALL "PRINT-1-TO-5"
+                   WHEN 3
+                       CALL "EVEN-NUMBERS"
+                   WHEN 4
+                       CALL "NUMBERS_FROM_N_TO_N"
+                   WHEN 5
+                       CALL "SUM-OF-ODD-NUM"
+                   WHEN 6
+                       CALL "FACTORIAL"
+                   WHEN 7
+                       CALL "SUM-OF-DIGITS"
+                   WHEN 8
+                       CALL "FIBONACCI"
+                   WHEN 9
+                       CALL "PRIME_OR_NOT"
+                   WHEN 10
+                       CALL "GENERATE-BINARY"
+                   WHEN 11
+                       CALL "COMBINED-EVEN-HISTORY"
+                   WHEN 99
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID INPUT"
+               END-EVALUATE
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *======================
+      *FUNCTION: CLEAR-SCREEN
+      *======================
+       CLEAR-SCREEN.
+           ACCEPT OS-NAME FROM ENVIRONMENT "OS"
+           IF OS-NAME = "Windows_NT"
+               MOVE "cls" TO CLEAR-COMMAND
+           ELSE
+               MOVE "clear" TO CLEAR-COMMAND
+           END-IF
+
+           CALL "SYSTEM" USING CLEAR-COMMAND
+
+           EXIT PARAGRAPH.
