@@ -0,0 +1,82 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELECTION-MENU.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+       01  WS-USERCHOICE-SL                PIC 99.
+       01  CLEAR-COMMAND                   PIC X(10).
+       01  OS-NAME                         PIC X(50).
+
+       PROCEDURE DIVISION.
+           PERFORM SELECTION-MENU-LOOP.
+           EXIT PROGRAM.
+
+       SELECTION-MENU-LOOP.
+           PERFORM UNTIL WS-USERCHOICE-SL = 99
+               PERFORM CLEAR-SCREEN
+
+               DISPLAY "==========================="
+               DISPLAY "       SELECTION MENU      "
+               DISPLAY "==========================="
+               DISPLAY "1  - REVISED-GRADES"
+               DISPLAY "2  - POSITIVE-OR-NEGATIVE"
+               DISPLAY "3  - EVEN-ODD"
+               DISPLAY "4  - LARGER-OF-TWO"
+               DISPLAY "5  - SMALLEST-OF-THREE"
+               DISPLAY "6  - REVISED-GRADES (GPA SCALE)"
+               DISPLAY "7  - TEMPARATURE-INFO"
+               DISPLAY "8  - REVISED-SALESMAN-INFO"
+               DISPLAY "9  - DAY_NUMBER"
+               DISPLAY "10 - VOWEL-CONSONANT"
+               DISPLAY "99 - BACK TO MAIN MENU"
+               DISPLAY "ENTER CHOICE: "
+               ACCEPT WS-USERCHOICE-SL
+
+               EVALUATE WS-USERCHOICE-SL
+                   WHEN 1
+                       CALL "REVISED-GRADES"
+                   WHEN 2
+                       CALL "POSITIVE-OR-NEGATIVE"
+                   WHEN 3
+                       CALL "EVEN-ODD"
+                   WHEN 4
+                       CALL "LARGER-OF-TWO"
+                   WHEN 5
+                       CALL "SMALLEST-OF-THREE"
+                   WHEN 6
+                       CALL "REVISED-GRADES"
+                   WHEN 7
+                       CALL "TEMPARATURE-INFO"
+                   WHEN 8
+                       CALL "REVISED-SALESMAN-INFO"
+                   WHEN 9
+                       CALL "DAY_NUMBER"
+                   WHEN 10
+                       CALL "VOWEL-CONSONANT"
+                   WHEN 99
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID INPUT"
+               END-EVALUATE
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *======================
+      *FUNCTION: CLEAR-SCREEN
+      *======================
+       CLEAR-SCREEN.
+           ACCEPT OS-NAME FROM ENVIRONMENT "OS"
+           IF OS-NAME = "Windows_NT"
+               MOVE "cls" TO CLEAR-COMMAND
+           ELSE
+               MOVE "clear" TO CLEAR-COMMAND
+           END-IF
+
+           CALL "SYSTEM" USING CLEAR-COMMAND
+
+           EXIT PARAGRAPH.
