@@ -0,0 +1,82 @@
+      *programmer name: Gabriel Sanchez
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQUENCE-MENU.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+       01  WS-USERCHOICE-SQ                PIC 99.
+       01  CLEAR-COMMAND                   PIC X(10).
+       01  OS-NAME                         PIC X(50).
+
+       PROCEDURE DIVISION.
+           PERFORM SEQUENCE-MENU-LOOP.
+           EXIT PROGRAM.
+
+       SEQUENCE-MENU-LOOP.
+           PERFORM UNTIL WS-USERCHOICE-SQ = 99
+               PERFORM CLEAR-SCREEN
+
+               DISPLAY "==========================="
+               DISPLAY "       SEQUENCE MENU       "
+               DISPLAY "==========================="
+               DISPLAY "1  - NAME-PRINT"
+               DISPLAY "2  - SWAP-NUM"
+               DISPLAY "3  - TWO-NUM-OPERATION"
+               DISPLAY "4  - CEL-FAHRENHEIT"
+               DISPLAY "5  - SALES-MAN-INFO"
+               DISPLAY "6  - COMPUTE-AVERAGE"
+               DISPLAY "7  - CUBE-AND-SQUARE"
+               DISPLAY "8  - RECTANGLE"
+               DISPLAY "9  - AREA-CIRCUM-CIRCLE"
+               DISPLAY "10 - TRIANGLE"
+               DISPLAY "99 - BACK TO MAIN MENU"
+               DISPLAY "ENTER CHOICE: "
+               ACCEPT WS-USERCHOICE-SQ
+
+               EVALUATE WS-USERCHOICE-SQ
+                   WHEN 1
+                       CALL "NAME-PRINT"
+                   WHEN 2
+                       CALL "SWAP-NUM"
+                   WHEN 3
+                       CALL "TWO-NUM-OPERATION"
+                   WHEN 4
+                       CALL "CEL-FAHRENHEIT"
+                   WHEN 5
+                       CALL "SALES-MAN-INFO"
+                   WHEN 6
+                       CALL "COMPUTE-AVERAGE"
+                   WHEN 7
+                       CALL "CUBE-AND-SQUARE"
+                   WHEN 8
+                       CALL "RECTANGLE"
+                   WHEN 9
+                       CALL "AREA-CIRCUM-CIRCLE"
+                   WHEN 10
+                       CALL "TRIANGLE"
+                   WHEN 99
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID INPUT"
+               END-EVALUATE
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+      *======================
+      *FUNCTION: CLEAR-SCREEN
+      *======================
+       CLEAR-SCREEN.
+           ACCEPT OS-NAME FROM ENVIRONMENT "OS"
+           IF OS-NAME = "Windows_NT"
+               MOVE "cls" TO CLEAR-COMMAND
+           ELSE
+               MOVE "clear" TO CLEAR-COMMAND
+           END-IF
+
+           CALL "SYSTEM" USING CLEAR-COMMAND
+
+           EXIT PARAGRAPH.
