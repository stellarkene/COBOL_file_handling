@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL1-FILE ASSIGN TO "sel_1.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.           
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL1-FILE-STATUS.           
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,6 +21,12 @@
            05  SEL1_FINALS_IN_FH              PIC ZZ9.99.
            05  SEL1_COMPUTE_AVE_FH            PIC ZZ9.99.
            05  SEL1_RESULT_FH                 PIC X(6).
+           05  SEL1_MODE_FH                   PIC X(1).
+           05  SEL1_GPA_FH                    PIC X(4).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  SEL1_PRELIM_IN              PIC 9(3)V99.
@@ -26,18 +35,54 @@
        01  SEL1_COMPUTE_AVE            PIC 9(3)V99.
        01  SEL1_AVE_OUT                PIC Z99.99.
        01  SEL1_RESULT                 PIC X(6).
+       01  SEL1_MODE_IN                PIC X VALUE "S".
+       01  SEL1_GPA                    PIC X(4) VALUE SPACES.
        01  SEL1_EOF                    PIC X VALUE "N".
        01  SEL1_HISTORY                PIC X VALUE "N".
+       01  SEL1_CONTINUE               PIC X.
+       01  SEL1_VALID                  PIC X VALUE "N".
+       01  SEL1_UNDO                   PIC X VALUE "N".
+       01  SEL1_UNDO_COUNT              PIC 9(5) VALUE 0.
+       01  SEL1_UNDO_IDX                PIC 9(5) VALUE 0.
+       01  SEL1_UNDO_TABLE.
+           05  SEL1_UNDO_ENTRY          PIC X(45) OCCURS 2000 TIMES.
+       01  SEL1_OVERALL_COUNT           PIC 9(5) VALUE 0.
+       01  SEL1_OVERALL_SUM             PIC 9(7)V99 VALUE 0.
+       01  SEL1_OVERALL_AVG             PIC 9(3)V99.
+       01  SEL1_OVERALL_AVG_OUT         PIC Z99.99.
+       01  SEL1_AVE_NUM                 PIC 9(3)V99.
+       01  SEL1_PASS_COUNT              PIC 9(5) VALUE 0.
+       01  SEL1_FAIL_COUNT              PIC 9(5) VALUE 0.
+       01  SEL1_GPA_COUNT               PIC 9(5) VALUE 0.
+       01  SEL1_GPA_SUM                 PIC 9(5)V99 VALUE 0.
+       01  SEL1_GPA_MIN                 PIC 9V99 VALUE 9.
+       01  SEL1_GPA_MAX                 PIC 9V99 VALUE 0.
+       01  SEL1_GPA_FIRST               PIC 9V99 VALUE 0.
+       01  SEL1_GPA_LAST                PIC 9V99 VALUE 0.
+       01  SEL1_GPA_VALUE               PIC 9V99.
+       01  SEL1_GPA_AVG                 PIC 9V99.
+       01  SEL1_GPA_AVG_OUT             PIC Z9.99.
+       01  SEL1_GPA_MIN_OUT             PIC Z9.99.
+       01  SEL1_GPA_MAX_OUT             PIC Z9.99.
+       01  SEL1_GPA_TREND               PIC X(10).
+           COPY "hdr-trl-vars.cpy".
+           COPY "gpa-table.cpy".
+       01  SEL1-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
-           DISPLAY "PLEASE INPUT PRELIM: " WITH NO ADVANCING.
-           ACCEPT SEL1_PRELIM_IN.
 
-           DISPLAY "PLEASE INPUT MIDTERMS: " WITH NO ADVANCING.
-           ACCEPT SEL1_MIDTERMS_IN.
 
-           DISPLAY "PLEASE INPUT FINALS: " WITH NO ADVANCING.
-           ACCEPT SEL1_FINALS_IN.
+       PERFORM CAPTURE-OPERATOR-ID.
+
+           DISPLAY "GRADE MODE - (S)IMPLE PASS/FAIL OR (G)PA SCALE: "
+               WITH NO ADVANCING.
+           ACCEPT SEL1_MODE_IN.
+
+           PERFORM ACCEPT-SEL1-PRELIM.
+           PERFORM ACCEPT-SEL1-MIDTERMS.
+           PERFORM ACCEPT-SEL1-FINALS.
 
            COMPUTE SEL1_COMPUTE_AVE = 
 -          (SEL1_PRELIM_IN + SEL1_MIDTERMS_IN + SEL1_FINALS_IN) / 3.
@@ -45,30 +90,76 @@
 
            DISPLAY "AVERAGE IS: " SEL1_AVE_OUT.
 
-           IF SEL1_COMPUTE_AVE >= 75
-               MOVE "PASSED" TO SEL1_RESULT
+           IF SEL1_MODE_IN = "G" OR SEL1_MODE_IN = "g"
+               PERFORM EVALUATE-GPA-SCALE
+           ELSE
+               MOVE "S" TO SEL1_MODE_IN
+               IF SEL1_COMPUTE_AVE >= 75
+                   MOVE "PASSED" TO SEL1_RESULT
+               ELSE
+                   MOVE "FAILED" TO SEL1_RESULT
+               END-IF
                DISPLAY SEL1_RESULT
-           ELSE 
-              MOVE "FAILED" TO SEL1_RESULT
-              DISPLAY SEL1_RESULT
            END-IF.
 
            OPEN EXTEND SEL1-FILE.
+           IF SEL1-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEL1-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL1-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
                MOVE SEL1_PRELIM_IN TO SEL1_PRELIM_IN_FH.
                MOVE SEL1_MIDTERMS_IN TO SEL1_MIDTERMS_IN_FH.
                MOVE SEL1_FINALS_IN TO SEL1_FINALS_IN_FH.
                MOVE SEL1_COMPUTE_AVE TO SEL1_COMPUTE_AVE_FH.
                MOVE SEL1_RESULT TO SEL1_RESULT_FH.
+               MOVE SEL1_MODE_IN TO SEL1_MODE_FH.
+               MOVE SEL1_GPA TO SEL1_GPA_FH.
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SEL1_RECORD.
+               IF SEL1-FILE-STATUS NOT = "00"
+                   MOVE "SEL1-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SEL1-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SEL1-FILE.
 
+           DISPLAY "UNDO LAST ENTRY? (Y): " WITH NO ADVANCING.
+           ACCEPT SEL1_UNDO.
+           IF SEL1_UNDO = "Y" OR SEL1_UNDO = "y"
+               PERFORM UNDO-LAST-SEL1-ENTRY
+           END-IF.
+
+           MOVE "REVISED-GRADES" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
            ACCEPT SEL1_HISTORY.
 
            IF SEL1_HISTORY = "Y" OR SEL1_HISTORY = "y"
            MOVE "N" TO SEL1_EOF
+           MOVE ZERO TO SEL1_GPA_COUNT
+           MOVE ZERO TO SEL1_GPA_SUM
+           MOVE 9 TO SEL1_GPA_MIN
+           MOVE ZERO TO SEL1_GPA_MAX
+           MOVE ZERO TO SEL1_OVERALL_COUNT
+           MOVE ZERO TO SEL1_OVERALL_SUM
+           MOVE ZERO TO SEL1_PASS_COUNT
+           MOVE ZERO TO SEL1_FAIL_COUNT
                OPEN INPUT SEL1-FILE
+               IF SEL1-FILE-STATUS NOT = "00"
+                   MOVE "SEL1-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL1-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEL1_EOF = "Y"
                    READ SEL1-FILE
                        AT END
@@ -76,18 +167,246 @@
                            MOVE "Y" TO SEL1_EOF
 
                        NOT AT END
-                           DISPLAY "==============================="
-                           DISPLAY "PRELIM: " SEL1_PRELIM_IN_FH
-                           DISPLAY "MIDTERMS: " SEL1_MIDTERMS_IN_FH
-                           DISPLAY "FINALS: " SEL1_FINALS_IN_FH
-                           DISPLAY "AVERAGE: " SEL1_COMPUTE_AVE_FH
-                           DISPLAY "RESULT: " SEL1_RESULT_FH
-                           DISPLAY "==============================="
-                           DISPLAY SPACE
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "==========================="
+                                   DISPLAY "PRELIM: " SEL1_PRELIM_IN_FH
+                                   DISPLAY "MIDTERMS: "
+-                                      SEL1_MIDTERMS_IN_FH
+                                   DISPLAY "FINALS: " SEL1_FINALS_IN_FH
+                                   DISPLAY "AVERAGE: "
+-                                      SEL1_COMPUTE_AVE_FH
+                                   MOVE SEL1_COMPUTE_AVE_FH TO
+                                       SEL1_AVE_NUM
+                                   ADD 1 TO SEL1_OVERALL_COUNT
+                                   ADD SEL1_AVE_NUM TO
+                                       SEL1_OVERALL_SUM
+                                   IF SEL1_RESULT_FH = "PASSED"
+                                       ADD 1 TO SEL1_PASS_COUNT
+                                   ELSE
+                                       IF SEL1_RESULT_FH = "FAILED"
+                                           ADD 1 TO SEL1_FAIL_COUNT
+                                       END-IF
+                                   END-IF
+                                   IF SEL1_MODE_FH = "G"
+                                       DISPLAY "GPA: " SEL1_GPA_FH
+                                       IF SEL1_GPA_FH NOT = "ERR "
+                                           COMPUTE SEL1_GPA_VALUE =
+                                               FUNCTION NUMVAL(
+                                               SEL1_GPA_FH)
+                                           ADD 1 TO SEL1_GPA_COUNT
+                                           ADD SEL1_GPA_VALUE TO
+                                               SEL1_GPA_SUM
+                                           IF SEL1_GPA_COUNT = 1
+                                               MOVE SEL1_GPA_VALUE TO
+                                                   SEL1_GPA_FIRST
+                                           END-IF
+                                           MOVE SEL1_GPA_VALUE TO
+                                               SEL1_GPA_LAST
+                                           IF SEL1_GPA_VALUE <
+                                               SEL1_GPA_MIN
+                                               MOVE SEL1_GPA_VALUE TO
+                                                   SEL1_GPA_MIN
+                                           END-IF
+                                           IF SEL1_GPA_VALUE >
+                                               SEL1_GPA_MAX
+                                               MOVE SEL1_GPA_VALUE TO
+                                                   SEL1_GPA_MAX
+                                           END-IF
+                                       END-IF
+                                   END-IF
+                                   DISPLAY "RESULT: " SEL1_RESULT_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "==========================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT SEL1_CONTINUE
+                                   IF SEL1_CONTINUE = "N" OR
+-                                      SEL1_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO SEL1_EOF
+                                   END-IF
+                           END-EVALUATE
 
                    END-READ
                END-PERFORM
+
+               IF SEL1_OVERALL_COUNT > 0
+                   COMPUTE SEL1_OVERALL_AVG =
+                       SEL1_OVERALL_SUM / SEL1_OVERALL_COUNT
+                   MOVE SEL1_OVERALL_AVG TO SEL1_OVERALL_AVG_OUT
+                   DISPLAY "======= OVERALL SUMMARY ======="
+                   DISPLAY "TOTAL RECORDS: " SEL1_OVERALL_COUNT
+                   DISPLAY "OVERALL AVERAGE: " SEL1_OVERALL_AVG_OUT
+                   DISPLAY "PASSED: " SEL1_PASS_COUNT
+                   DISPLAY "FAILED: " SEL1_FAIL_COUNT
+                   DISPLAY "================================"
+               END-IF
+
+               IF SEL1_GPA_COUNT > 0
+                   COMPUTE SEL1_GPA_AVG =
+                       SEL1_GPA_SUM / SEL1_GPA_COUNT
+                   MOVE SEL1_GPA_AVG TO SEL1_GPA_AVG_OUT
+                   MOVE SEL1_GPA_MIN TO SEL1_GPA_MIN_OUT
+                   MOVE SEL1_GPA_MAX TO SEL1_GPA_MAX_OUT
+                   IF SEL1_GPA_LAST < SEL1_GPA_FIRST
+                       MOVE "IMPROVING" TO SEL1_GPA_TREND
+                   ELSE
+                       IF SEL1_GPA_LAST > SEL1_GPA_FIRST
+                           MOVE "DECLINING" TO SEL1_GPA_TREND
+                       ELSE
+                           MOVE "STABLE" TO SEL1_GPA_TREND
+                       END-IF
+                   END-IF
+                   DISPLAY "======= GPA TREND SUMMARY ======="
+                   DISPLAY "GPA ENTRIES: " SEL1_GPA_COUNT
+                   DISPLAY "AVERAGE GPA: " SEL1_GPA_AVG_OUT
+                   DISPLAY "BEST GPA: " SEL1_GPA_MIN_OUT
+                   DISPLAY "WORST GPA: " SEL1_GPA_MAX_OUT
+                   DISPLAY "TREND: " SEL1_GPA_TREND
+                   DISPLAY "==================================="
+               END-IF
+
                CLOSE SEL1-FILE
            END-IF.
            
-           STOP RUN.
+           GOBACK.
+
+       ACCEPT-SEL1-PRELIM.
+           MOVE "N" TO SEL1_VALID
+           PERFORM UNTIL SEL1_VALID = "Y"
+               DISPLAY "PLEASE INPUT PRELIM (0-100): " WITH NO
+-                  ADVANCING
+               ACCEPT SEL1_PRELIM_IN
+               IF SEL1_PRELIM_IN >= 0 AND SEL1_PRELIM_IN <= 100
+                   MOVE "Y" TO SEL1_VALID
+               ELSE
+                   DISPLAY "GRADE MUST BE BETWEEN 0 AND 100 - "
+-                      "TRY AGAIN"
+               END-IF
+           END-PERFORM.
+
+           EXIT PARAGRAPH.
+
+       ACCEPT-SEL1-MIDTERMS.
+           MOVE "N" TO SEL1_VALID
+           PERFORM UNTIL SEL1_VALID = "Y"
+               DISPLAY "PLEASE INPUT MIDTERMS (0-100): " WITH NO
+-                  ADVANCING
+               ACCEPT SEL1_MIDTERMS_IN
+               IF SEL1_MIDTERMS_IN >= 0 AND SEL1_MIDTERMS_IN <= 100
+                   MOVE "Y" TO SEL1_VALID
+               ELSE
+                   DISPLAY "GRADE MUST BE BETWEEN 0 AND 100 - "
+-                      "TRY AGAIN"
+               END-IF
+           END-PERFORM.
+
+           EXIT PARAGRAPH.
+
+       ACCEPT-SEL1-FINALS.
+           MOVE "N" TO SEL1_VALID
+           PERFORM UNTIL SEL1_VALID = "Y"
+               DISPLAY "PLEASE INPUT FINALS (0-100): " WITH NO
+-                  ADVANCING
+               ACCEPT SEL1_FINALS_IN
+               IF SEL1_FINALS_IN >= 0 AND SEL1_FINALS_IN <= 100
+                   MOVE "Y" TO SEL1_VALID
+               ELSE
+                   DISPLAY "GRADE MUST BE BETWEEN 0 AND 100 - "
+-                      "TRY AGAIN"
+               END-IF
+           END-PERFORM.
+
+           EXIT PARAGRAPH.
+
+       UNDO-LAST-SEL1-ENTRY.
+           MOVE ZERO TO SEL1_UNDO_COUNT.
+           OPEN INPUT SEL1-FILE.
+           IF SEL1-FILE-STATUS NOT = "00"
+               MOVE "SEL1-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL1-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           MOVE "N" TO SEL1_EOF.
+           PERFORM UNTIL SEL1_EOF = "Y"
+               READ SEL1-FILE
+                   AT END
+                       MOVE "Y" TO SEL1_EOF
+                   NOT AT END
+                       IF SEL1_UNDO_COUNT < 2000
+                           ADD 1 TO SEL1_UNDO_COUNT
+                           MOVE SEL1_RECORD TO
+                               SEL1_UNDO_ENTRY(SEL1_UNDO_COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE SEL1-FILE.
+
+           IF SEL1_UNDO_COUNT >= 3
+               COMPUTE SEL1_UNDO_COUNT = SEL1_UNDO_COUNT - 3
+               OPEN OUTPUT SEL1-FILE
+               IF SEL1-FILE-STATUS NOT = "00"
+                   MOVE "SEL1-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL1-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               PERFORM VARYING SEL1_UNDO_IDX FROM 1 BY 1
+                   UNTIL SEL1_UNDO_IDX > SEL1_UNDO_COUNT
+                   MOVE SEL1_UNDO_ENTRY(SEL1_UNDO_IDX) TO SEL1_RECORD
+                   WRITE SEL1_RECORD
+               END-PERFORM
+               CLOSE SEL1-FILE
+               DISPLAY "LAST ENTRY REMOVED"
+           ELSE
+               DISPLAY "NO ENTRY TO UNDO"
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+       EVALUATE-GPA-SCALE.
+           PERFORM VARYING WS-GPA-IDX FROM 1 BY 1
+               UNTIL WS-GPA-IDX > WS-GPA-TABLE-COUNT
+               IF SEL1_COMPUTE_AVE >= WS-GPA-MIN(WS-GPA-IDX)
+                   AND SEL1_COMPUTE_AVE <= WS-GPA-MAX(WS-GPA-IDX)
+                   MOVE WS-GPA-VALUE(WS-GPA-IDX) TO SEL1_GPA
+                   MOVE WS-GPA-STATUS(WS-GPA-IDX) TO SEL1_RESULT
+                   IF WS-GPA-VALUE(WS-GPA-IDX) = "ERR "
+                       DISPLAY "GRADE EXCEEDED LIMIT."
+                   ELSE
+                       DISPLAY "EQUIVALENT GRADE: " SEL1_GPA
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           MOVE "G" TO SEL1_MODE_IN.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
