@@ -6,51 +6,146 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL10-FILE ASSIGN TO "sel_10.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL10-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
            FD SEL10-FILE.
 
        01  SEL10_RECORD.
-           05 SEL10_CHARACTER_FH           PIC X.
-           05 SEL10_RESULT_FH              PIC X(10).
+           05 SEL10_CHARACTER_FH           PIC X(20).
+           05 SEL10_RESULT_FH              PIC X(40).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
       
-       01  SEL10_USER_CHARAC               PIC X.
+       01  SEL10_MODE                      PIC X VALUE "C".
+       01  SEL10_USER_CHARAC               PIC X(20).
+       01  SEL10_RESULT                    PIC X(40).
+       01  SEL10_IDX                       PIC 9(2) COMP.
+       01  SEL10_CHAR                      PIC X.
+       01  SEL10_VOWEL_COUNT               PIC 9(2).
+       01  SEL10_CONSONANT_COUNT           PIC 9(2).
+       01  SEL10_VOWEL_OUT                 PIC Z9.
+       01  SEL10_CONSONANT_OUT             PIC Z9.
        01  SEL10_EOF                       PIC X VALUE "N".
        01  SEL10_HISTORY                   PIC X VALUE "N".
+       01  SEL10_CONTINUE                  PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  SEL10-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            OPEN EXTEND SEL10-FILE.
+           IF SEL10-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEL10-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL10-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
+           DISPLAY "CLASSIFY A SINGLE CHARACTER OR A WHOLE WORD? "
+               "(C/W): " WITH NO ADVANCING.
+           ACCEPT SEL10_MODE.
+
+           IF SEL10_MODE = "W" OR SEL10_MODE = "w"
+               DISPLAY "PLEASE INPUT A WORD: " WITH NO ADVANCING
+               ACCEPT SEL10_USER_CHARAC
+               MOVE SEL10_USER_CHARAC TO SEL10_CHARACTER_FH
+
+               MOVE ZERO TO SEL10_VOWEL_COUNT
+               MOVE ZERO TO SEL10_CONSONANT_COUNT
+               PERFORM VARYING SEL10_IDX FROM 1 BY 1
+                   UNTIL SEL10_IDX > 20
+                   MOVE SEL10_USER_CHARAC(SEL10_IDX:1) TO SEL10_CHAR
+                   IF SEL10_CHAR NOT = SPACE
+                       IF SEL10_CHAR = 'A' OR SEL10_CHAR = "a" OR
+-                          SEL10_CHAR = 'E' OR SEL10_CHAR = "e" OR
+-                          SEL10_CHAR = 'I' OR SEL10_CHAR = "i" OR
+-                          SEL10_CHAR = 'O' OR SEL10_CHAR = "o" OR
+-                          SEL10_CHAR = 'U' OR SEL10_CHAR = "u"
+                           ADD 1 TO SEL10_VOWEL_COUNT
+                       ELSE
+                           ADD 1 TO SEL10_CONSONANT_COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               MOVE SEL10_VOWEL_COUNT TO SEL10_VOWEL_OUT
+               MOVE SEL10_CONSONANT_COUNT TO SEL10_CONSONANT_OUT
+               DISPLAY SEL10_USER_CHARAC " HAS " SEL10_VOWEL_OUT
+                   " VOWEL(S) AND " SEL10_CONSONANT_OUT
+                   " CONSONANT(S)"
+
+               STRING SEL10_VOWEL_OUT DELIMITED BY SIZE
+                   " VOWEL(S), " DELIMITED BY SIZE
+                   SEL10_CONSONANT_OUT DELIMITED BY SIZE
+                   " CONSONANT(S)" DELIMITED BY SIZE
+                   INTO SEL10_RESULT
+               MOVE SEL10_RESULT TO SEL10_RESULT_FH
+           ELSE
+               DISPLAY "PLEASE INPUT A CHARACTER: " WITH NO ADVANCING
+               ACCEPT SEL10_USER_CHARAC
+               MOVE SEL10_USER_CHARAC TO SEL10_CHARACTER_FH
 
-           DISPLAY "PLEASE INPUT A CHARACTER: " WITH NO ADVANCING.
-           ACCEPT SEL10_USER_CHARAC.
-               MOVE SEL10_USER_CHARAC TO SEL10_CHARACTER_FH.
-
-           IF SEL10_USER_CHARAC = 'A' OR SEL10_USER_CHARAC = "a" OR
--              SEL10_USER_CHARAC = 'E' OR SEL10_USER_CHARAC = "e" OR
--              SEL10_USER_CHARAC = 'I' OR SEL10_USER_CHARAC = "i" OR
--              SEL10_USER_CHARAC = 'O' OR SEL10_USER_CHARAC = "o" OR
--              SEL10_USER_CHARAC = 'U' OR SEL10_USER_CHARAC = "u" 
-           
-               DISPLAY SEL10_USER_CHARAC " IS A VOWEL"
-               MOVE "VOWEL" TO SEL10_RESULT_FH
-           ELSE 
-               DISPLAY SEL10_USER_CHARAC " IS A CONSONANT"
-               MOVE "CONSONANT" TO SEL10_RESULT_FH
+               IF SEL10_USER_CHARAC(1:1) = 'A' OR
+-                  SEL10_USER_CHARAC(1:1) = "a" OR
+-                  SEL10_USER_CHARAC(1:1) = 'E' OR
+-                  SEL10_USER_CHARAC(1:1) = "e" OR
+-                  SEL10_USER_CHARAC(1:1) = 'I' OR
+-                  SEL10_USER_CHARAC(1:1) = "i" OR
+-                  SEL10_USER_CHARAC(1:1) = 'O' OR
+-                  SEL10_USER_CHARAC(1:1) = "o" OR
+-                  SEL10_USER_CHARAC(1:1) = 'U' OR
+-                  SEL10_USER_CHARAC(1:1) = "u"
+                   DISPLAY SEL10_USER_CHARAC(1:1) " IS A VOWEL"
+                   MOVE "VOWEL" TO SEL10_RESULT_FH
+               ELSE
+                   DISPLAY SEL10_USER_CHARAC(1:1) " IS A CONSONANT"
+                   MOVE "CONSONANT" TO SEL10_RESULT_FH
+               END-IF
            END-IF.
-           
+
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SEL10_RECORD.
+               IF SEL10-FILE-STATUS NOT = "00"
+                   MOVE "SEL10-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SEL10-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SEL10-FILE.
 
+           MOVE "VOWEL-CONSONANT" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
            ACCEPT SEL10_HISTORY.
 
            IF SEL10_HISTORY = "Y" OR SEL10_HISTORY = "y"
            MOVE "N" TO SEL10_EOF
                OPEN INPUT SEL10-FILE
+               IF SEL10-FILE-STATUS NOT = "00"
+                   MOVE "SEL10-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL10-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEL10_EOF = "Y"
                    READ SEL10-FILE
                        AT END
@@ -58,14 +153,52 @@
                            MOVE "Y" TO SEL10_EOF
 
                        NOT AT END
-                       DISPLAY "==============================="
-                       DISPLAY "CAHARACTER: " SEL10_CHARACTER_FH
-                       DISPLAY SEL10_RESULT_FH 
-                       DISPLAY "==============================="
-                       DISPLAY SPACE
+                       EVALUATE HT-RECORD-TAG
+                           WHEN "HDR"
+                               MOVE ZERO TO WS-HT-READ-COUNT
+                           WHEN "TRL"
+                               IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                   DISPLAY "RUN OK - "
+-                                      WS-HT-READ-COUNT " RECORD(S)"
+                               ELSE
+                                   DISPLAY "WARNING - RECORD COUNT "
+-                                      "MISMATCH, FILE MAY BE CORRUPTED"
+                               END-IF
+                           WHEN OTHER
+                               ADD 1 TO WS-HT-READ-COUNT
+                               DISPLAY "==========================="
+                               DISPLAY "CAHARACTER: "
+-                                  SEL10_CHARACTER_FH
+                               DISPLAY SEL10_RESULT_FH
+                               DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                               DISPLAY "==========================="
+                               DISPLAY SPACE
+                               DISPLAY "CONTINUE VIEWING? (Y/N): " WITH
+-                                  NO ADVANCING
+                               ACCEPT SEL10_CONTINUE
+                               IF SEL10_CONTINUE = "N" OR
+-                                  SEL10_CONTINUE = "n"
+                                   DISPLAY "END OF HISTORY"
+                                   MOVE "Y" TO SEL10_EOF
+                               END-IF
+                       END-EVALUATE
 
                    END-READ
                END-PERFORM
                CLOSE SEL10-FILE
            END-IF. 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
