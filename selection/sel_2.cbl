@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL2-FILE ASSIGN TO "sel_2.dat"
--              ORGANIZATION IS LINE SEQUENTIAL. 
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL2-FILE-STATUS. 
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,6 +18,10 @@
        01  SEL2_RECORD.
             05  SEL2_INPUT_OUT_FH              PIC +Z(7).
             05  SEL2_RESULT_FH                 PIC X(20).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  SEL2_USER_INPUT             PIC S9(7).
@@ -22,42 +29,67 @@
        01  SEL2_RESULT                 PIC X(20).
        01  SEL2_EOF                    PIC X VALUE "N".
        01  SEL2_HISTORY                PIC X VALUE "N".
+       01  SEL2_CONTINUE               PIC X.
+       01  SEL2_BATCH_MODE             PIC X VALUE "N".
+       01  SEL2_MORE                   PIC X VALUE "Y".
+           COPY "hdr-trl-vars.cpy".
+       01  SEL2-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
       
       
 
        PROCEDURE DIVISION.
-           DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING.
-           ACCEPT SEL2_USER_INPUT.
-           MOVE SEL2_USER_INPUT TO SEL2_INPUT_OUT.
-           
-           EVALUATE TRUE
-           WHEN SEL2_USER_INPUT > 0
-               MOVE " IS POSITIVE" TO SEL2_RESULT
-               DISPLAY SEL2_INPUT_OUT, SEL2_RESULT
 
-           WHEN SEL2_USER_INPUT < 0 
-               MOVE " IS NEGATIVE" TO SEL2_RESULT
-               DISPLAY "-" SEL2_INPUT_OUT, SEL2_RESULT
+      
+      
 
-           WHEN OTHER 
-               MOVE " IS ZERO" TO SEL2_RESULT
-               DISPLAY SEL2_INPUT_OUT, SEL2_RESULT
-               
-           END-EVALUATE.
+       PERFORM CAPTURE-OPERATOR-ID.
+
+           DISPLAY "BATCH MODE - PROCESS MULTIPLE NUMBERS? (Y): "
+-              WITH NO ADVANCING.
+           ACCEPT SEL2_BATCH_MODE.
 
            OPEN EXTEND SEL2-FILE.
-               MOVE SEL2_USER_INPUT TO SEL2_INPUT_OUT_FH.
-               MOVE SEL2_RESULT TO SEL2_RESULT_FH.
+           IF SEL2-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEL2-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL2-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
+           MOVE "Y" TO SEL2_MORE.
+           PERFORM UNTIL SEL2_MORE NOT = "Y" AND SEL2_MORE NOT = "y"
+               PERFORM CLASSIFY-SEL2-ENTRY
+               IF SEL2_BATCH_MODE = "Y" OR SEL2_BATCH_MODE = "y"
+                   DISPLAY "PROCESS ANOTHER NUMBER? (Y): "
+-                      WITH NO ADVANCING
+                   ACCEPT SEL2_MORE
+               ELSE
+                   MOVE "N" TO SEL2_MORE
+               END-IF
+           END-PERFORM.
 
-               WRITE SEL2_RECORD.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SEL2-FILE.
 
+           MOVE "POSITIVE-OR-NEGATIVE" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
            ACCEPT SEL2_HISTORY.
 
            IF SEL2_HISTORY = "Y" OR SEL2_HISTORY = "y"
            MOVE "N" TO SEL2_EOF
                OPEN INPUT SEL2-FILE
+               IF SEL2-FILE-STATUS NOT = "00"
+                   MOVE "SEL2-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL2-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEL2_EOF = "Y"
                    READ SEL2-FILE
                        AT END
@@ -65,14 +97,88 @@
                            MOVE "Y" TO SEL2_EOF
 
                        NOT AT END
-                           DISPLAY "==============================="
-                           DISPLAY "NUMBER: " SEL2_INPUT_OUT_FH
-                           DISPLAY "RESULT: " SEL2_RESULT_FH
-                           DISPLAY "==============================="
-                           DISPLAY SPACE
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "==========================="
+                                   DISPLAY "NUMBER: " SEL2_INPUT_OUT_FH
+                                   DISPLAY "RESULT: " SEL2_RESULT_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "==========================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT SEL2_CONTINUE
+                                   IF SEL2_CONTINUE = "N" OR
+-                                      SEL2_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO SEL2_EOF
+                                   END-IF
+                           END-EVALUATE
 
                    END-READ
                END-PERFORM
                CLOSE SEL2-FILE
            END-IF.
-           STOP RUN.
+           GOBACK.
+
+      *CLASSIFY ONE NUMBER AND WRITE ITS RECORD
+       CLASSIFY-SEL2-ENTRY.
+           DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING.
+           ACCEPT SEL2_USER_INPUT.
+           MOVE SEL2_USER_INPUT TO SEL2_INPUT_OUT.
+
+           EVALUATE TRUE
+           WHEN SEL2_USER_INPUT > 0
+               MOVE " IS POSITIVE" TO SEL2_RESULT
+               DISPLAY SEL2_INPUT_OUT, SEL2_RESULT
+
+           WHEN SEL2_USER_INPUT < 0
+               MOVE " IS NEGATIVE" TO SEL2_RESULT
+               DISPLAY "-" SEL2_INPUT_OUT, SEL2_RESULT
+
+           WHEN OTHER
+               MOVE " IS ZERO" TO SEL2_RESULT
+               DISPLAY SEL2_INPUT_OUT, SEL2_RESULT
+
+           END-EVALUATE.
+
+           MOVE SEL2_USER_INPUT TO SEL2_INPUT_OUT_FH.
+           MOVE SEL2_RESULT TO SEL2_RESULT_FH.
+
+           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH.
+           WRITE SEL2_RECORD.
+           IF SEL2-FILE-STATUS NOT = "00"
+               MOVE "SEL2-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE SEL2-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           ADD 1 TO WS-HT-DETAIL-COUNT.
+           EXIT PARAGRAPH.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
