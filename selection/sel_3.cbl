@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL3-FILE ASSIGN TO "sel_3.dat"
--              ORGANIZATION IS LINE SEQUENTIAL. 
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL3-FILE-STATUS. 
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,6 +18,10 @@
        01  SEL3_RECORD.
             05  SEL3_USER_INPUT_OUT_FH             PIC Z(3).
             05  SEL3_RESULT_FH                     PIC X(20).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
 
        WORKING-STORAGE SECTION.
@@ -23,33 +30,63 @@
        01  SEL3_RESULT                     PIC X(20).
        01  SEL3_EOF                        PIC X VALUE "N".
        01  SEL3_HISTORY                    PIC X VALUE "N".
+       01  SEL3_CONTINUE                   PIC X.
+       01  SEL3_BATCH_MODE                 PIC X VALUE "N".
+       01  SEL3_MORE                       PIC X VALUE "Y".
+           COPY "hdr-trl-vars.cpy".
+       01  SEL3-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
-           DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING.
-           ACCEPT SEL3_USER_INPUT_IN.
-           MOVE SEL3_USER_INPUT_IN TO SEL3_USER_INPUT_OUT.
 
-           IF FUNCTION MOD(SEL3_USER_INPUT_IN, 2) = 0
-               MOVE " IS EVEN" TO SEL3_RESULT
-               DISPLAY SEL3_USER_INPUT_OUT, SEL3_RESULT
-           ELSE 
-               MOVE " IS ODD" TO SEL3_RESULT
-               DISPLAY SEL3_USER_INPUT_OUT, SEL3_RESULT
-           END-IF.
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
+           DISPLAY "BATCH MODE - PROCESS MULTIPLE NUMBERS? (Y): "
+-              WITH NO ADVANCING.
+           ACCEPT SEL3_BATCH_MODE.
 
            OPEN EXTEND SEL3-FILE.
-               MOVE SEL3_USER_INPUT_IN TO SEL3_USER_INPUT_OUT_FH.
-               MOVE SEL3_RESULT TO SEL3_RESULT_FH.
+           IF SEL3-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEL3-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL3-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
+           MOVE "Y" TO SEL3_MORE.
+           PERFORM UNTIL SEL3_MORE NOT = "Y" AND SEL3_MORE NOT = "y"
+               PERFORM CLASSIFY-SEL3-ENTRY
+               IF SEL3_BATCH_MODE = "Y" OR SEL3_BATCH_MODE = "y"
+                   DISPLAY "PROCESS ANOTHER NUMBER? (Y): "
+-                      WITH NO ADVANCING
+                   ACCEPT SEL3_MORE
+               ELSE
+                   MOVE "N" TO SEL3_MORE
+               END-IF
+           END-PERFORM.
 
-               WRITE SEL3_RECORD.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SEL3-FILE.
 
+           MOVE "EVEN-ODD" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
            ACCEPT SEL3_HISTORY.
 
            IF SEL3_HISTORY = "Y" OR SEL3_HISTORY = "y"
            MOVE "N" TO SEL3_EOF
                OPEN INPUT SEL3-FILE
+               IF SEL3-FILE-STATUS NOT = "00"
+                   MOVE "SEL3-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL3-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEL3_EOF = "Y"
                    READ SEL3-FILE
                        AT END
@@ -57,15 +94,83 @@
                            MOVE "Y" TO SEL3_EOF
 
                        NOT AT END
-                           DISPLAY "==============================="
-                           DISPLAY "NUMBER: " SEL3_USER_INPUT_OUT_FH
-                           DISPLAY "RESULT: " SEL3_RESULT_FH
-                           DISPLAY "==============================="
-                           DISPLAY SPACE
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "==========================="
+                                   DISPLAY "NUMBER: "
+-                                      SEL3_USER_INPUT_OUT_FH
+                                   DISPLAY "RESULT: " SEL3_RESULT_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "==========================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT SEL3_CONTINUE
+                                   IF SEL3_CONTINUE = "N" OR
+-                                      SEL3_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO SEL3_EOF
+                                   END-IF
+                           END-EVALUATE
 
                    END-READ
                END-PERFORM
                CLOSE SEL3-FILE
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+      *CLASSIFY ONE NUMBER AND WRITE ITS RECORD
+       CLASSIFY-SEL3-ENTRY.
+           DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING.
+           ACCEPT SEL3_USER_INPUT_IN.
+           MOVE SEL3_USER_INPUT_IN TO SEL3_USER_INPUT_OUT.
+
+           IF FUNCTION MOD(SEL3_USER_INPUT_IN, 2) = 0
+               MOVE " IS EVEN" TO SEL3_RESULT
+               DISPLAY SEL3_USER_INPUT_OUT, SEL3_RESULT
+           ELSE
+               MOVE " IS ODD" TO SEL3_RESULT
+               DISPLAY SEL3_USER_INPUT_OUT, SEL3_RESULT
+           END-IF.
+
+           MOVE SEL3_USER_INPUT_IN TO SEL3_USER_INPUT_OUT_FH.
+           MOVE SEL3_RESULT TO SEL3_RESULT_FH.
+
+           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH.
+           WRITE SEL3_RECORD.
+           IF SEL3-FILE-STATUS NOT = "00"
+               MOVE "SEL3-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE SEL3-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           ADD 1 TO WS-HT-DETAIL-COUNT.
+           EXIT PARAGRAPH.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
