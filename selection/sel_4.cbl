@@ -6,7 +6,13 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL4-FILE ASSIGN TO "sel_4.dat"
--              ORGANIZATION IS LINE SEQUENTIAL. 
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL4-FILE-STATUS.
+           SELECT SEL4-CKPT-FILE ASSIGN TO "sel_4.ckpt"
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL4-CKPT-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,19 +20,162 @@
 
        01  SEL4_RECORD.
            05  SEL4_GREATER_FH             PIC ZZ,ZZZ.
-           05  SEL4_RESULT_FH              PIC X(17).
+           05  SEL4_RESULT_FH              PIC X(16).
            05  SEL4_LOWER_FH               PIC ZZ,ZZZ.
-           
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
+           FD  SEL4-CKPT-FILE.
+
+       01  SEL4-CKPT-RECORD.
+           05  SEL4-CKPT-BATCH-MAX         PIC 9(3).
+           05  SEL4-CKPT-LAST-DONE         PIC 9(3).
 
        WORKING-STORAGE SECTION.
        01  SEL4_FIRST_INPUT                PIC 9(5).
        01  SEL4_FIRST_INPUT_OUT            PIC Z(5).
        01  SEL4_SEC_INPUT                  PIC 9(5).
        01  SEL4_SEC_INPUT_OUT              PIC Z(5).
+       01  SEL4_MODE                       PIC X VALUE "S".
+       01  SEL4_BATCH_MAX                  PIC 9(3).
+       01  SEL4_BATCH_START                PIC 9(3) VALUE 1.
+       01  SEL4_BATCH_COUNTER              PIC 9(3).
+       01  SEL4_RESUME                     PIC X VALUE "N".
+       01  SEL4-CKPT-STATUS                PIC XX.
        01  SEL4_EOF                        PIC X VALUE "N".
        01  SEL4_HISTORY                    PIC X VALUE "N".
+       01  SEL4_CONTINUE                   PIC X.
+       01  SEL4-FILE-STATUS                PIC XX.
+           COPY "hdr-trl-vars.cpy".
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
+           DISPLAY "(S)INGLE PAIR OR (B)ATCH OF MULTIPLE PAIRS? "
+               WITH NO ADVANCING.
+           ACCEPT SEL4_MODE.
+
+           IF SEL4_MODE = "B" OR SEL4_MODE = "b"
+               DISPLAY "HOW MANY PAIRS TO PROCESS: " WITH NO ADVANCING
+               ACCEPT SEL4_BATCH_MAX
+               MOVE 1 TO SEL4_BATCH_START
+
+               OPEN INPUT SEL4-CKPT-FILE
+               IF SEL4-CKPT-STATUS = "00"
+                   READ SEL4-CKPT-FILE
+                       NOT AT END
+                           IF SEL4-CKPT-BATCH-MAX = SEL4_BATCH_MAX
+                               DISPLAY "CHECKPOINT FOUND - LAST "
+-                                  "COMPLETED " SEL4-CKPT-LAST-DONE
+-                                  ". RESUME? (Y): " WITH NO ADVANCING
+                               ACCEPT SEL4_RESUME
+                               IF SEL4_RESUME = "Y" OR
+                                   SEL4_RESUME = "y"
+                                   COMPUTE SEL4_BATCH_START =
+                                       SEL4-CKPT-LAST-DONE + 1
+                               END-IF
+                           END-IF
+                   END-READ
+                   CLOSE SEL4-CKPT-FILE
+               END-IF
+
+               PERFORM PROCESS-AND-CHECKPOINT-SEL4-PAIR
+                   VARYING SEL4_BATCH_COUNTER FROM SEL4_BATCH_START
+                   BY 1 UNTIL SEL4_BATCH_COUNTER > SEL4_BATCH_MAX
+
+               PERFORM CLEAR-SEL4-CHECKPOINT
+           ELSE
+               PERFORM PROCESS-SEL4-PAIR
+           END-IF.
+
+           MOVE "LARGER-OF-TWO" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
+           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
+           ACCEPT SEL4_HISTORY.
+
+           IF SEL4_HISTORY = "Y" OR SEL4_HISTORY = "y"
+           MOVE "N" TO SEL4_EOF
+               OPEN INPUT SEL4-FILE
+               IF SEL4-FILE-STATUS NOT = "00"
+                   MOVE "SEL4-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL4-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               PERFORM UNTIL SEL4_EOF = "Y"
+                   READ SEL4-FILE
+                       AT END
+                           DISPLAY "END OF HISTORY"
+                           MOVE "Y" TO SEL4_EOF
+
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "==========================="
+                                   DISPLAY SEL4_GREATER_FH WITH NO
+-                                      ADVANCING
+                                   DISPLAY SEL4_RESULT_FH WITH NO
+-                                      ADVANCING
+                                   DISPLAY SEL4_LOWER_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "==========================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT SEL4_CONTINUE
+                                   IF SEL4_CONTINUE = "N" OR
+-                                      SEL4_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO SEL4_EOF
+                                   END-IF
+                           END-EVALUATE
+
+                   END-READ
+               END-PERFORM
+               CLOSE SEL4-FILE
+           END-IF.
+
+
+           GOBACK.
+
+       PROCESS-AND-CHECKPOINT-SEL4-PAIR.
+           PERFORM PROCESS-SEL4-PAIR.
+
+           OPEN OUTPUT SEL4-CKPT-FILE.
+           MOVE SEL4_BATCH_MAX TO SEL4-CKPT-BATCH-MAX.
+           MOVE SEL4_BATCH_COUNTER TO SEL4-CKPT-LAST-DONE.
+           WRITE SEL4-CKPT-RECORD.
+           CLOSE SEL4-CKPT-FILE.
+
+           EXIT PARAGRAPH.
+
+       CLEAR-SEL4-CHECKPOINT.
+           OPEN OUTPUT SEL4-CKPT-FILE.
+           CLOSE SEL4-CKPT-FILE.
+
+           EXIT PARAGRAPH.
+
+       PROCESS-SEL4-PAIR.
            DISPLAY "PLEASE ENTER A NUMBER: " WITH NO ADVANCING.
            ACCEPT SEL4_FIRST_INPUT.
            MOVE SEL4_FIRST_INPUT TO SEL4_FIRST_INPUT_OUT.
@@ -40,60 +189,96 @@
                DISPLAY SEL4_FIRST_INPUT_OUT " IS GREATER THAN " 
 -                  SEL4_SEC_INPUT_OUT
                OPEN EXTEND SEL4-FILE
+                   IF SEL4-FILE-STATUS NOT = "00" AND NOT = "05"
+                       MOVE "SEL4-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                       MOVE SEL4-FILE-STATUS TO WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
+                   PERFORM WRITE-HT-HEADER
                    MOVE SEL4_FIRST_INPUT TO SEL4_GREATER_FH
                    MOVE SEL4_SEC_INPUT TO SEL4_LOWER_FH
                    MOVE " IS GREATER THAN " TO SEL4_RESULT_FH
 
+                   MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                    WRITE SEL4_RECORD
+                   IF SEL4-FILE-STATUS NOT = "00"
+                       MOVE "SEL4-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                       MOVE SEL4-FILE-STATUS TO WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
+                   ADD 1 TO WS-HT-DETAIL-COUNT
+                   PERFORM WRITE-HT-TRAILER
                CLOSE SEL4-FILE
 
            WHEN SEL4_FIRST_INPUT < SEL4_SEC_INPUT
                DISPLAY SEL4_SEC_INPUT_OUT " IS GREATER THAN "
 -                  SEL4_FIRST_INPUT_OUT
                    OPEN EXTEND SEL4-FILE
+                   IF SEL4-FILE-STATUS NOT = "00" AND NOT = "05"
+                       MOVE "SEL4-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                       MOVE SEL4-FILE-STATUS TO WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
+                   PERFORM WRITE-HT-HEADER
                    MOVE SEL4_FIRST_INPUT TO SEL4_LOWER_FH
                    MOVE SEL4_SEC_INPUT TO SEL4_GREATER_FH
                    MOVE " IS GREATER THAN " TO SEL4_RESULT_FH
 
+                   MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                    WRITE SEL4_RECORD
+                   IF SEL4-FILE-STATUS NOT = "00"
+                       MOVE "SEL4-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                       MOVE SEL4-FILE-STATUS TO WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
+                   ADD 1 TO WS-HT-DETAIL-COUNT
+                   PERFORM WRITE-HT-TRAILER
                CLOSE SEL4-FILE
 
            WHEN OTHER
                DISPLAY "INPUTS ARE EQUAL"
                OPEN EXTEND SEL4-FILE
+                   IF SEL4-FILE-STATUS NOT = "00" AND NOT = "05"
+                       MOVE "SEL4-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                       MOVE SEL4-FILE-STATUS TO WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
+                   PERFORM WRITE-HT-HEADER
                    MOVE SEL4_FIRST_INPUT TO SEL4_GREATER_FH
                    MOVE SEL4_SEC_INPUT TO SEL4_LOWER_FH
                    MOVE " IS EQUAL TO " TO SEL4_RESULT_FH
 
+                   MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                    WRITE SEL4_RECORD
+                   IF SEL4-FILE-STATUS NOT = "00"
+                       MOVE "SEL4-FILE" TO WS-FH-ERR-FILE-NAME
+                       MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                       MOVE SEL4-FILE-STATUS TO WS-FH-ERR-STATUS
+                       PERFORM REPORT-FILE-ERROR
+                   END-IF
+                   ADD 1 TO WS-HT-DETAIL-COUNT
+                   PERFORM WRITE-HT-TRAILER
                CLOSE SEL4-FILE
-               
+
            END-EVALUATE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT SEL4_HISTORY.
+           EXIT PARAGRAPH.
 
-           IF SEL4_HISTORY = "Y" OR SEL4_HISTORY = "y"
-           MOVE "N" TO SEL4_EOF
-               OPEN INPUT SEL4-FILE
-               PERFORM UNTIL SEL4_EOF = "Y"
-                   READ SEL4-FILE
-                       AT END
-                           DISPLAY "END OF HISTORY"
-                           MOVE "Y" TO SEL4_EOF
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
 
-                       NOT AT END
-                           DISPLAY "==============================="
-                           DISPLAY SEL4_GREATER_FH WITH NO ADVANCING
-                           DISPLAY SEL4_RESULT_FH WITH NO ADVANCING
-                           DISPLAY SEL4_LOWER_FH 
-                           DISPLAY "==============================="
-                           DISPLAY SPACE
 
-                   END-READ
-               END-PERFORM
-               CLOSE SEL4-FILE
-           END-IF.
 
 
-           STOP RUN.
+       COPY "capture-operator.cpy".
