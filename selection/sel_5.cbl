@@ -6,7 +6,13 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL5-FILE ASSIGN TO "sel_5.dat"
--              ORGANIZATION IS LINE SEQUENTIAL. 
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL5-FILE-STATUS.
+           SELECT SEL5-CKPT-FILE ASSIGN TO "sel_5.ckpt"
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL5-CKPT-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,8 +23,16 @@
            05  SEL5_S_OUTPUT_FH            PIC ZZ,ZZZ.
            05  SEL5_T_OUTPUT_FH            PIC ZZ,ZZZ.
            05  SEL5_RESULT_FH              PIC ZZ,ZZZ.
-           
-           
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
+           FD  SEL5-CKPT-FILE.
+
+       01  SEL5-CKPT-RECORD.
+           05  SEL5-CKPT-BATCH-MAX      PIC 9(3).
+           05  SEL5-CKPT-LAST-DONE      PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  SEL5_F_INPUT                PIC 9(5).
        01  SEL5_F_OUTPUT               PIC Z(5).
@@ -27,11 +41,148 @@
        01  SEL5_T_INPUT                PIC 9(5).
        01  SEL5_T_OUTPUT               PIC Z(5).
 
+       01  SEL5_MODE                   PIC X VALUE "S".
+       01  SEL5_BATCH_MAX               PIC 9(3).
+       01  SEL5_BATCH_START             PIC 9(3) VALUE 1.
+       01  SEL5_BATCH_COUNTER           PIC 9(3).
+       01  SEL5_RESUME                  PIC X VALUE "N".
+       01  SEL5-CKPT-STATUS             PIC XX.
        01  SEL5_EOF                    PIC X VALUE "N".
        01  SEL5_HISTORY                PIC X VALUE "N".
+       01  SEL5_CONTINUE               PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  SEL5-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
       
 
        PROCEDURE DIVISION.
+
+      
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
+           DISPLAY "(S)INGLE TRIPLE OR (B)ATCH OF MULTIPLE TRIPLES? "
+               WITH NO ADVANCING.
+           ACCEPT SEL5_MODE.
+
+           IF SEL5_MODE = "B" OR SEL5_MODE = "b"
+               DISPLAY "HOW MANY TRIPLES TO PROCESS: " WITH NO ADVANCING
+               ACCEPT SEL5_BATCH_MAX
+               MOVE 1 TO SEL5_BATCH_START
+
+               OPEN INPUT SEL5-CKPT-FILE
+               IF SEL5-CKPT-STATUS = "00"
+                   READ SEL5-CKPT-FILE
+                       NOT AT END
+                           IF SEL5-CKPT-BATCH-MAX = SEL5_BATCH_MAX
+                               DISPLAY "CHECKPOINT FOUND - LAST "
+-                                  "COMPLETED " SEL5-CKPT-LAST-DONE
+-                                  ". RESUME? (Y): " WITH NO ADVANCING
+                               ACCEPT SEL5_RESUME
+                               IF SEL5_RESUME = "Y" OR
+                                   SEL5_RESUME = "y"
+                                   COMPUTE SEL5_BATCH_START =
+                                       SEL5-CKPT-LAST-DONE + 1
+                               END-IF
+                           END-IF
+                   END-READ
+                   CLOSE SEL5-CKPT-FILE
+               END-IF
+
+               PERFORM PROCESS-AND-CHECKPOINT-SEL5-TRIPLE
+                   VARYING SEL5_BATCH_COUNTER FROM SEL5_BATCH_START
+                   BY 1 UNTIL SEL5_BATCH_COUNTER > SEL5_BATCH_MAX
+
+               PERFORM CLEAR-SEL5-CHECKPOINT
+           ELSE
+               PERFORM PROCESS-SEL5-TRIPLE
+           END-IF.
+
+           MOVE "SMALLEST-OF-THREE" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
+           ACCEPT SEL5_HISTORY.
+
+           IF SEL5_HISTORY = "Y" OR SEL5_HISTORY = "y"
+           MOVE "N" TO SEL5_EOF
+               OPEN INPUT SEL5-FILE
+               IF SEL5-FILE-STATUS NOT = "00"
+                   MOVE "SEL5-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL5-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+               PERFORM UNTIL SEL5_EOF = "Y"
+                   READ SEL5-FILE
+                       AT END
+                           DISPLAY "END OF HISTORY"
+                           MOVE "Y" TO SEL5_EOF
+
+                       NOT AT END
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "==========================="
+                                   DISPLAY "FIRST NUMBER: "
+-                                      SEL5_F_OUTPUT_FH
+                                   DISPLAY "SECOND NUMBER: "
+-                                      SEL5_S_OUTPUT_FH
+                                   DISPLAY "THIRD NUMBER: "
+-                                      SEL5_T_OUTPUT_FH
+                                   DISPLAY "LOWEST NUMBER: "
+-                                      SEL5_RESULT_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "==========================="
+                                   DISPLAY SPACE
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT SEL5_CONTINUE
+                                   IF SEL5_CONTINUE = "N" OR
+-                                      SEL5_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO SEL5_EOF
+                                   END-IF
+                           END-EVALUATE
+
+                   END-READ
+               END-PERFORM
+               CLOSE SEL5-FILE
+           END-IF.
+
+           GOBACK.
+
+       PROCESS-AND-CHECKPOINT-SEL5-TRIPLE.
+           PERFORM PROCESS-SEL5-TRIPLE.
+
+           OPEN OUTPUT SEL5-CKPT-FILE.
+           MOVE SEL5_BATCH_MAX TO SEL5-CKPT-BATCH-MAX.
+           MOVE SEL5_BATCH_COUNTER TO SEL5-CKPT-LAST-DONE.
+           WRITE SEL5-CKPT-RECORD.
+           CLOSE SEL5-CKPT-FILE.
+
+           EXIT PARAGRAPH.
+
+       CLEAR-SEL5-CHECKPOINT.
+           OPEN OUTPUT SEL5-CKPT-FILE.
+           CLOSE SEL5-CKPT-FILE.
+
+           EXIT PARAGRAPH.
+
+       PROCESS-SEL5-TRIPLE.
            DISPLAY "PLEASE INPUT THE FIRST NUMBER: "
 -             WITH NO ADVANCING.
            ACCEPT SEL5_F_INPUT.
@@ -48,6 +199,13 @@
            MOVE SEL5_T_INPUT TO SEL5_T_OUTPUT.
 
            OPEN EXTEND SEL5-FILE.
+           IF SEL5-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEL5-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL5-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
                MOVE SEL5_F_INPUT TO SEL5_F_OUTPUT_FH.
                MOVE SEL5_S_INPUT TO SEL5_S_OUTPUT_FH.
                MOVE SEL5_T_INPUT TO SEL5_T_OUTPUT_FH.
@@ -69,33 +227,30 @@
                MOVE SEL5_T_OUTPUT_FH TO SEL5_RESULT_FH
            END-EVALUATE.   
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SEL5_RECORD.
-           CLOSE SEL5-FILE.    
+               IF SEL5-FILE-STATUS NOT = "00"
+                   MOVE "SEL5-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SEL5-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
+           CLOSE SEL5-FILE.
 
-           DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
-           ACCEPT SEL5_HISTORY.
+           EXIT PARAGRAPH.
 
-           IF SEL5_HISTORY = "Y" OR SEL5_HISTORY = "y"
-           MOVE "N" TO SEL5_EOF
-               OPEN INPUT SEL5-FILE
-               PERFORM UNTIL SEL5_EOF = "Y"
-                   READ SEL5-FILE
-                       AT END
-                           DISPLAY "END OF HISTORY"
-                           MOVE "Y" TO SEL5_EOF
+       COPY "runlog-write.cpy".
 
-                       NOT AT END
-                           DISPLAY "==============================="
-                           DISPLAY "FIRST NUMBER: " SEL5_F_OUTPUT_FH
-                           DISPLAY "SECOND NUMBER: " SEL5_S_OUTPUT_FH
-                           DISPLAY "THIRD NUMBER: " SEL5_T_OUTPUT_FH
-                           DISPLAY "LOWEST NUMBER: " SEL5_RESULT_FH
-                           DISPLAY "==============================="
-                           DISPLAY SPACE
+       COPY "file-error.cpy".
 
-                   END-READ
-               END-PERFORM
-               CLOSE SEL5-FILE
-           END-IF.                               
-           
-           STOP RUN.
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
