@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL7-FILE ASSIGN TO "sel_7.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL7-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,17 +18,47 @@
        01  SEL7_RECORD.
            05  SEL7_TEMP_FH                PIC +ZZ,ZZ9.99.
            05  SEL7_RESULT                 PIC X(20). 
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
            
 
        WORKING-STORAGE SECTION.
        01  SEL7_USER_TEMP_IN           PIC S9(5)V99.
        01  SEL7_EOF                    PIC X VALUE "N".
-       01  SEL7_HISTORY                PIC X VALUE "N".                    
+       01  SEL7_HISTORY                PIC X VALUE "N".
+       01  SEL7_CONTINUE               PIC X.
+       01  SEL7_TEMP_COUNT              PIC 9(5) VALUE 0.
+       01  SEL7_TEMP_SUM                PIC S9(7)V99 VALUE 0.
+       01  SEL7_TEMP_VALUE              PIC S9(5)V99.
+       01  SEL7_TEMP_MIN                PIC S9(5)V99.
+       01  SEL7_TEMP_MAX                PIC S9(5)V99.
+       01  SEL7_TEMP_AVG                PIC S9(5)V99.
+       01  SEL7_TEMP_MIN_OUT            PIC +ZZ,ZZ9.99.
+       01  SEL7_TEMP_MAX_OUT            PIC +ZZ,ZZ9.99.
+       01  SEL7_TEMP_AVG_OUT            PIC +ZZ,ZZ9.99.
+           COPY "hdr-trl-vars.cpy".
+       01  SEL7-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
        
 
        PROCEDURE DIVISION.
+
+       
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            OPEN EXTEND SEL7-FILE.
-           
+           IF SEL7-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEL7-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL7-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
            DISPLAY "PLEASE ENTER YOUR TEMPERATURE: " WITH NO ADVANCING.
            ACCEPT SEL7_USER_TEMP_IN.
                
@@ -58,15 +91,36 @@
                
            END-EVALUATE.
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SEL7_RECORD.
+               IF SEL7-FILE-STATUS NOT = "00"
+                   MOVE "SEL7-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SEL7-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SEL7-FILE.
 
+           MOVE "TEMPARATURE-INFO" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
            ACCEPT SEL7_HISTORY.
 
            IF SEL7_HISTORY = "Y" OR SEL7_HISTORY = "y"
            MOVE "N" TO SEL7_EOF
+           MOVE ZERO TO SEL7_TEMP_COUNT
+           MOVE ZERO TO SEL7_TEMP_SUM
                OPEN INPUT SEL7-FILE
+               IF SEL7-FILE-STATUS NOT = "00"
+                   MOVE "SEL7-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL7-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEL7_EOF = "Y"
                    READ SEL7-FILE
                        AT END
@@ -74,15 +128,89 @@
                            MOVE "Y" TO SEL7_EOF
 
                        NOT AT END
-                           DISPLAY "==============================="
-                           DISPLAY "TEMPERATURE: " SEL7_TEMP_FH
-                           DISPLAY SEL7_RESULT
-                           DISPLAY "==============================="
-                           DISPLAY SPACE
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY "==========================="
+                                   DISPLAY "TEMPERATURE: " SEL7_TEMP_FH
+                                   DISPLAY SEL7_RESULT
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY "==========================="
+                                   DISPLAY SPACE
+                                   MOVE SEL7_TEMP_FH TO SEL7_TEMP_VALUE
+                                   ADD 1 TO SEL7_TEMP_COUNT
+                                   ADD SEL7_TEMP_VALUE TO SEL7_TEMP_SUM
+                                   IF SEL7_TEMP_COUNT = 1
+                                       MOVE SEL7_TEMP_VALUE TO
+                                           SEL7_TEMP_MIN
+                                       MOVE SEL7_TEMP_VALUE TO
+                                           SEL7_TEMP_MAX
+                                   ELSE
+                                       IF SEL7_TEMP_VALUE <
+                                           SEL7_TEMP_MIN
+                                           MOVE SEL7_TEMP_VALUE TO
+                                               SEL7_TEMP_MIN
+                                       END-IF
+                                       IF SEL7_TEMP_VALUE >
+                                           SEL7_TEMP_MAX
+                                           MOVE SEL7_TEMP_VALUE TO
+                                               SEL7_TEMP_MAX
+                                       END-IF
+                                   END-IF
+                                   DISPLAY "CONTINUE VIEWING? (Y/N): "
+-                                      WITH NO ADVANCING
+                                   ACCEPT SEL7_CONTINUE
+                                   IF SEL7_CONTINUE = "N" OR
+-                                      SEL7_CONTINUE = "n"
+                                       DISPLAY "END OF HISTORY"
+                                       MOVE "Y" TO SEL7_EOF
+                                   END-IF
+                           END-EVALUATE
 
                    END-READ
                END-PERFORM
+
+               IF SEL7_TEMP_COUNT > 0
+                   COMPUTE SEL7_TEMP_AVG ROUNDED =
+                       SEL7_TEMP_SUM / SEL7_TEMP_COUNT
+                   MOVE SEL7_TEMP_MIN TO SEL7_TEMP_MIN_OUT
+                   MOVE SEL7_TEMP_MAX TO SEL7_TEMP_MAX_OUT
+                   MOVE SEL7_TEMP_AVG TO SEL7_TEMP_AVG_OUT
+                   DISPLAY "======= TEMPERATURE SUMMARY ======="
+                   DISPLAY "READINGS: " SEL7_TEMP_COUNT
+                   DISPLAY "LOWEST: " SEL7_TEMP_MIN_OUT
+                   DISPLAY "HIGHEST: " SEL7_TEMP_MAX_OUT
+                   DISPLAY "AVERAGE: " SEL7_TEMP_AVG_OUT
+                   DISPLAY "====================================="
+               END-IF
+
                CLOSE SEL7-FILE
-           END-IF.            
+           END-IF.
+
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
 
-           STOP RUN.
+       COPY "capture-operator.cpy".
