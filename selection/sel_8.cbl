@@ -6,7 +6,15 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL8-FILE ASSIGN TO "sel_8.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS INDEXED
+-              ACCESS MODE IS DYNAMIC
+-              RECORD KEY IS SEL8_SM_NUM_FH
+-              FILE STATUS IS SEL8-FILE-STATUS.
+           SELECT SEL8-PAYROLL-FILE ASSIGN TO "sel8_payroll.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL8-PAYROLL-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,6 +28,20 @@
            05  SEL8_SALES_OUT_FH                 PIC Z,ZZZ,ZZZ,ZZZ.99.
            05  SEL8_COMMISSION_PERCENT_FH        PIC X(3).
            05  SEL8_COMMISSION_OUT_FH            PIC Z,ZZZ,ZZZ,ZZZ.99.
+           05  SEL8_DATE_FH                       PIC 9(8).
+           05  SEL8_YTD_YEAR_FH                   PIC 9(4).
+           05  SEL8_YTD_SALES_FH                  PIC Z,ZZZ,ZZZ,ZZZ.99.
+           COPY "operator-field.cpy".
+           COPY "fd-vars.cpy".
+
+           FD SEL8-PAYROLL-FILE.
+
+       01  SEL8_PAYROLL_RECORD.
+           05  SEL8_PR_SM_NUM                    PIC 9(12).
+           05  SEL8_PR_SM_NAME                   PIC X(25).
+           05  SEL8_PR_COMMISSION                PIC 9(12)V99.
+           05  SEL8_PR_DATE                       PIC 9(8).
+
 
        WORKING-STORAGE SECTION.
        01  SEL8_SM_NUM                 PIC 9(12).
@@ -30,12 +52,50 @@
        01  SEL8_SALES_OUT              PIC Z,ZZZ,ZZZ,ZZZ.99.
        01  SEL8_SOLVE_COMMISSION       PIC 9(10)V99.
        01  SEL8_COMMISSION_OUT         PIC Z,ZZZ,ZZZ,ZZZ.99.
+       01  SEL8_UNDO                   PIC X VALUE "N".
+       01  SEL8_LAST_WRITE_OK          PIC X VALUE "N".
        01  SEL8_EOF                    PIC X VALUE "N".
        01  SEL8_HISTORY                PIC X VALUE "N".
+       01  SEL8_LOOKUP                 PIC X VALUE "N".
+       01  SEL8_LOOKUP_NUM             PIC 9(12).
+       01  SEL8_MAINT                  PIC X VALUE "N".
+       01  SEL8_MAINT_NUM              PIC 9(12).
+       01  SEL8_MAINT_ACTION           PIC X VALUE SPACE.
+       01  SEL8_RUN_DATE               PIC 9(8).
+       01  SEL8_FILTER_NUM_YN          PIC X VALUE "N".
+       01  SEL8_FILTER_NUM             PIC 9(12).
+       01  SEL8_FILTER_DATE_YN         PIC X VALUE "N".
+       01  SEL8_FILTER_DATE_START      PIC 9(8).
+       01  SEL8_FILTER_DATE_END        PIC 9(8).
+       01  SEL8_SKIP_RECORD            PIC X.
+       01  SEL8_GRAND_COUNT            PIC 9(5) VALUE 0.
+       01  SEL8_GRAND_SALES            PIC 9(12)V99 VALUE 0.
+       01  SEL8_GRAND_COMMISSION       PIC 9(12)V99 VALUE 0.
+       01  SEL8_GRAND_SALES_OUT        PIC Z,ZZZ,ZZZ,ZZZ.99.
+       01  SEL8_GRAND_COMMISSION_OUT   PIC Z,ZZZ,ZZZ,ZZZ.99.
+       01  SEL8_PAGE_SIZE              PIC 9(2) VALUE 10.
+       01  SEL8_PAGE_LINE_COUNT        PIC 9(2) VALUE 0.
+       01  SEL8_PAGE_NUM               PIC 9(3) VALUE 0.
+       01  SEL8_CONTINUE               PIC X.
+       01  SEL8_REC_SALES              PIC 9(12)V99.
+       01  SEL8_REC_COMMISSION         PIC 9(12)V99.
+       01  SEL8_EXPORT_PAYROLL         PIC X VALUE "N".
+       01  SEL8_EXPORT_COUNT           PIC 9(5) VALUE 0.
+       01  SEL8_YTD_SALES              PIC 9(12)V99.
+       01  SEL8_YTD_YEAR                PIC 9(4).
+       01  SEL8_CURRENT_YEAR           PIC 9(4).
+       01  SEL8-FILE-STATUS            PIC XX.
+       01  SEL8-PAYROLL-STATUS         PIC XX.
+           COPY "commission-table.cpy".
+           COPY "ws-vars.cpy".
+
       
 
        PROCEDURE DIVISION.
-           OPEN EXTEND SEL8-FILE.
+
+      
+
+       PERFORM CAPTURE-OPERATOR-ID.
 
            DISPLAY "PLEASE ENTER NUMBER: " WITH NO ADVANCING.
            ACCEPT SEL8_SM_NUM.
@@ -59,79 +119,385 @@
                MOVE SEL8_UNIT_PRICE TO SEL8_UNIT_PRICE_FH.
                MOVE SEL8_SALES_OUT TO SEL8_SALES_OUT_FH.
            
-           EVALUATE TRUE
-           WHEN SEL8_SOLVE_SALES <= 15000
-               COMPUTE SEL8_SOLVE_COMMISSION = SEL8_SOLVE_SALES * .15
-               MOVE SEL8_SOLVE_COMMISSION TO SEL8_COMMISSION_OUT
-               DISPLAY "WITH 15% COMMISSION AMOUNTING TO: " 
--                  SEL8_COMMISSION_OUT
-               MOVE "15%" TO SEL8_COMMISSION_PERCENT_FH
-               MOVE SEL8_COMMISSION_OUT TO SEL8_COMMISSION_OUT_FH
-
-           WHEN SEL8_SOLVE_SALES <= 20000
-               COMPUTE SEL8_SOLVE_COMMISSION = SEL8_SOLVE_SALES * .20
-               MOVE SEL8_SOLVE_COMMISSION TO SEL8_COMMISSION_OUT
-               DISPLAY "WITH 20% COMMISSION AMOUNTING TO: " 
--                  SEL8_COMMISSION_OUT
-               MOVE "20%" TO SEL8_COMMISSION_PERCENT_FH
-               MOVE SEL8_COMMISSION_OUT TO SEL8_COMMISSION_OUT_FH
-
-           WHEN SEL8_SOLVE_SALES <= 25000
-               COMPUTE SEL8_SOLVE_COMMISSION = SEL8_SOLVE_SALES * .25
-               MOVE SEL8_SOLVE_COMMISSION TO SEL8_COMMISSION_OUT
-               DISPLAY "WITH 25% COMMISSION AMOUNTING TO: " 
--                  SEL8_COMMISSION_OUT
-               MOVE "25%" TO SEL8_COMMISSION_PERCENT_FH
-               MOVE SEL8_COMMISSION_OUT TO SEL8_COMMISSION_OUT_FH
-
-           WHEN SEL8_SOLVE_SALES <= 30000
-               COMPUTE SEL8_SOLVE_COMMISSION = SEL8_SOLVE_SALES * .30
-               MOVE SEL8_SOLVE_COMMISSION TO SEL8_COMMISSION_OUT
-               DISPLAY "WITH 30% COMMISSION AMOUNTING TO: " 
--                  SEL8_COMMISSION_OUT
-               MOVE "30%" TO SEL8_COMMISSION_PERCENT_FH
-               MOVE SEL8_COMMISSION_OUT TO SEL8_COMMISSION_OUT_FH
-
-           WHEN SEL8_SOLVE_SALES > 30000
-               COMPUTE SEL8_SOLVE_COMMISSION = SEL8_SOLVE_SALES * .40
-               MOVE SEL8_SOLVE_COMMISSION TO SEL8_COMMISSION_OUT
-               DISPLAY "WITH 40% COMMISSION AMOUNTING TO: " 
--                  SEL8_COMMISSION_OUT
-               MOVE "40%" TO SEL8_COMMISSION_PERCENT_FH
-               MOVE SEL8_COMMISSION_OUT TO SEL8_COMMISSION_OUT_FH
-
-           END-EVALUATE.
-
-               WRITE SEL8_RECORD.
+           PERFORM EVALUATE-COMMISSION-TIER.
+           MOVE SEL8_SOLVE_COMMISSION TO SEL8_COMMISSION_OUT
+           DISPLAY "WITH " SEL8_COMMISSION_PERCENT_FH
+-              " COMMISSION AMOUNTING TO: " SEL8_COMMISSION_OUT
+           MOVE SEL8_COMMISSION_OUT TO SEL8_COMMISSION_OUT_FH.
+
+           ACCEPT SEL8_RUN_DATE FROM DATE YYYYMMDD.
+           MOVE SEL8_RUN_DATE TO SEL8_DATE_FH.
+           MOVE SEL8_RUN_DATE(1:4) TO SEL8_CURRENT_YEAR.
+           MOVE SEL8_SOLVE_SALES TO SEL8_YTD_SALES.
+           MOVE SEL8_YTD_SALES TO SEL8_YTD_SALES_FH.
+           MOVE SEL8_CURRENT_YEAR TO SEL8_YTD_YEAR_FH.
+           DISPLAY "YEAR-TO-DATE SALES: " SEL8_YTD_SALES_FH.
+
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
+
+           MOVE "N" TO SEL8_LAST_WRITE_OK.
+           PERFORM OPEN-SEL8-FOR-WRITE.
+               WRITE SEL8_RECORD
+                   INVALID KEY
+                       DISPLAY "SALESMAN NUMBER ALREADY ON FILE - "
+-                          "USE MAINTENANCE TO CORRECT IT"
+                   NOT INVALID KEY
+                       MOVE "Y" TO SEL8_LAST_WRITE_OK
+               END-WRITE.
            CLOSE SEL8-FILE.
 
+           DISPLAY "UNDO LAST ENTRY? (Y): " WITH NO ADVANCING.
+           ACCEPT SEL8_UNDO.
+
+           IF SEL8_UNDO = "Y" OR SEL8_UNDO = "y"
+               IF SEL8_LAST_WRITE_OK = "Y"
+                   PERFORM UNDO-LAST-SEL8-ENTRY
+               ELSE
+                   DISPLAY "NOTHING TO UNDO - LAST ENTRY WAS NOT "
+-                      "WRITTEN"
+               END-IF
+           END-IF.
+
+           MOVE "REVISED-SALESMAN-INFO" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
            ACCEPT SEL8_HISTORY.
 
            IF SEL8_HISTORY = "Y" OR SEL8_HISTORY = "y"
            MOVE "N" TO SEL8_EOF
+           MOVE ZERO TO SEL8_GRAND_COUNT
+           MOVE ZERO TO SEL8_GRAND_SALES
+           MOVE ZERO TO SEL8_GRAND_COMMISSION
+
+               DISPLAY "FILTER BY SALESMAN NUMBER? (Y): " WITH NO
+-                  ADVANCING
+               ACCEPT SEL8_FILTER_NUM_YN
+               IF SEL8_FILTER_NUM_YN = "Y" OR SEL8_FILTER_NUM_YN = "y"
+                   DISPLAY "ENTER SALESMAN NUMBER: " WITH NO ADVANCING
+                   ACCEPT SEL8_FILTER_NUM
+               END-IF
+
+               DISPLAY "FILTER BY DATE RANGE? (Y): " WITH NO
+-                  ADVANCING
+               ACCEPT SEL8_FILTER_DATE_YN
+               IF SEL8_FILTER_DATE_YN = "Y" OR SEL8_FILTER_DATE_YN = "y"
+                   DISPLAY "ENTER START DATE (YYYYMMDD): " WITH NO
+-                      ADVANCING
+                   ACCEPT SEL8_FILTER_DATE_START
+                   DISPLAY "ENTER END DATE (YYYYMMDD): " WITH NO
+-                      ADVANCING
+                   ACCEPT SEL8_FILTER_DATE_END
+               END-IF
+
+               DISPLAY "EXPORT COMMISSION RESULTS FOR PAYROLL? "
+-                  "(Y): " WITH NO ADVANCING
+               ACCEPT SEL8_EXPORT_PAYROLL
+               MOVE ZERO TO SEL8_EXPORT_COUNT
+               IF SEL8_EXPORT_PAYROLL = "Y" OR SEL8_EXPORT_PAYROLL = "y"
+                   PERFORM OPEN-SEL8-PAYROLL-FOR-WRITE
+               END-IF
+
+               MOVE ZERO TO SEL8_PAGE_NUM
+               PERFORM DISPLAY-SEL8-PAGE-HEADER
+
                OPEN INPUT SEL8-FILE
+               MOVE LOW-VALUES TO SEL8_SM_NUM_FH
+               START SEL8-FILE KEY IS NOT LESS THAN SEL8_SM_NUM_FH
+                   INVALID KEY
+                       DISPLAY "END OF HISTORY"
+                       MOVE "Y" TO SEL8_EOF
+               END-START
                PERFORM UNTIL SEL8_EOF = "Y"
-                   READ SEL8-FILE
+                   READ SEL8-FILE NEXT RECORD
                        AT END
                            DISPLAY "END OF HISTORY"
                            MOVE "Y" TO SEL8_EOF
 
                        NOT AT END
-                       DISPLAY "==============================="
-                       DISPLAY "NUMBER: " SEL8_SM_NUM_FH
+                       MOVE "N" TO SEL8_SKIP_RECORD
+                       IF SEL8_FILTER_NUM_YN = "Y" OR
+-                          SEL8_FILTER_NUM_YN = "y"
+                           IF SEL8_SM_NUM_FH NOT = SEL8_FILTER_NUM
+                               MOVE "Y" TO SEL8_SKIP_RECORD
+                           END-IF
+                       END-IF
+                       IF SEL8_FILTER_DATE_YN = "Y" OR
+-                          SEL8_FILTER_DATE_YN = "y"
+                           IF SEL8_DATE_FH < SEL8_FILTER_DATE_START OR
+-                              SEL8_DATE_FH > SEL8_FILTER_DATE_END
+                               MOVE "Y" TO SEL8_SKIP_RECORD
+                           END-IF
+                       END-IF
+
+                       IF SEL8_SKIP_RECORD NOT = "Y"
+                           DISPLAY "==============================="
+                           DISPLAY "NUMBER: " SEL8_SM_NUM_FH
+                           DISPLAY "NAME: " SEL8_SM_NAME_FH
+                           DISPLAY "SOLD: " SEL8_UNIT_SOLD_FH
+                           DISPLAY "PRICE: " SEL8_UNIT_PRICE_FH
+                           DISPLAY "SALES: " SEL8_SALES_OUT_FH
+                           DISPLAY "COMMISSION: "
+-                              SEL8_COMMISSION_PERCENT_FH
+                           DISPLAY "AMOUNT: " SEL8_COMMISSION_OUT_FH
+                           DISPLAY "DATE: " SEL8_DATE_FH
+                           DISPLAY "YTD SALES: " SEL8_YTD_SALES_FH
+-                              " (" SEL8_YTD_YEAR_FH ")"
+                           DISPLAY "OPERATOR: " OPERATOR-ID-FH
+
+                           DISPLAY "==============================="
+                           DISPLAY SPACE
+
+                           ADD 1 TO SEL8_GRAND_COUNT
+                           MOVE SEL8_SALES_OUT_FH TO SEL8_REC_SALES
+                           MOVE SEL8_COMMISSION_OUT_FH TO
+-                              SEL8_REC_COMMISSION
+                           ADD SEL8_REC_SALES TO SEL8_GRAND_SALES
+                           ADD SEL8_REC_COMMISSION TO
+-                              SEL8_GRAND_COMMISSION
+
+                           IF SEL8_EXPORT_PAYROLL = "Y" OR
+-                              SEL8_EXPORT_PAYROLL = "y"
+                               PERFORM WRITE-SEL8-PAYROLL-RECORD
+                           END-IF
+
+                           ADD 1 TO SEL8_PAGE_LINE_COUNT
+                           IF SEL8_PAGE_LINE_COUNT >= SEL8_PAGE_SIZE
+                               DISPLAY "PRESS ENTER FOR NEXT PAGE, "
+-                                  "OR Q TO STOP: " WITH NO ADVANCING
+                               ACCEPT SEL8_CONTINUE
+                               IF SEL8_CONTINUE = "Q" OR
+-                                  SEL8_CONTINUE = "q"
+                                   DISPLAY "END OF HISTORY"
+                                   MOVE "Y" TO SEL8_EOF
+                               ELSE
+                                   PERFORM DISPLAY-SEL8-PAGE-HEADER
+                               END-IF
+                           END-IF
+                       END-IF
+
+                   END-READ
+               END-PERFORM
+               CLOSE SEL8-FILE
+
+               MOVE SEL8_GRAND_SALES TO SEL8_GRAND_SALES_OUT
+               MOVE SEL8_GRAND_COMMISSION TO
+-                  SEL8_GRAND_COMMISSION_OUT
+               DISPLAY "========= GRAND TOTALS ========="
+               DISPLAY "RECORDS: " SEL8_GRAND_COUNT
+               DISPLAY "TOTAL SALES: " SEL8_GRAND_SALES_OUT
+               DISPLAY "TOTAL COMMISSION: " SEL8_GRAND_COMMISSION_OUT
+               DISPLAY "================================="
+
+               IF SEL8_EXPORT_PAYROLL = "Y" OR SEL8_EXPORT_PAYROLL = "y"
+                   CLOSE SEL8-PAYROLL-FILE
+                   DISPLAY "PAYROLL EXPORT WRITTEN TO SEL8_PAYROLL."
+-                      "DAT - " SEL8_EXPORT_COUNT " RECORD(S)"
+               END-IF
+           END-IF.
+
+           DISPLAY "LOOK UP ONE SALESMAN BY NUMBER? (Y): "
+-              WITH NO ADVANCING.
+           ACCEPT SEL8_LOOKUP.
+
+           IF SEL8_LOOKUP = "Y" OR SEL8_LOOKUP = "y"
+               DISPLAY "ENTER SALESMAN NUMBER: " WITH NO ADVANCING
+               ACCEPT SEL8_LOOKUP_NUM
+               MOVE SEL8_LOOKUP_NUM TO SEL8_SM_NUM_FH
+
+               OPEN INPUT SEL8-FILE
+                   READ SEL8-FILE
+                       INVALID KEY
+                           DISPLAY "NO SALESMAN FOUND WITH THAT NUMBER"
+                       NOT INVALID KEY
+                           DISPLAY "==============================="
+                           DISPLAY "NUMBER: " SEL8_SM_NUM_FH
+                           DISPLAY "NAME: " SEL8_SM_NAME_FH
+                           DISPLAY "SOLD: " SEL8_UNIT_SOLD_FH
+                           DISPLAY "PRICE: " SEL8_UNIT_PRICE_FH
+                           DISPLAY "SALES: " SEL8_SALES_OUT_FH
+                           DISPLAY "COMMISSION: "
+-                              SEL8_COMMISSION_PERCENT_FH
+                           DISPLAY "AMOUNT: " SEL8_COMMISSION_OUT_FH
+                           DISPLAY "DATE: " SEL8_DATE_FH
+                           DISPLAY "YTD SALES: " SEL8_YTD_SALES_FH
+-                              " (" SEL8_YTD_YEAR_FH ")"
+                           DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                           DISPLAY "==============================="
+                   END-READ
+               CLOSE SEL8-FILE
+           END-IF.
+
+           DISPLAY "MAINTENANCE - REWRITE OR DELETE A RECORD? (Y): "
+-              WITH NO ADVANCING
+           ACCEPT SEL8_MAINT
+
+           IF SEL8_MAINT = "Y" OR SEL8_MAINT = "y"
+               PERFORM MAINTAIN-SEL8-RECORD
+           END-IF.
+
+           GOBACK.
+
+       DISPLAY-SEL8-PAGE-HEADER.
+           ADD 1 TO SEL8_PAGE_NUM
+           MOVE ZERO TO SEL8_PAGE_LINE_COUNT
+           DISPLAY SPACE
+           DISPLAY "############# REVISED-SALESMAN-INFO HISTORY - "
+-              "PAGE " SEL8_PAGE_NUM " #############"
+           DISPLAY "NUMBER       NAME                      SALES"
+-              "            COMMISSION        DATE".
+
+           EXIT PARAGRAPH.
+
+       EVALUATE-COMMISSION-TIER.
+           MOVE ZERO TO SEL8_SOLVE_COMMISSION.
+           MOVE SPACES TO SEL8_COMMISSION_PERCENT_FH.
+           PERFORM VARYING WS-COMM-IDX FROM 1 BY 1
+               UNTIL WS-COMM-IDX > WS-COMM-TABLE-COUNT
+               IF SEL8_SOLVE_SALES >= WS-COMM-MIN(WS-COMM-IDX)
+                   AND SEL8_SOLVE_SALES <= WS-COMM-MAX(WS-COMM-IDX)
+                   COMPUTE SEL8_SOLVE_COMMISSION =
+                       SEL8_SOLVE_SALES * WS-COMM-RATE(WS-COMM-IDX)
+                   MOVE WS-COMM-PERCENT(WS-COMM-IDX) TO
+                       SEL8_COMMISSION_PERCENT_FH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           EXIT PARAGRAPH.
+
+       UNDO-LAST-SEL8-ENTRY.
+           OPEN I-O SEL8-FILE
+           DELETE SEL8-FILE
+               INVALID KEY
+                   DISPLAY "UNDO FAILED - RECORD NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "LAST ENTRY REMOVED"
+           END-DELETE
+           CLOSE SEL8-FILE.
+
+           EXIT PARAGRAPH.
+
+       OPEN-SEL8-FOR-WRITE.
+           OPEN I-O SEL8-FILE
+           IF SEL8-FILE-STATUS = "35"
+               OPEN OUTPUT SEL8-FILE
+               CLOSE SEL8-FILE
+               OPEN I-O SEL8-FILE
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+       OPEN-SEL8-PAYROLL-FOR-WRITE.
+           OPEN EXTEND SEL8-PAYROLL-FILE
+           IF SEL8-PAYROLL-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEL8-PAYROLL-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL8-PAYROLL-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+       WRITE-SEL8-PAYROLL-RECORD.
+           MOVE SEL8_SM_NUM_FH TO SEL8_PR_SM_NUM
+           MOVE SEL8_SM_NAME_FH TO SEL8_PR_SM_NAME
+           MOVE SEL8_REC_COMMISSION TO SEL8_PR_COMMISSION
+           MOVE SEL8_DATE_FH TO SEL8_PR_DATE
+
+           WRITE SEL8_PAYROLL_RECORD.
+           IF SEL8-PAYROLL-STATUS NOT = "00"
+               MOVE "SEL8-PAYROLL-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE SEL8-PAYROLL-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           ADD 1 TO SEL8_EXPORT_COUNT.
+
+           EXIT PARAGRAPH.
+
+       MAINTAIN-SEL8-RECORD.
+           DISPLAY "ENTER SALESMAN NUMBER: " WITH NO ADVANCING
+           ACCEPT SEL8_MAINT_NUM
+           MOVE SEL8_MAINT_NUM TO SEL8_SM_NUM_FH
+
+           OPEN I-O SEL8-FILE
+               READ SEL8-FILE
+                   INVALID KEY
+                       DISPLAY "NO SALESMAN FOUND WITH THAT NUMBER"
+                   NOT INVALID KEY
                        DISPLAY "NAME: " SEL8_SM_NAME_FH
                        DISPLAY "SOLD: " SEL8_UNIT_SOLD_FH
                        DISPLAY "PRICE: " SEL8_UNIT_PRICE_FH
                        DISPLAY "SALES: " SEL8_SALES_OUT_FH
-                       DISPLAY "COMMISSION: " SEL8_COMMISSION_PERCENT_FH
-                       DISPLAY "AMOUNT: " SEL8_COMMISSION_OUT_FH 
-                       DISPLAY "==============================="
-                       DISPLAY SPACE
+                       DISPLAY "(R)EWRITE OR (D)ELETE? " WITH
+-                          NO ADVANCING
+                       ACCEPT SEL8_MAINT_ACTION
+
+                       IF SEL8_MAINT_ACTION = "R" OR
+-                          SEL8_MAINT_ACTION = "r"
+                           DISPLAY "PLEASE ENTER UNITS SOLD: " WITH
+-                              NO ADVANCING
+                           ACCEPT SEL8_UNIT_SOLD
+                           DISPLAY "PLEASE ENTER UNIT PRICE: " WITH
+-                              NO ADVANCING
+                           ACCEPT SEL8_UNIT_PRICE
+                           COMPUTE SEL8_SOLVE_SALES =
+-                              SEL8_UNIT_SOLD * SEL8_UNIT_PRICE
+                           MOVE SEL8_SOLVE_SALES TO SEL8_SALES_OUT
+                           MOVE SEL8_UNIT_SOLD TO SEL8_UNIT_SOLD_FH
+                           MOVE SEL8_UNIT_PRICE TO SEL8_UNIT_PRICE_FH
+                           MOVE SEL8_SALES_OUT TO SEL8_SALES_OUT_FH
+
+                           PERFORM EVALUATE-COMMISSION-TIER
+
+                           MOVE SEL8_SOLVE_COMMISSION TO
+-                              SEL8_COMMISSION_OUT
+                           MOVE SEL8_COMMISSION_OUT TO
+-                              SEL8_COMMISSION_OUT_FH
+                           ACCEPT SEL8_RUN_DATE FROM DATE YYYYMMDD
+                           MOVE SEL8_RUN_DATE TO SEL8_DATE_FH
+                           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
+
+                           MOVE SEL8_RUN_DATE(1:4) TO SEL8_CURRENT_YEAR
+                           MOVE SEL8_YTD_YEAR_FH TO SEL8_YTD_YEAR
+                           IF SEL8_YTD_YEAR = SEL8_CURRENT_YEAR
+                               MOVE SEL8_YTD_SALES_FH TO SEL8_YTD_SALES
+                               ADD SEL8_SOLVE_SALES TO SEL8_YTD_SALES
+                           ELSE
+                               MOVE SEL8_SOLVE_SALES TO SEL8_YTD_SALES
+                           END-IF
+                           MOVE SEL8_YTD_SALES TO SEL8_YTD_SALES_FH
+                           MOVE SEL8_CURRENT_YEAR TO SEL8_YTD_YEAR_FH
+
+                           REWRITE SEL8_RECORD
+                               INVALID KEY
+                                   DISPLAY "REWRITE FAILED"
+                           END-REWRITE
+                           DISPLAY "RECORD UPDATED"
+                           DISPLAY "YEAR-TO-DATE SALES: "
+-                              SEL8_YTD_SALES_FH
+                       ELSE
+                           IF SEL8_MAINT_ACTION = "D" OR
+-                              SEL8_MAINT_ACTION = "d"
+                               DELETE SEL8-FILE
+                                   INVALID KEY
+                                       DISPLAY "DELETE FAILED"
+                               END-DELETE
+                               DISPLAY "RECORD DELETED"
+                           ELSE
+                               DISPLAY "NO ACTION TAKEN"
+                           END-IF
+                       END-IF
+               END-READ
+           CLOSE SEL8-FILE.
+
+           EXIT PARAGRAPH.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
 
-                   END-READ
-               END-PERFORM
-               CLOSE SEL8-FILE
-           END-IF. 
 
-           STOP RUN.
+       COPY "capture-operator.cpy".
