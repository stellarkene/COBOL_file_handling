@@ -6,7 +6,10 @@
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
            SELECT SEL9-FILE ASSIGN TO "sel_9.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEL9-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,17 +18,72 @@
        01  SEL9_RECORD.
            05  SEL9_NUM_FH         PIC Z9.
            05  SEL9_DAY_FH         PIC X(10).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  SEL9_USER_NUM           PIC 9(2).
+       01  SEL9_MODE               PIC X VALUE "N".
+       01  SEL9_MONTH              PIC 9(2).
+       01  SEL9_DAY                PIC 9(2).
+       01  SEL9_YEAR               PIC 9(4).
+       01  SEL9_YYYYMMDD           PIC 9(8).
+       01  SEL9_DOW_INT            PIC S9(9).
+       01  SEL9_DOW_MOD            PIC S9(9).
        01  SEL9_EOF                PIC X VALUE "N".
        01  SEL9_HISTORY            PIC X VALUE "N".
+       01  SEL9_CONTINUE           PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  SEL9-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
-           OPEN EXTEND SEL9-FILE.
 
-           DISPLAY "PLEASE INPUT A NUMBER(1-7): " WITH NO ADVANCING.
-           ACCEPT SEL9_USER_NUM.
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
+           OPEN EXTEND SEL9-FILE.
+           IF SEL9-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEL9-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEL9-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
+
+           DISPLAY "LOOK UP BY (N)UMBER 1-7 OR A CALENDAR (D)ATE? "
+               WITH NO ADVANCING.
+           ACCEPT SEL9_MODE.
+
+           IF SEL9_MODE = "D" OR SEL9_MODE = "d"
+               DISPLAY "PLEASE INPUT THE MONTH (01-12): "
+                   WITH NO ADVANCING
+               ACCEPT SEL9_MONTH
+               DISPLAY "PLEASE INPUT THE DAY (01-31): "
+                   WITH NO ADVANCING
+               ACCEPT SEL9_DAY
+               DISPLAY "PLEASE INPUT THE YEAR (YYYY): "
+                   WITH NO ADVANCING
+               ACCEPT SEL9_YEAR
+
+               COMPUTE SEL9_YYYYMMDD = SEL9_YEAR * 10000 +
+                   SEL9_MONTH * 100 + SEL9_DAY
+               COMPUTE SEL9_DOW_INT =
+                   FUNCTION INTEGER-OF-DATE(SEL9_YYYYMMDD)
+               COMPUTE SEL9_DOW_MOD = FUNCTION MOD(SEL9_DOW_INT, 7)
+
+               IF SEL9_DOW_MOD = 0
+                   MOVE 7 TO SEL9_USER_NUM
+               ELSE
+                   MOVE SEL9_DOW_MOD TO SEL9_USER_NUM
+               END-IF
+           ELSE
+               DISPLAY "PLEASE INPUT A NUMBER(1-7): " WITH NO ADVANCING
+               ACCEPT SEL9_USER_NUM
+           END-IF.
 
            MOVE SEL9_USER_NUM TO SEL9_NUM_FH.
 
@@ -64,15 +122,34 @@
 
            END-EVALUATE.
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SEL9_RECORD.
+               IF SEL9-FILE-STATUS NOT = "00"
+                   MOVE "SEL9-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SEL9-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SEL9-FILE.
 
+           MOVE "DAY_NUMBER" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW HISTORY? (Y/y): " WITH NO ADVANCING.
            ACCEPT SEL9_HISTORY.
 
            IF SEL9_HISTORY = "Y" OR SEL9_HISTORY = "y"
            MOVE "N" TO SEL9_EOF
                OPEN INPUT SEL9-FILE
+               IF SEL9-FILE-STATUS NOT = "00"
+                   MOVE "SEL9-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEL9-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEL9_EOF = "Y"
                    READ SEL9-FILE
                        AT END
@@ -80,14 +157,51 @@
                            MOVE "Y" TO SEL9_EOF
 
                        NOT AT END
-                       DISPLAY "==============================="
-                       DISPLAY "NUMBER: " SEL9_NUM_FH
-                       DISPLAY SEL9_DAY_FH 
-                       DISPLAY "==============================="
-                       DISPLAY SPACE
+                       EVALUATE HT-RECORD-TAG
+                           WHEN "HDR"
+                               MOVE ZERO TO WS-HT-READ-COUNT
+                           WHEN "TRL"
+                               IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                   DISPLAY "RUN OK - "
+-                                      WS-HT-READ-COUNT " RECORD(S)"
+                               ELSE
+                                   DISPLAY "WARNING - RECORD COUNT "
+-                                      "MISMATCH, FILE MAY BE CORRUPTED"
+                               END-IF
+                           WHEN OTHER
+                               ADD 1 TO WS-HT-READ-COUNT
+                               DISPLAY "==========================="
+                               DISPLAY "NUMBER: " SEL9_NUM_FH
+                               DISPLAY SEL9_DAY_FH
+                               DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                               DISPLAY "==========================="
+                               DISPLAY SPACE
+                               DISPLAY "CONTINUE VIEWING? (Y/N): " WITH
+-                                  NO ADVANCING
+                               ACCEPT SEL9_CONTINUE
+                               IF SEL9_CONTINUE = "N" OR
+-                                  SEL9_CONTINUE = "n"
+                                   DISPLAY "END OF HISTORY"
+                                   MOVE "Y" TO SEL9_EOF
+                               END-IF
+                       END-EVALUATE
 
                    END-READ
                END-PERFORM
                CLOSE SEL9-FILE
            END-IF. 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
