@@ -1,63 +1,119 @@
-      ******************************************************************
-      * Author: Gecilie Almiranez
-      * Date: January 27, 2022
-      * Purpose: Storing info in a file
-      *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AVERAGE.
-       AUTHOR. Programmer
-       INSTALLATION.
-       DATE-WRITTEN.
-       DATE-COMPILED.
-       SECURITY. PRIVATE.
-      *********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. LENOVO.
-       OBJECT-COMPUTER. LENOVO.
-      * Syntax for input output section
-      * INPUT-OUTPUT SECTION.
-      *  FILE-CONTROL.
-      *       SELECT file-name ASSIGN TO dd-name-jcl
-      *       ORGANIZATION IS SEQUENTIAL
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT GRADE-FILE
-          ASSIGN TO "C:\Users\Gecilie\Downloads\cobolprograms\GRADE.DAT"
-          ORGANIZATION IS LINE SEQUENTIAL.
-
-      ********************************
-       DATA DIVISION.
-       FILE SECTION.
-       FD  GRADE-FILE
-           LABEL RECORD IS STANDARD
-           DATA RECORD IS GRADE-REC.
-       01  GRADE-REC.
-           05  PRELIM      PIC 9(3).
-           05  MIDTERM     PIC 9(3).
-           05  FINALS      PIC 9(3).
-           05  AVE         PIC 9(3)V9(3).
-           05  AVERAGE     PIC 9(3).9(3).
-      *********************************
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      * syntax for open statement  OPEN "mode" file-name.
-            OPEN Extend GRADE-FILE.
-            DISPLAY " AVERAGE "
-            DISPLAY "Prelim Score: "
-            ACCEPT PRELIM.
-            DISPLAY "Midterm Score: "
-            ACCEPT MIDTERM.
-            DISPLAY "Finals Score: "
-            ACCEPT FINALS.
-
-            COMPUTE AVE = (PRELIM+MIDTERM+FINALS)/3.
-            MOVE AVE TO AVERAGE.
-            DISPLAY "AVERAGE = " AVERAGE.
-      * syntax for  write statement   WRITE record-buffer [FROM ws-file-structure]
-            WRITE GRADE-REC.
-      * syntax for close statement   CLOSE file-name.
-            CLOSE GRADE-FILE.
-            STOP RUN.
-       END PROGRAM AVERAGE.
+      ******************************************************************
+      * Author: Gecilie Almiranez
+      * Date: January 27, 2022
+      * Purpose: Storing info in a file
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AVERAGE.
+       AUTHOR. Programmer
+       INSTALLATION.
+       DATE-WRITTEN.
+       DATE-COMPILED.
+       SECURITY. PRIVATE.
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LENOVO.
+       OBJECT-COMPUTER. LENOVO.
+      * Syntax for input output section
+      * INPUT-OUTPUT SECTION.
+      *  FILE-CONTROL.
+      *       SELECT file-name ASSIGN TO dd-name-jcl
+      *       ORGANIZATION IS SEQUENTIAL
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT GRADE-FILE
+          ASSIGN DYNAMIC WS-GRADE-FILE-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRADE-FILE-STATUS.
+          COPY "runlog-select.cpy".
+
+      ********************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS GRADE-REC.
+       01  GRADE-REC.
+           05  PRELIM      PIC 9(3).
+           05  MIDTERM     PIC 9(3).
+           05  FINALS      PIC 9(3).
+           05  AVE         PIC 9(3)V9(3).
+           05  AVERAGE     PIC 9(3).9(3).
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-GRADE-FILE-PATH  PIC X(100).
+           COPY "hdr-trl-vars.cpy".
+       01  GRADE-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+      *********************************
+       PROCEDURE DIVISION.
+       PERFORM CAPTURE-OPERATOR-ID.
+
+       MAIN-PROCEDURE.
+      * data file location comes from the GRADE_DD environment
+      * variable (JCL-style DD override); falls back to a
+      * relative file name in the current directory so the
+      * program still runs with no environment set up.
+            ACCEPT WS-GRADE-FILE-PATH FROM ENVIRONMENT "GRADE_DD".
+            IF WS-GRADE-FILE-PATH = SPACES
+                MOVE "GRADE.DAT" TO WS-GRADE-FILE-PATH
+            END-IF.
+      * syntax for open statement  OPEN "mode" file-name.
+            OPEN Extend GRADE-FILE.
+            IF GRADE-FILE-STATUS NOT = "00" AND NOT = "05"
+                MOVE "GRADE-FILE" TO WS-FH-ERR-FILE-NAME
+                MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                MOVE GRADE-FILE-STATUS TO WS-FH-ERR-STATUS
+                PERFORM REPORT-FILE-ERROR
+            END-IF.
+            PERFORM WRITE-HT-HEADER.
+            DISPLAY " AVERAGE "
+            DISPLAY "Prelim Score: "
+            ACCEPT PRELIM.
+            DISPLAY "Midterm Score: "
+            ACCEPT MIDTERM.
+            DISPLAY "Finals Score: "
+            ACCEPT FINALS.
+
+            COMPUTE AVE = (PRELIM+MIDTERM+FINALS)/3.
+            MOVE AVE TO AVERAGE.
+            DISPLAY "AVERAGE = " AVERAGE.
+      * syntax for  write statement   WRITE record-buffer [FROM ws-file-structure]
+            MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
+            WRITE GRADE-REC.
+               IF GRADE-FILE-STATUS NOT = "00"
+                   MOVE "GRADE-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE GRADE-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+            ADD 1 TO WS-HT-DETAIL-COUNT.
+            PERFORM WRITE-HT-TRAILER.
+      * syntax for close statement   CLOSE file-name.
+            CLOSE GRADE-FILE.
+
+            MOVE "AVERAGE" TO WS-RUNLOG-PROGRAM-ID.
+            PERFORM WRITE-RUN-LOG-ENTRY.
+
+            STOP RUN.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
+
+       END PROGRAM AVERAGE.
