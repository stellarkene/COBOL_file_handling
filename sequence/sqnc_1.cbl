@@ -8,49 +8,112 @@
                INPUT-OUTPUT SECTION.
                    FILE-CONTROL.
                SELECT SQNC1-FILE ASSIGN TO "sqnc_1.dat"
--                  ORGANIZATION IS LINE SEQUENTIAL.
-        
+-                  ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQNC1-FILE-STATUS.
+               COPY "runlog-select.cpy".
+
            DATA DIVISION.
                FILE SECTION.
                FD SQNC1-FILE.
-        
+
            01  SQNC1_RECORD.
                05 SQNC1_FH_NAME    PIC X(30).
+               COPY "operator-field.cpy".
+               COPY "hdr-trl-rec.cpy".
+               COPY "fd-vars.cpy".
 
            WORKING-STORAGE SECTION.
             01  SQNC1_NAME          PIC X(30).
             01  EOF                 PIC X VALUE "N".
-               
-       
-       
+               COPY "hdr-trl-vars.cpy".
+       01  SQNC1-FILE-STATUS            PIC XX.
+               COPY "ws-vars.cpy".
+
+
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            DISPLAY "WHAT IS YOUR NAME? ".
            ACCEPT SQNC1_NAME.
 
            OPEN EXTEND SQNC1-FILE.
-           
+           IF SQNC1-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC1-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC1-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
 
            PERFORM 5 TIMES
            MOVE SQNC1_NAME TO SQNC1_FH_NAME
+           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
            WRITE SQNC1_RECORD
+               IF SQNC1-FILE-STATUS NOT = "00"
+                   MOVE "SQNC1-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC1-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
+           ADD 1 TO WS-HT-DETAIL-COUNT
            END-PERFORM.
 
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SQNC1-FILE.
 
+           MOVE "NAME-PRINT" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
       *PRINT NAME
            DISPLAY "PRINTING 5 TIMES...".
            OPEN INPUT SQNC1-FILE.
+           IF SQNC1-FILE-STATUS NOT = "00"
+               MOVE "SQNC1-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC1-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
            PERFORM UNTIL EOF = "Y"
            READ SQNC1-FILE
-               AT END 
+               AT END
                    MOVE "Y" TO EOF
 
-               NOT AT END 
-                   DISPLAY SQNC1_FH_NAME
-           
+               NOT AT END
+                   EVALUATE HT-RECORD-TAG
+                       WHEN "HDR"
+                           MOVE ZERO TO WS-HT-READ-COUNT
+                       WHEN "TRL"
+                           IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                               DISPLAY "RUN OK - "
+-                                  WS-HT-READ-COUNT " RECORD(S)"
+                           ELSE
+                               DISPLAY "WARNING - RECORD COUNT "
+-                                  "MISMATCH, FILE MAY BE CORRUPTED"
+                           END-IF
+                       WHEN OTHER
+                           ADD 1 TO WS-HT-READ-COUNT
+                           DISPLAY SQNC1_FH_NAME
+                   END-EVALUATE
+
                END-READ
 
            END-PERFORM.
            CLOSE SQNC1-FILE.
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
