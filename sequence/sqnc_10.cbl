@@ -7,7 +7,11 @@
                FILE-CONTROL.
            
            SELECT SEQ10-FILE ASSIGN TO "sqnc_10.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEQ10-FILE-STATUS.
+           COPY "runlog-select.cpy".
+           COPY "shape-hist-select.cpy".
+
 
 
        DATA DIVISION.
@@ -20,9 +24,14 @@
            05  SEQ10_SIDE_A_FH      PIC ZZZ.
            05  SEQ10_SIDE_B_FH      PIC ZZZ.
            05  SEQ10_SIDE_C_FH      PIC ZZZ.
-    
+
            05  SEQ10_T_AREA_FH      PIC ZZ,ZZZ.99.
            05  SEQ10_T_PERI_FH      PIC ZZ,ZZZ.99.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+           COPY "shape-hist-rec.cpy".
+
 
        WORKING-STORAGE SECTION.
        
@@ -36,8 +45,20 @@
        01  SEQ10_T_PERI        PIC ZZ,ZZZ.99.
        01  SEQ10_EOF           PIC X VALUE "N".
        01  SEQ10_HISTORY       PIC X VALUE "N".
+       01  SEQ10_PAGE_SIZE     PIC 9(2) VALUE 10.
+       01  SEQ10_PAGE_LINE_COUNT PIC 9(2) VALUE 0.
+       01  SEQ10_PAGE_NUM      PIC 9(3) VALUE 0.
+       01  SEQ10_CONTINUE      PIC X.
+           COPY "hdr-trl-vars.cpy".
+       01  SEQ10-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            DISPLAY "INPUT BASE: " WITH NO ADVANCING.
            ACCEPT SEQ10_T_BASE.
 
@@ -55,12 +76,26 @@
            
            DISPLAY "INPUT SIDE C: " WITH NO ADVANCING.
            ACCEPT SEQ10_SIDE_C.
-           
-           COMPUTE SEQ10_T_PERI = 
+
+           IF SEQ10_SIDE_A >= SEQ10_SIDE_B + SEQ10_SIDE_C OR
+-             SEQ10_SIDE_B >= SEQ10_SIDE_A + SEQ10_SIDE_C OR
+-             SEQ10_SIDE_C >= SEQ10_SIDE_A + SEQ10_SIDE_B
+               DISPLAY "INVALID TRIANGLE - SIDES DO NOT SATISFY THE "
+-                  "TRIANGLE INEQUALITY"
+           END-IF.
+
+           COMPUTE SEQ10_T_PERI =
 -              SEQ10_SIDE_A + SEQ10_SIDE_B + SEQ10_SIDE_C.
            DISPLAY "PERIMETER: " SEQ10_T_PERI.
-           
-           OPEN EXTEND SEQ10-FILE
+
+           OPEN EXTEND SEQ10-FILE.
+           IF SEQ10-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEQ10-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEQ10-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER
                MOVE SEQ10_T_BASE TO SEQ10_T_BASE_FH.
                MOVE SEQ10_T_HEIGHT TO SEQ10_T_HEIGHT_FH.
                MOVE SEQ10_SIDE_A TO SEQ10_SIDE_A_FH.
@@ -69,16 +104,59 @@
                MOVE SEQ10_T_AREA TO SEQ10_T_AREA_FH.
                MOVE SEQ10_T_PERI TO SEQ10_T_PERI_FH.
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SEQ10_RECORD.
+               IF SEQ10-FILE-STATUS NOT = "00"
+                   MOVE "SEQ10-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SEQ10-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SEQ10-FILE.
 
+           OPEN EXTEND SHAPE-HIST-FILE.
+           IF WS-SHAPE-HIST-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SHAPE-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-SHAPE-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           MOVE "TRIANGLE" TO SH-SHAPE-TYPE.
+           MOVE SEQ10_T_BASE TO SH-DIM-1.
+           MOVE SEQ10_T_HEIGHT TO SH-DIM-2.
+           MOVE ZERO TO SH-DIM-3.
+           MOVE SEQ10_T_AREA TO SH-AREA.
+           MOVE SEQ10_T_PERI TO SH-PERIM-OR-CIRCUM.
+           MOVE WS-FH-OPERATOR-ID TO SH-OPERATOR-ID.
+           WRITE SHAPE-HIST-RECORD.
+           IF WS-SHAPE-HIST-FILE-STATUS NOT = "00"
+               MOVE "SHAPE-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE WS-SHAPE-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           CLOSE SHAPE-HIST-FILE.
+
+           MOVE "TRIANGLE" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW  HISTORY? (Y): " WITH NO ADVANCING.
            ACCEPT SEQ10_HISTORY.
 
            IF SEQ10_HISTORY = "Y" OR SEQ10_HISTORY = "y"
                MOVE "N" TO SEQ10_EOF
+               MOVE ZERO TO SEQ10_PAGE_NUM
+               PERFORM DISPLAY-SEQ10-PAGE-HEADER
                OPEN INPUT SEQ10-FILE
-               
+               IF SEQ10-FILE-STATUS NOT = "00"
+                   MOVE "SEQ10-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEQ10-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEQ10_EOF = "Y"
                READ SEQ10-FILE
                    AT END
@@ -86,16 +164,40 @@
                        MOVE "Y" TO SEQ10_EOF
 
                    NOT AT END
-                       DISPLAY "==============================="
-                       DISPLAY "BASE: " SEQ10_T_BASE_FH
-                       DISPLAY "HEIGHT: " SEQ10_T_HEIGHT_FH
-                       DISPLAY "SIDE A: " SEQ10_SIDE_A_FH
-                       DISPLAY "SIDE B: " SEQ10_SIDE_B_FH
-                       DISPLAY "SIDE C: " SEQ10_SIDE_C_FH
-                       DISPLAY "AREA: " SEQ10_T_AREA_FH
-                       DISPLAY "PERIMETER: " SEQ10_T_PERI_FH
-                       DISPLAY "==============================="
-                       DISPLAY SPACE
+                       EVALUATE HT-RECORD-TAG
+                           WHEN "HDR"
+                               MOVE ZERO TO WS-HT-READ-COUNT
+                           WHEN "TRL"
+                               IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                   DISPLAY "RUN OK - "
+-                                      WS-HT-READ-COUNT " RECORD(S)"
+                               ELSE
+                                   DISPLAY "WARNING - RECORD COUNT "
+-                                      "MISMATCH, FILE MAY BE CORRUPTED"
+                               END-IF
+                           WHEN OTHER
+                               ADD 1 TO WS-HT-READ-COUNT
+                               DISPLAY "==========================="
+                               DISPLAY "BASE: " SEQ10_T_BASE_FH
+                               DISPLAY "HEIGHT: " SEQ10_T_HEIGHT_FH
+                               DISPLAY "SIDE A: " SEQ10_SIDE_A_FH
+                               DISPLAY "SIDE B: " SEQ10_SIDE_B_FH
+                               DISPLAY "SIDE C: " SEQ10_SIDE_C_FH
+                               DISPLAY "AREA: " SEQ10_T_AREA_FH
+                               DISPLAY "PERIMETER: " SEQ10_T_PERI_FH
+                               DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                               DISPLAY "==========================="
+                               DISPLAY SPACE
+
+                               ADD 1 TO SEQ10_PAGE_LINE_COUNT
+                               IF SEQ10_PAGE_LINE_COUNT >=
+                                   SEQ10_PAGE_SIZE
+                                   DISPLAY "PRESS ENTER FOR NEXT "
+-                                      "PAGE: " WITH NO ADVANCING
+                                   ACCEPT SEQ10_CONTINUE
+                                   PERFORM DISPLAY-SEQ10-PAGE-HEADER
+                               END-IF
+                       END-EVALUATE
 
                END-READ
                END-PERFORM
@@ -104,4 +206,27 @@
 
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       DISPLAY-SEQ10-PAGE-HEADER.
+           ADD 1 TO SEQ10_PAGE_NUM
+           MOVE ZERO TO SEQ10_PAGE_LINE_COUNT
+           DISPLAY SPACE
+           DISPLAY "################ TRIANGLE HISTORY - PAGE "
+               SEQ10_PAGE_NUM " ################".
+
+           EXIT PARAGRAPH.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
