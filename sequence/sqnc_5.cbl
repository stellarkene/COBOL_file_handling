@@ -7,7 +7,12 @@
                FILE-CONTROL.
 
            SELECT SQNC5-FILE ASSIGN TO "sqnc_5.dat"
--                  ORGANIZATION IS LINE SEQUENTIAL.  
+-                  ORGANIZATION IS INDEXED
+-                  ACCESS MODE IS DYNAMIC
+-                  RECORD KEY IS SEQ5_SALES_MAN_NUM_FH
+-                  FILE STATUS IS SEQ5-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,6 +24,11 @@
            05  SEQ5_UNIT_SOLD_FH               PIC ZZ,ZZ9.
            05  SEQ5_UNIT_PRICE_FH              PIC ZZ,ZZ9.99.
            05  SEQ5_STORE_TOTAL_SALES_FH       PIC $Z,ZZZ,ZZZ,ZZ9.
+           05  SEQ5_YTD_YEAR_FH                 PIC 9(4).
+           05  SEQ5_YTD_SALES_FH                PIC $Z,ZZZ,ZZZ,ZZ9.
+           COPY "operator-field.cpy".
+           COPY "fd-vars.cpy".
+
 
 
        WORKING-STORAGE SECTION.
@@ -27,10 +37,43 @@
        01  SEQ5_UNIT_SOLD              PIC 9(5).
        01  SEQ5_UNIT_PRICE             PIC 9(5)v99.
        01  SEQ5_STORE_TOTAL_SALES      PIC $Z,ZZZ,ZZZ,ZZ9.
+       01  SEQ5_YTD_SALES               PIC 9(9).
+       01  SEQ5_YTD_YEAR                PIC 9(4).
+       01  SEQ5_CURRENT_YEAR            PIC 9(4).
+       01  SEQ5_RUN_DATE                PIC 9(8).
+       01  SEQ5_UNDO                   PIC X VALUE "N".
+       01  SEQ5_LAST_WRITE_OK          PIC X VALUE "N".
        01  SEQ5_EOF                    PIC X VALUE "N".
        01  SEQ5_HISTORY                PIC X VALUE "N".
+       01  SEQ5_LOOKUP                 PIC X VALUE "N".
+       01  SEQ5_LOOKUP_NUM             PIC 9(12).
+       01  SEQ5_MAINT                  PIC X VALUE "N".
+       01  SEQ5_MAINT_NUM              PIC 9(12).
+       01  SEQ5_MAINT_ACTION           PIC X VALUE SPACE.
+       01  SEQ5_TOP_REPORT              PIC X VALUE "N".
+       01  SEQ5_RPT_COUNT               PIC 9(3) VALUE 0.
+       01  SEQ5_RPT_MAX                 PIC 9(3) VALUE 5.
+       01  SEQ5_RPT_LIMIT               PIC 9(3).
+       01  SEQ5_RPT_IDX                 PIC 9(3).
+       01  SEQ5_RPT_JDX                 PIC 9(3).
+       01  SEQ5_RPT_TOTAL_OUT           PIC $Z,ZZZ,ZZZ,ZZ9.
+       01  SEQ5_RPT_SWAP_NUM            PIC X(12).
+       01  SEQ5_RPT_SWAP_NAME           PIC X(25).
+       01  SEQ5_RPT_SWAP_TOTAL          PIC S9(9).
+       01  SEQ5_RPT_TABLE.
+           05  SEQ5_RPT_ENTRY           OCCURS 999 TIMES.
+               10  SEQ5_RPT_NUM         PIC X(12).
+               10  SEQ5_RPT_NAME        PIC X(25).
+               10  SEQ5_RPT_TOTAL       PIC S9(9).
+       01  SEQ5-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            DISPLAY "PLEASE INPUT NAME: " WITH NO ADVANCING.
            ACCEPT SEQ5_SALES_MAN_NAME.
 
@@ -43,27 +86,66 @@
            DISPLAY "PLEASE INPUT UNIT PRICE: " WITH NO ADVANCING.
            ACCEPT SEQ5_UNIT_PRICE.
 
-           COMPUTE SEQ5_STORE_TOTAL_SALES = 
+           COMPUTE SEQ5_STORE_TOTAL_SALES =
 -              SEQ5_UNIT_SOLD * SEQ5_UNIT_PRICE.
            DISPLAY "TOTAL SALES: " SEQ5_STORE_TOTAL_SALES.
 
-           OPEN EXTEND SQNC5-FILE.
+           ACCEPT SEQ5_RUN_DATE FROM DATE YYYYMMDD.
+           MOVE SEQ5_RUN_DATE(1:4) TO SEQ5_CURRENT_YEAR.
+           MOVE SEQ5_STORE_TOTAL_SALES TO SEQ5_YTD_SALES.
+
                MOVE SEQ5_SALES_MAN_NUM TO SEQ5_SALES_MAN_NUM_FH.
                MOVE SEQ5_SALES_MAN_NAME TO SEQ5_SALES_MAN_NAME_FH.
                MOVE SEQ5_UNIT_SOLD TO SEQ5_UNIT_SOLD_FH.
                MOVE SEQ5_UNIT_PRICE TO SEQ5_UNIT_PRICE_FH.
                MOVE SEQ5_STORE_TOTAL_SALES TO SEQ5_STORE_TOTAL_SALES_FH.
-               WRITE SQNC5_RECORD.
+               MOVE SEQ5_CURRENT_YEAR TO SEQ5_YTD_YEAR_FH.
+               MOVE SEQ5_YTD_SALES TO SEQ5_YTD_SALES_FH.
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH.
+               DISPLAY "YEAR-TO-DATE SALES: " SEQ5_YTD_SALES_FH.
+
+           MOVE "N" TO SEQ5_LAST_WRITE_OK.
+           PERFORM OPEN-SQNC5-FOR-WRITE.
+               WRITE SQNC5_RECORD
+                   INVALID KEY
+                       DISPLAY "SALESMAN NUMBER ALREADY ON FILE - "
+-                          "USE MAINTENANCE TO CORRECT IT"
+                   NOT INVALID KEY
+                       MOVE "Y" TO SEQ5_LAST_WRITE_OK
+               END-WRITE.
            CLOSE SQNC5-FILE.
 
+           DISPLAY "UNDO LAST ENTRY? (Y): " WITH NO ADVANCING.
+           ACCEPT SEQ5_UNDO.
+
+           IF SEQ5_UNDO = "Y" OR SEQ5_UNDO = "y"
+               IF SEQ5_LAST_WRITE_OK = "Y"
+                   PERFORM UNDO-LAST-SQNC5-ENTRY
+               ELSE
+                   DISPLAY "NOTHING TO UNDO - LAST ENTRY WAS NOT "
+-                      "WRITTEN"
+               END-IF
+           END-IF.
+
+           MOVE "SALES-MAN-INFO" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW  HISTORY? (Y): " WITH NO ADVANCING.
            ACCEPT SEQ5_HISTORY.
 
            IF  SEQ5_HISTORY = "Y" OR SEQ5_HISTORY = "y"
                MOVE "N" TO SEQ5_EOF
                OPEN INPUT SQNC5-FILE
+               MOVE LOW-VALUES TO SEQ5_SALES_MAN_NUM_FH
+               START SQNC5-FILE KEY IS NOT LESS THAN
+-                  SEQ5_SALES_MAN_NUM_FH
+                   INVALID KEY
+                       DISPLAY "END OF HISTORY"
+                       MOVE "Y" TO SEQ5_EOF
+               END-START
                    PERFORM UNTIL SEQ5_EOF = "Y"
-                       READ SQNC5-FILE
+                       READ SQNC5-FILE NEXT RECORD
                            AT END
                                DISPLAY "END OF HISTORY"
                                MOVE "Y" TO SEQ5_EOF
@@ -74,13 +156,268 @@
                                DISPLAY "NUMBER: " SEQ5_SALES_MAN_NUM_FH
                                DISPLAY "UNITS SOLD" SEQ5_UNIT_SOLD_FH
                                DISPLAY "UNIT PRICE" SEQ5_UNIT_PRICE_FH
-                               DISPLAY "TOTAL SALES" 
+                               DISPLAY "TOTAL SALES"
 -                                  SEQ5_STORE_TOTAL_SALES_FH
+                               DISPLAY "YTD SALES: "
+-                                  SEQ5_YTD_SALES_FH " ("
+-                                  SEQ5_YTD_YEAR_FH ")"
+                               DISPLAY "OPERATOR: " OPERATOR-ID-FH
+
                                DISPLAY "==============================="
                                DISPLAY SPACE
                        END-READ
                    END-PERFORM
                CLOSE SQNC5-FILE
            END-IF.
-           
-           STOP RUN.
+
+           DISPLAY "LOOK UP ONE SALESMAN BY NUMBER? (Y): "
+-              WITH NO ADVANCING.
+           ACCEPT SEQ5_LOOKUP.
+
+           IF SEQ5_LOOKUP = "Y" OR SEQ5_LOOKUP = "y"
+               DISPLAY "ENTER SALESMAN NUMBER: " WITH NO ADVANCING
+               ACCEPT SEQ5_LOOKUP_NUM
+               MOVE SEQ5_LOOKUP_NUM TO SEQ5_SALES_MAN_NUM_FH
+
+               OPEN INPUT SQNC5-FILE
+                   READ SQNC5-FILE
+                       INVALID KEY
+                           DISPLAY "NO SALESMAN FOUND WITH THAT NUMBER"
+                       NOT INVALID KEY
+                           DISPLAY "==============================="
+                           DISPLAY "NAME: " SEQ5_SALES_MAN_NAME_FH
+                           DISPLAY "NUMBER: " SEQ5_SALES_MAN_NUM_FH
+                           DISPLAY "UNITS SOLD" SEQ5_UNIT_SOLD_FH
+                           DISPLAY "UNIT PRICE" SEQ5_UNIT_PRICE_FH
+                           DISPLAY "TOTAL SALES"
+-                              SEQ5_STORE_TOTAL_SALES_FH
+                           DISPLAY "YTD SALES: " SEQ5_YTD_SALES_FH
+-                              " (" SEQ5_YTD_YEAR_FH ")"
+                           DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                           DISPLAY "==============================="
+                   END-READ
+               CLOSE SQNC5-FILE
+           END-IF.
+
+           DISPLAY "MAINTENANCE - REWRITE OR DELETE A RECORD? (Y): "
+-              WITH NO ADVANCING
+           ACCEPT SEQ5_MAINT
+
+           IF SEQ5_MAINT = "Y" OR SEQ5_MAINT = "y"
+               PERFORM MAINTAIN-SQNC5-RECORD
+           END-IF.
+
+           DISPLAY "VIEW TOP PERFORMERS REPORT? (Y): " WITH NO
+-              ADVANCING.
+           ACCEPT SEQ5_TOP_REPORT.
+
+           IF SEQ5_TOP_REPORT = "Y" OR SEQ5_TOP_REPORT = "y"
+               PERFORM BUILD-TOP-PERFORMERS-REPORT
+           END-IF.
+
+           GOBACK.
+
+       UNDO-LAST-SQNC5-ENTRY.
+           OPEN I-O SQNC5-FILE
+           DELETE SQNC5-FILE
+               INVALID KEY
+                   DISPLAY "UNDO FAILED - RECORD NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "LAST ENTRY REMOVED"
+           END-DELETE
+           CLOSE SQNC5-FILE.
+
+           EXIT PARAGRAPH.
+
+       OPEN-SQNC5-FOR-WRITE.
+           OPEN I-O SQNC5-FILE
+           IF SEQ5-FILE-STATUS = "35"
+               OPEN OUTPUT SQNC5-FILE
+               CLOSE SQNC5-FILE
+               OPEN I-O SQNC5-FILE
+           END-IF.
+
+           EXIT PARAGRAPH.
+
+       MAINTAIN-SQNC5-RECORD.
+           DISPLAY "ENTER SALESMAN NUMBER: " WITH NO ADVANCING
+           ACCEPT SEQ5_MAINT_NUM
+           MOVE SEQ5_MAINT_NUM TO SEQ5_SALES_MAN_NUM_FH
+
+           OPEN I-O SQNC5-FILE
+               READ SQNC5-FILE
+                   INVALID KEY
+                       DISPLAY "NO SALESMAN FOUND WITH THAT NUMBER"
+                   NOT INVALID KEY
+                       DISPLAY "NAME: " SEQ5_SALES_MAN_NAME_FH
+                       DISPLAY "UNITS SOLD" SEQ5_UNIT_SOLD_FH
+                       DISPLAY "UNIT PRICE" SEQ5_UNIT_PRICE_FH
+                       DISPLAY "TOTAL SALES" SEQ5_STORE_TOTAL_SALES_FH
+                       DISPLAY "YTD SALES: " SEQ5_YTD_SALES_FH " ("
+-                          SEQ5_YTD_YEAR_FH ")"
+                       DISPLAY "(R)EWRITE OR (D)ELETE? " WITH
+-                          NO ADVANCING
+                       ACCEPT SEQ5_MAINT_ACTION
+
+                       IF SEQ5_MAINT_ACTION = "R" OR
+-                          SEQ5_MAINT_ACTION = "r"
+                           DISPLAY "PLEASE INPUT UNITS SOLD: " WITH
+-                              NO ADVANCING
+                           ACCEPT SEQ5_UNIT_SOLD
+                           DISPLAY "PLEASE INPUT UNIT PRICE: " WITH
+-                              NO ADVANCING
+                           ACCEPT SEQ5_UNIT_PRICE
+                           COMPUTE SEQ5_STORE_TOTAL_SALES =
+-                              SEQ5_UNIT_SOLD * SEQ5_UNIT_PRICE
+                           MOVE SEQ5_UNIT_SOLD TO SEQ5_UNIT_SOLD_FH
+                           MOVE SEQ5_UNIT_PRICE TO SEQ5_UNIT_PRICE_FH
+                           MOVE SEQ5_STORE_TOTAL_SALES TO
+-                              SEQ5_STORE_TOTAL_SALES_FH
+
+                           ACCEPT SEQ5_RUN_DATE FROM DATE YYYYMMDD
+                           MOVE SEQ5_RUN_DATE(1:4) TO SEQ5_CURRENT_YEAR
+                           MOVE SEQ5_YTD_YEAR_FH TO SEQ5_YTD_YEAR
+                           IF SEQ5_YTD_YEAR = SEQ5_CURRENT_YEAR
+                               MOVE SEQ5_YTD_SALES_FH TO SEQ5_YTD_SALES
+                               COMPUTE SEQ5_YTD_SALES = SEQ5_YTD_SALES +
+                                   SEQ5_UNIT_SOLD * SEQ5_UNIT_PRICE
+                           ELSE
+                               COMPUTE SEQ5_YTD_SALES =
+                                   SEQ5_UNIT_SOLD * SEQ5_UNIT_PRICE
+                           END-IF
+                           MOVE SEQ5_YTD_SALES TO SEQ5_YTD_SALES_FH
+                           MOVE SEQ5_CURRENT_YEAR TO SEQ5_YTD_YEAR_FH
+                           DISPLAY "YEAR-TO-DATE SALES: "
+-                              SEQ5_YTD_SALES_FH
+
+                           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
+                           REWRITE SQNC5_RECORD
+                               INVALID KEY
+                                   DISPLAY "REWRITE FAILED"
+                           END-REWRITE
+                           DISPLAY "RECORD UPDATED"
+                       ELSE
+                           IF SEQ5_MAINT_ACTION = "D" OR
+-                              SEQ5_MAINT_ACTION = "d"
+                               DELETE SQNC5-FILE
+                                   INVALID KEY
+                                       DISPLAY "DELETE FAILED"
+                               END-DELETE
+                               DISPLAY "RECORD DELETED"
+                           ELSE
+                               DISPLAY "NO ACTION TAKEN"
+                           END-IF
+                       END-IF
+               END-READ
+           CLOSE SQNC5-FILE.
+
+           EXIT PARAGRAPH.
+
+      *BUILD AND DISPLAY THE TOP PERFORMERS REPORT
+       BUILD-TOP-PERFORMERS-REPORT.
+           MOVE ZERO TO SEQ5_RPT_COUNT.
+           MOVE "N" TO SEQ5_EOF.
+
+           OPEN INPUT SQNC5-FILE.
+           IF SEQ5-FILE-STATUS NOT = "00"
+               MOVE "SQNC5-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEQ5-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+               MOVE "Y" TO SEQ5_EOF
+           END-IF.
+
+           IF SEQ5_EOF NOT = "Y"
+               MOVE LOW-VALUES TO SEQ5_SALES_MAN_NUM_FH
+               START SQNC5-FILE KEY IS NOT LESS THAN
+-                  SEQ5_SALES_MAN_NUM_FH
+                   INVALID KEY
+                       MOVE "Y" TO SEQ5_EOF
+               END-START
+           END-IF.
+
+           PERFORM UNTIL SEQ5_EOF = "Y" OR SEQ5_RPT_COUNT >= 999
+               READ SQNC5-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO SEQ5_EOF
+                   NOT AT END
+                       ADD 1 TO SEQ5_RPT_COUNT
+                       MOVE SEQ5_SALES_MAN_NUM_FH TO
+-                          SEQ5_RPT_NUM(SEQ5_RPT_COUNT)
+                       MOVE SEQ5_SALES_MAN_NAME_FH TO
+-                          SEQ5_RPT_NAME(SEQ5_RPT_COUNT)
+                       MOVE SEQ5_STORE_TOTAL_SALES_FH TO
+-                          SEQ5_RPT_TOTAL(SEQ5_RPT_COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE SQNC5-FILE.
+
+           IF SEQ5_EOF NOT = "Y"
+               DISPLAY "WARNING - MORE THAN " SEQ5_RPT_COUNT
+-                  " SALESMEN ON FILE, REPORT TRUNCATED TO FIRST "
+-                  SEQ5_RPT_COUNT " READ"
+           END-IF.
+
+           IF SEQ5_RPT_COUNT = 0
+               DISPLAY "NO SALESMEN ON FILE"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM SORT-TOP-PERFORMERS.
+
+           IF SEQ5_RPT_COUNT < SEQ5_RPT_MAX
+               MOVE SEQ5_RPT_COUNT TO SEQ5_RPT_LIMIT
+           ELSE
+               MOVE SEQ5_RPT_MAX TO SEQ5_RPT_LIMIT
+           END-IF.
+
+           DISPLAY "=========== TOP PERFORMERS REPORT ===========".
+           PERFORM VARYING SEQ5_RPT_IDX FROM 1 BY 1
+               UNTIL SEQ5_RPT_IDX > SEQ5_RPT_LIMIT
+               MOVE SEQ5_RPT_TOTAL(SEQ5_RPT_IDX) TO SEQ5_RPT_TOTAL_OUT
+               DISPLAY SEQ5_RPT_IDX ". " SEQ5_RPT_NAME(SEQ5_RPT_IDX)
+                   " (#" SEQ5_RPT_NUM(SEQ5_RPT_IDX) ") - "
+                   SEQ5_RPT_TOTAL_OUT
+           END-PERFORM.
+           DISPLAY "===============================================".
+
+           EXIT PARAGRAPH.
+
+      *DESCENDING BUBBLE SORT OF THE REPORT TABLE BY TOTAL SALES
+       SORT-TOP-PERFORMERS.
+           PERFORM VARYING SEQ5_RPT_IDX FROM 1 BY 1
+               UNTIL SEQ5_RPT_IDX >= SEQ5_RPT_COUNT
+               PERFORM VARYING SEQ5_RPT_JDX FROM 1 BY 1
+                   UNTIL SEQ5_RPT_JDX > SEQ5_RPT_COUNT - SEQ5_RPT_IDX
+                   IF SEQ5_RPT_TOTAL(SEQ5_RPT_JDX) <
+-                      SEQ5_RPT_TOTAL(SEQ5_RPT_JDX + 1)
+                       MOVE SEQ5_RPT_NUM(SEQ5_RPT_JDX) TO
+-                          SEQ5_RPT_SWAP_NUM
+                       MOVE SEQ5_RPT_NAME(SEQ5_RPT_JDX) TO
+-                          SEQ5_RPT_SWAP_NAME
+                       MOVE SEQ5_RPT_TOTAL(SEQ5_RPT_JDX) TO
+-                          SEQ5_RPT_SWAP_TOTAL
+                       MOVE SEQ5_RPT_NUM(SEQ5_RPT_JDX + 1) TO
+-                          SEQ5_RPT_NUM(SEQ5_RPT_JDX)
+                       MOVE SEQ5_RPT_NAME(SEQ5_RPT_JDX + 1) TO
+-                          SEQ5_RPT_NAME(SEQ5_RPT_JDX)
+                       MOVE SEQ5_RPT_TOTAL(SEQ5_RPT_JDX + 1) TO
+-                          SEQ5_RPT_TOTAL(SEQ5_RPT_JDX)
+                       MOVE SEQ5_RPT_SWAP_NUM TO
+-                          SEQ5_RPT_NUM(SEQ5_RPT_JDX + 1)
+                       MOVE SEQ5_RPT_SWAP_NAME TO
+-                          SEQ5_RPT_NAME(SEQ5_RPT_JDX + 1)
+                       MOVE SEQ5_RPT_SWAP_TOTAL TO
+-                          SEQ5_RPT_TOTAL(SEQ5_RPT_JDX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           EXIT PARAGRAPH.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+
+       COPY "capture-operator.cpy".
