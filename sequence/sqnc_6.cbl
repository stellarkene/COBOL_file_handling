@@ -7,7 +7,10 @@
                FILE-CONTROL.
 
            SELECT SQNC6-FILE ASSIGN TO "sqnc_6.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQNC6-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
                
 
        DATA DIVISION.
@@ -19,6 +22,10 @@
            05  SEQ6_MIDTERM_FH    PIC ZZ9.99.
            05  SEQ6_FINALS_FH     PIC ZZ9.99.
            05  SEQ6_AVERAGE_FH    PIC ZZ9.99.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  SEQ6_Prelim     PIC 9(3).
@@ -27,8 +34,16 @@
        01  SEQ6_Average    PIC Z99.99.
        01  SEQ6_EOF        PIC X VALUE "N".
        01  SEQ6_HISTORY    PIC X VALUE "N".
+           COPY "hdr-trl-vars.cpy".
+       01  SQNC6-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
        PROCEDURE DIVISION.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            DISPLAY "PLEASE ENTER PRELIM: " WITH NO ADVANCING.
            ACCEPT SEQ6_Prelim.
 
@@ -43,21 +58,46 @@
            DISPLAY "AVERAGE: " SEQ6_Average.
 
            OPEN EXTEND SQNC6-FILE.
+           IF SQNC6-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC6-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC6-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
                MOVE SEQ6_Prelim TO SEQ6_PRELIM_FH.
                MOVE SEQ6_Midterm TO SEQ6_MIDTERM_FH
                MOVE SEQ6_Finals TO SEQ6_FINALS_FH.
                MOVE SEQ6_Average TO SEQ6_AVERAGE_FH.
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SQNC6_RECORD.
+               IF SQNC6-FILE-STATUS NOT = "00"
+                   MOVE "SQNC6-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC6-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SQNC6-FILE.
 
+           MOVE "COMPUTE-AVERAGE" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW  HISTORY? (Y): " WITH NO ADVANCING.
            ACCEPT SEQ6_HISTORY.
 
            IF SEQ6_HISTORY = "Y" OR SEQ6_HISTORY = "y"
                MOVE "N" TO SEQ6_EOF
-               OPEN INPUT SQNC6-FILE  
-
+               OPEN INPUT SQNC6-FILE
+               IF SQNC6-FILE-STATUS NOT = "00"
+                   MOVE "SQNC6-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC6-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEQ6_EOF = "Y"
                    READ SQNC6-FILE
                        AT END
@@ -65,13 +105,32 @@
                            MOVE "Y" TO SEQ6_EOF
 
                        NOT AT END
-                           DISPLAY "==============================="
-                           DISPLAY "PRELIM: " SEQ6_PRELIM_FH
-                           DISPLAY "MIDTERMS: " SEQ6_MIDTERM_FH
-                           DISPLAY "FINALS: " SEQ6_FINALS_FH
-                           DISPLAY "AVERAGE: " SEQ6_AVERAGE_FH
-                           DISPLAY "==============================="
-                           DISPLAY SPACE
+                           EVALUATE HT-RECORD-TAG
+                               WHEN "HDR"
+                                   MOVE ZERO TO WS-HT-READ-COUNT
+                               WHEN "TRL"
+                                   IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                       DISPLAY "RUN OK - "
+-                                          WS-HT-READ-COUNT
+-                                          " RECORD(S)"
+                                   ELSE
+                                       DISPLAY "WARNING - RECORD "
+-                                          "COUNT MISMATCH, FILE MAY "
+-                                          "BE CORRUPTED"
+                                   END-IF
+                               WHEN OTHER
+                                   ADD 1 TO WS-HT-READ-COUNT
+                                   DISPLAY
+-                                      "==============================="
+                                   DISPLAY "PRELIM: " SEQ6_PRELIM_FH
+                                   DISPLAY "MIDTERMS: " SEQ6_MIDTERM_FH
+                                   DISPLAY "FINALS: " SEQ6_FINALS_FH
+                                   DISPLAY "AVERAGE: " SEQ6_AVERAGE_FH
+                                   DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                                   DISPLAY
+-                                      "==============================="
+                                   DISPLAY SPACE
+                           END-EVALUATE
                    END-READ
                END-PERFORM
 
@@ -79,4 +138,18 @@
            END-IF.
 
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
