@@ -6,50 +6,98 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT SQNC7-FILE ASSIGN TO "sqnc_7.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQNC7-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
            FD SQNC7-FILE.
 
        01  SQNC7_RECORD.
-           05  SEQ7_USER_NUMBER_FH         PIC ZZ9.
-           05  SEQ7_SQUARE_FH              PIC ZZZ,ZZ9.
-           05  SEQ7_CUBE_FH                PIC ZZZ,ZZZ,ZZ9.
+           05  SEQ7_USER_NUMBER_FH         PIC ZZ9.99.
+           05  SEQ7_SQUARE_FH              PIC ZZZ,ZZZ,ZZ9.999.
+           05  SEQ7_CUBE_FH                PIC ZZZ,ZZZ,ZZZ,ZZ9.999.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
 
        WORKING-STORAGE SECTION.
-       01  SEQ7_USER_NUMBER        PIC 9(3).
-       01  SEQ7_STORE_RESULT       PIC ZZZ,ZZZ,ZZ9.
+       01  SEQ7_USER_NUMBER        PIC 9(3)V99.
+       01  SEQ7_INPUT_BUF          PIC X(10).
+       01  SEQ7_STORE_RESULT       PIC 9(9)V999.
+       01  SEQ7_STORE_RESULT_OUT   PIC ZZZ,ZZZ,ZZ9.999.
        01  SEQ7_EOF                PIC X VALUE "N".
        01  SEQ7_HISTORY            PIC X VALUE "N".
+           COPY "hdr-trl-vars.cpy".
+       01  SQNC7-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
 
        PROCEDURE DIVISION.
-           OPEN EXTEND SQNC7-FILE
 
-           DISPLAY "PLEASE INPUT A NUMBER: " WITH NO ADVANCING.
-           ACCEPT SEQ7_USER_NUMBER.
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
+           OPEN EXTEND SQNC7-FILE.
+           IF SQNC7-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC7-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC7-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER
+
+           DISPLAY "PLEASE INPUT A NUMBER (DECIMALS ALLOWED): "
+               WITH NO ADVANCING.
+           ACCEPT SEQ7_INPUT_BUF.
+           COMPUTE SEQ7_USER_NUMBER = FUNCTION NUMVAL(SEQ7_INPUT_BUF).
            MOVE SEQ7_USER_NUMBER TO SEQ7_USER_NUMBER_FH.
 
            COMPUTE SEQ7_STORE_RESULT = SEQ7_USER_NUMBER ** 2.
-           DISPLAY "SQUARE: " SEQ7_STORE_RESULT
+           MOVE SEQ7_STORE_RESULT TO SEQ7_STORE_RESULT_OUT.
+           DISPLAY "SQUARE: " SEQ7_STORE_RESULT_OUT
            MOVE SEQ7_STORE_RESULT TO SEQ7_SQUARE_FH.
-           
+
            COMPUTE SEQ7_STORE_RESULT = SEQ7_USER_NUMBER ** 3.
-           DISPLAY "CUBE: " SEQ7_STORE_RESULT.
+           MOVE SEQ7_STORE_RESULT TO SEQ7_STORE_RESULT_OUT.
+           DISPLAY "CUBE: " SEQ7_STORE_RESULT_OUT.
            MOVE SEQ7_STORE_RESULT TO SEQ7_CUBE_FH.
 
 
+           MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
+
            WRITE SQNC7_RECORD.
+               IF SQNC7-FILE-STATUS NOT = "00"
+                   MOVE "SQNC7-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC7-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+           ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SQNC7-FILE.
 
+           MOVE "CUBE-AND-SQUARE" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW  HISTORY? (Y): " WITH NO ADVANCING.
            ACCEPT SEQ7_HISTORY.
 
            IF SEQ7_HISTORY = "Y" OR SEQ7_HISTORY = "y"
                MOVE "N" TO SEQ7_EOF
                OPEN INPUT SQNC7-FILE
-               
+               IF SQNC7-FILE-STATUS NOT = "00"
+                   MOVE "SQNC7-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC7-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEQ7_EOF = "Y"
                READ SQNC7-FILE
                    AT END
@@ -57,12 +105,27 @@
                        MOVE "Y" TO SEQ7_EOF
 
                    NOT AT END
-                       DISPLAY "==============================="
-                       DISPLAY "NUMBER: " SEQ7_USER_NUMBER_FH
-                       DISPLAY "SQUARE: " SEQ7_SQUARE_FH
-                       DISPLAY "CUBE: " SEQ7_CUBE_FH
-                       DISPLAY "==============================="
-                       DISPLAY SPACE
+                       EVALUATE HT-RECORD-TAG
+                           WHEN "HDR"
+                               MOVE ZERO TO WS-HT-READ-COUNT
+                           WHEN "TRL"
+                               IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                   DISPLAY "RUN OK - "
+-                                      WS-HT-READ-COUNT " RECORD(S)"
+                               ELSE
+                                   DISPLAY "WARNING - RECORD COUNT "
+-                                      "MISMATCH, FILE MAY BE CORRUPTED"
+                               END-IF
+                           WHEN OTHER
+                               ADD 1 TO WS-HT-READ-COUNT
+                               DISPLAY "==========================="
+                               DISPLAY "NUMBER: " SEQ7_USER_NUMBER_FH
+                               DISPLAY "SQUARE: " SEQ7_SQUARE_FH
+                               DISPLAY "CUBE: " SEQ7_CUBE_FH
+                               DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                               DISPLAY "==========================="
+                               DISPLAY SPACE
+                       END-EVALUATE
 
                END-READ
                END-PERFORM
@@ -71,4 +134,18 @@
 
            END-IF
          
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
