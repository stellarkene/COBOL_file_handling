@@ -7,7 +7,11 @@
                FILE-CONTROL.
 
            SELECT SQNC8-FILE ASSIGN TO "sqnc_8.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQNC8-FILE-STATUS.
+           COPY "runlog-select.cpy".
+           COPY "shape-hist-select.cpy".
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,6 +22,11 @@
            05  SEQ8_RECT_LENGTH_FH         PIC ZZ9.99.
            05  SEQ8_RECT_AREA_FH           PIC ZZZ,ZZ9.99.
            05  SEQ8_RECT_PERIMETER_FH      PIC ZZZ,ZZ9.99.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+           COPY "shape-hist-rec.cpy".
+
 
        WORKING-STORAGE SECTION.
        01  SEQ8_RECT_WIDTH     PIC 9(3).
@@ -26,9 +35,18 @@
        01  SEQ8_RECT_PERIMETER PIC ZZZ,ZZ9.99.
        01  SEQ8_EOF            PIC X VALUE "N".
        01  SEQ8_HISTORY        PIC X VALUE "N".
+           COPY "hdr-trl-vars.cpy".
+       01  SQNC8-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
 
        PROCEDURE DIVISION.
+
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            DISPLAY "PLEASE INPUT WIDTH: " WITH NO ADVANCING.
            ACCEPT SEQ8_RECT_WIDTH.
 
@@ -43,21 +61,69 @@
            DISPLAY "PERIMETER: " SEQ8_RECT_PERIMETER.
 
            OPEN EXTEND SQNC8-FILE.
+           IF SQNC8-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC8-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC8-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
                MOVE SEQ8_RECT_WIDTH TO SEQ8_RECT_WIDTH_FH.
                MOVE SEQ8_RECT_LENGTH TO SEQ8_RECT_LENGTH_FH.
                MOVE SEQ8_RECT_AREA TO SEQ8_RECT_AREA_FH.
                MOVE SEQ8_RECT_PERIMETER TO SEQ8_RECT_PERIMETER_FH
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SEQ8_RECORD.
+               IF SQNC8-FILE-STATUS NOT = "00"
+                   MOVE "SQNC8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SQNC8-FILE.
 
+           OPEN EXTEND SHAPE-HIST-FILE.
+           IF WS-SHAPE-HIST-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SHAPE-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-SHAPE-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           MOVE "RECTANGLE" TO SH-SHAPE-TYPE.
+           MOVE SEQ8_RECT_WIDTH TO SH-DIM-1.
+           MOVE SEQ8_RECT_LENGTH TO SH-DIM-2.
+           MOVE ZERO TO SH-DIM-3.
+           MOVE SEQ8_RECT_AREA TO SH-AREA.
+           MOVE SEQ8_RECT_PERIMETER TO SH-PERIM-OR-CIRCUM.
+           MOVE WS-FH-OPERATOR-ID TO SH-OPERATOR-ID.
+           WRITE SHAPE-HIST-RECORD.
+           IF WS-SHAPE-HIST-FILE-STATUS NOT = "00"
+               MOVE "SHAPE-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE WS-SHAPE-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           CLOSE SHAPE-HIST-FILE.
+
+           MOVE "RECTANGLE" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW  HISTORY? (Y): " WITH NO ADVANCING.
            ACCEPT SEQ8_HISTORY.
 
            IF SEQ8_HISTORY = "Y" OR SEQ8_HISTORY = "y"
                MOVE "N" TO SEQ8_EOF
                OPEN INPUT SQNC8-FILE
-               
+               IF SQNC8-FILE-STATUS NOT = "00"
+                   MOVE "SQNC8-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC8-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEQ8_EOF = "Y"
                READ SQNC8-FILE
                    AT END
@@ -65,13 +131,29 @@
                        MOVE "Y" TO SEQ8_EOF
 
                    NOT AT END
-                       DISPLAY "==============================="
-                       DISPLAY "WIDTH: " SEQ8_RECT_WIDTH_FH
-                       DISPLAY "LENGTH: " SEQ8_RECT_LENGTH_FH
-                       DISPLAY "AREA: " SEQ8_RECT_AREA_FH
-                       DISPLAY "PERIMETER: " SEQ8_RECT_PERIMETER_FH
-                       DISPLAY "==============================="
-                       DISPLAY SPACE
+                       EVALUATE HT-RECORD-TAG
+                           WHEN "HDR"
+                               MOVE ZERO TO WS-HT-READ-COUNT
+                           WHEN "TRL"
+                               IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                   DISPLAY "RUN OK - "
+-                                      WS-HT-READ-COUNT " RECORD(S)"
+                               ELSE
+                                   DISPLAY "WARNING - RECORD COUNT "
+-                                      "MISMATCH, FILE MAY BE CORRUPTED"
+                               END-IF
+                           WHEN OTHER
+                               ADD 1 TO WS-HT-READ-COUNT
+                               DISPLAY "==========================="
+                               DISPLAY "WIDTH: " SEQ8_RECT_WIDTH_FH
+                               DISPLAY "LENGTH: " SEQ8_RECT_LENGTH_FH
+                               DISPLAY "AREA: " SEQ8_RECT_AREA_FH
+                               DISPLAY "PERIMETER: "
+-                                  SEQ8_RECT_PERIMETER_FH
+                               DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                               DISPLAY "==========================="
+                               DISPLAY SPACE
+                       END-EVALUATE
 
                END-READ
                END-PERFORM
@@ -80,4 +162,18 @@
 
            END-IF.
            
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
