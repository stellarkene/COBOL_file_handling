@@ -6,31 +6,52 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
            SELECT SEQ9-FILE ASSIGN TO "sqnc_9.dat"
--              ORGANIZATION IS LINE SEQUENTIAL.
-       
+-              ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEQ9-FILE-STATUS.
+           COPY "runlog-select.cpy".
+           COPY "shape-hist-select.cpy".
+
+
 
        DATA DIVISION.
        FILE SECTION.
            FD SEQ9-FILE.
 
        01  SEQ9_RECORD.
-           05  SEQ9_DIAMETER_FH        PIC Z9.99.
-           05  SEQ9_CIR_AREA_FH        PIC ZZZ,ZZ9.99.
-           05  SEQ9_CIRCUMEFERENCE_FH  PIC ZZZ,ZZ9.99.
+           05  SEQ9_DIAMETER_FH        PIC ZZZZZ9.99.
+           05  SEQ9_CIR_AREA_FH        PIC ZZZ,ZZZ,ZZZ,ZZ9.9999.
+           05  SEQ9_CIRCUMEFERENCE_FH  PIC ZZZ,ZZZ,ZZ9.9999.
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+           COPY "shape-hist-rec.cpy".
+
 
        WORKING-STORAGE SECTION.
-       01  SEQ9_PI                 PIC 9(1)V99 VALUE 3.14.
-       01  SEQ9_DIAMETER           PIC 9(2).
-       01  SEQ9_RADIUS             PIC 9(4)V99.
-       01  SEQ9_CIR_AREA           PIC ZZZ,ZZ9.99.
-       01  SEQ9_CIRCUMEFERENCE     PIC ZZZ,ZZ9.99.
+       01  SEQ9_PI                 PIC 9V9(8) VALUE 3.14159265.
+       01  SEQ9_DIAMETER           PIC 9(6)V99.
+       01  SEQ9_INPUT_BUF          PIC X(12).
+       01  SEQ9_RADIUS             PIC 9(6)V9999.
+       01  SEQ9_CIR_AREA           PIC ZZZ,ZZZ,ZZZ,ZZ9.9999.
+       01  SEQ9_CIRCUMEFERENCE     PIC ZZZ,ZZZ,ZZ9.9999.
        01  SEQ9_EOF                PIC X VALUE "N".
        01  SEQ9_HISTORY            PIC X VALUE "N".
+           COPY "hdr-trl-vars.cpy".
+       01  SEQ9-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
 
        PROCEDURE DIVISION.
-           DISPLAY "PLEASE INPUT DIAMETER: " WITH NO ADVANCING.
-           ACCEPT SEQ9_DIAMETER.
+
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
+           DISPLAY "PLEASE INPUT DIAMETER (UP TO 999999.99): "
+               WITH NO ADVANCING.
+           ACCEPT SEQ9_INPUT_BUF.
+           COMPUTE SEQ9_DIAMETER = FUNCTION NUMVAL(SEQ9_INPUT_BUF).
 
            COMPUTE SEQ9_RADIUS = SEQ9_DIAMETER / 2.
            COMPUTE SEQ9_CIR_AREA = SEQ9_PI * SEQ9_RADIUS * SEQ9_RADIUS.
@@ -39,22 +60,70 @@
            COMPUTE SEQ9_CIRCUMEFERENCE = 2 * SEQ9_PI * SEQ9_RADIUS.
            DISPLAY "CIRCUMFERENCE: " SEQ9_CIRCUMEFERENCE.
            
-           OPEN EXTEND SEQ9-FILE
+           OPEN EXTEND SEQ9-FILE.
+           IF SEQ9-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SEQ9-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SEQ9-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER
                MOVE SEQ9_DIAMETER TO SEQ9_DIAMETER_FH.
                MOVE SEQ9_CIR_AREA TO SEQ9_CIR_AREA_FH.
                MOVE SEQ9_CIRCUMEFERENCE TO SEQ9_CIRCUMEFERENCE_FH.
 
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SEQ9_RECORD.
-
+               IF SEQ9-FILE-STATUS NOT = "00"
+                   MOVE "SEQ9-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SEQ9-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
+
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SEQ9-FILE.
 
+           OPEN EXTEND SHAPE-HIST-FILE.
+           IF WS-SHAPE-HIST-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SHAPE-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE WS-SHAPE-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           MOVE "AREA-CIRCUM-CIRCLE" TO SH-SHAPE-TYPE.
+           MOVE SEQ9_DIAMETER TO SH-DIM-1.
+           MOVE ZERO TO SH-DIM-2.
+           MOVE ZERO TO SH-DIM-3.
+           MOVE SEQ9_CIR_AREA TO SH-AREA.
+           MOVE SEQ9_CIRCUMEFERENCE TO SH-PERIM-OR-CIRCUM.
+           MOVE WS-FH-OPERATOR-ID TO SH-OPERATOR-ID.
+           WRITE SHAPE-HIST-RECORD.
+           IF WS-SHAPE-HIST-FILE-STATUS NOT = "00"
+               MOVE "SHAPE-HIST-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "WRITE" TO WS-FH-ERR-OPERATION
+               MOVE WS-SHAPE-HIST-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           CLOSE SHAPE-HIST-FILE.
+
+           MOVE "AREA-CIRCUM-CIRCLE" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
+
            DISPLAY "VIEW  HISTORY? (Y): " WITH NO ADVANCING.
            ACCEPT SEQ9_HISTORY.
 
            IF SEQ9_HISTORY = "Y" OR SEQ9_HISTORY = "y"
                MOVE "N" TO SEQ9_EOF
                OPEN INPUT SEQ9-FILE
-               
+               IF SEQ9-FILE-STATUS NOT = "00"
+                   MOVE "SEQ9-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SEQ9-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                PERFORM UNTIL SEQ9_EOF = "Y"
                READ SEQ9-FILE
                    AT END
@@ -62,12 +131,28 @@
                        MOVE "Y" TO SEQ9_EOF
 
                    NOT AT END
-                       DISPLAY "==============================="
-                       DISPLAY "DIAMETER: " SEQ9_DIAMETER_FH
-                       DISPLAY "AREA: " SEQ9_CIR_AREA_FH
-                       DISPLAY "CIRCUMFERENCE: " SEQ9_CIRCUMEFERENCE_FH
-                       DISPLAY "==============================="
-                       DISPLAY SPACE
+                       EVALUATE HT-RECORD-TAG
+                           WHEN "HDR"
+                               MOVE ZERO TO WS-HT-READ-COUNT
+                           WHEN "TRL"
+                               IF WS-HT-READ-COUNT = HT-RECORD-COUNT
+                                   DISPLAY "RUN OK - "
+-                                      WS-HT-READ-COUNT " RECORD(S)"
+                               ELSE
+                                   DISPLAY "WARNING - RECORD COUNT "
+-                                      "MISMATCH, FILE MAY BE CORRUPTED"
+                               END-IF
+                           WHEN OTHER
+                               ADD 1 TO WS-HT-READ-COUNT
+                               DISPLAY "==========================="
+                               DISPLAY "DIAMETER: " SEQ9_DIAMETER_FH
+                               DISPLAY "AREA: " SEQ9_CIR_AREA_FH
+                               DISPLAY "CIRCUMFERENCE: "
+-                                  SEQ9_CIRCUMEFERENCE_FH
+                               DISPLAY "OPERATOR: " OPERATOR-ID-FH
+                               DISPLAY "==========================="
+                               DISPLAY SPACE
+                       END-EVALUATE
 
                END-READ
                END-PERFORM
@@ -76,4 +161,18 @@
 
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+
+       COPY "capture-operator.cpy".
