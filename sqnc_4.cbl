@@ -6,7 +6,10 @@
                INPUT-OUTPUT SECTION.
                    FILE-CONTROL.
        SELECT SQNC4-FILE ASSIGN TO "sqnc_4.dat"
--                  ORGANIZATION IS LINE SEQUENTIAL.
+-                  ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQNC4-FILE-STATUS.
+           COPY "runlog-select.cpy".
+
 
        DATA DIVISION.
            FILE SECTION.
@@ -15,33 +18,84 @@
        01  SQNC4_RECORD.
            05  SEQ4_CELCIUS_FH        PIC +ZZ,ZZ9.99.
            05  SEQ4_FAHRENHEIT_FH     PIC +ZZ,ZZ9.99. 
+           COPY "operator-field.cpy".
+           COPY "hdr-trl-rec.cpy".
+           COPY "fd-vars.cpy".
+
            
            WORKING-STORAGE SECTION.
        01  SEQ4_CELCIUS        PIC S9(5)v99.
        01  SEQ4_FAHRENHEIT     PIC S9(5)v99.
        01  SEQ4_F_OUT          PIC ZZ,ZZZ.99.
+       01  SEQ4_C_OUT          PIC ZZ,ZZZ.99.
+       01  SEQ4_DIRECTION      PIC X VALUE "C".
        01  SEQ4_HISTORY        PIC X VALUE "N".
        01  SEQ4_EOF            PIC X VALUE "N".
+           COPY "hdr-trl-vars.cpy".
+       01  SQNC4-FILE-STATUS            PIC XX.
+           COPY "ws-vars.cpy".
+
 
 
        PROCEDURE DIVISION.
+
+
+
+       PERFORM CAPTURE-OPERATOR-ID.
+
            
 
-           DISPLAY "PLEASE INPUT SEQ4_CELCIUS: " WITH NO ADVANCING.
-           ACCEPT SEQ4_CELCIUS.
+           DISPLAY "CONVERT (C)ELSIUS TO FAHRENHEIT OR "
+-              "(F)AHRENHEIT TO CELSIUS? " WITH NO ADVANCING.
+           ACCEPT SEQ4_DIRECTION.
+
+           IF SEQ4_DIRECTION = "F" OR SEQ4_DIRECTION = "f"
+               DISPLAY "PLEASE INPUT SEQ4_FAHRENHEIT: " WITH NO
+-                  ADVANCING
+               ACCEPT SEQ4_FAHRENHEIT
+               COMPUTE SEQ4_CELCIUS = (SEQ4_FAHRENHEIT - 32) * 5 / 9
+           ELSE
+               DISPLAY "PLEASE INPUT SEQ4_CELCIUS: " WITH NO ADVANCING
+               ACCEPT SEQ4_CELCIUS
+               COMPUTE SEQ4_FAHRENHEIT = (SEQ4_CELCIUS * 9 / 5) + 32
+           END-IF.
 
-           COMPUTE SEQ4_FAHRENHEIT = (SEQ4_CELCIUS * 9 / 5) + 32.
            MOVE SEQ4_FAHRENHEIT TO SEQ4_F_OUT.
+           MOVE SEQ4_CELCIUS TO SEQ4_C_OUT.
+
 
-           
            OPEN EXTEND SQNC4-FILE.
+           IF SQNC4-FILE-STATUS NOT = "00" AND NOT = "05"
+               MOVE "SQNC4-FILE" TO WS-FH-ERR-FILE-NAME
+               MOVE "OPEN" TO WS-FH-ERR-OPERATION
+               MOVE SQNC4-FILE-STATUS TO WS-FH-ERR-STATUS
+               PERFORM REPORT-FILE-ERROR
+           END-IF.
+           PERFORM WRITE-HT-HEADER.
                MOVE SEQ4_CELCIUS TO SEQ4_CELCIUS_FH.
                MOVE SEQ4_FAHRENHEIT TO SEQ4_FAHRENHEIT_FH.
+               MOVE WS-FH-OPERATOR-ID TO OPERATOR-ID-FH
                WRITE SQNC4_RECORD.
+               IF SQNC4-FILE-STATUS NOT = "00"
+                   MOVE "SQNC4-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "WRITE" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC4-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF.
+               ADD 1 TO WS-HT-DETAIL-COUNT.
 
+           PERFORM WRITE-HT-TRAILER.
            CLOSE SQNC4-FILE.
 
-           DISPLAY "CONVERTED TO SEQ4_FAHRENHEIT: " SEQ4_F_OUT.
+           IF SEQ4_DIRECTION = "F" OR SEQ4_DIRECTION = "f"
+               DISPLAY "CONVERTED TO SEQ4_CELCIUS: " SEQ4_C_OUT
+           ELSE
+               DISPLAY "CONVERTED TO SEQ4_FAHRENHEIT: " SEQ4_F_OUT
+           END-IF.
+
+           MOVE "CEL-FAHRENHEIT" TO WS-RUNLOG-PROGRAM-ID.
+           PERFORM WRITE-RUN-LOG-ENTRY.
+
 
            DISPLAY "VIEW  HISTORY? (Y): " WITH NO ADVANCING.
            ACCEPT SEQ4_HISTORY.
@@ -50,19 +104,58 @@
                MOVE "N" TO SEQ4_EOF
 
                OPEN INPUT SQNC4-FILE
+               IF SQNC4-FILE-STATUS NOT = "00"
+                   MOVE "SQNC4-FILE" TO WS-FH-ERR-FILE-NAME
+                   MOVE "OPEN" TO WS-FH-ERR-OPERATION
+                   MOVE SQNC4-FILE-STATUS TO WS-FH-ERR-STATUS
+                   PERFORM REPORT-FILE-ERROR
+               END-IF
                    PERFORM UNTIL SEQ4_EOF = "Y"
                        READ SQNC4-FILE
                            AT END
                                DISPLAY "END OF HISTORY"
                                MOVE "Y" TO SEQ4_EOF
                            NOT AT END
-                               DISPLAY SEQ4_CELCIUS_FH "C = " 
--                                  SEQ4_FAHRENHEIT_FH "F"
+                               EVALUATE HT-RECORD-TAG
+                                   WHEN "HDR"
+                                       MOVE ZERO TO WS-HT-READ-COUNT
+                                   WHEN "TRL"
+                                       IF WS-HT-READ-COUNT =
+-                                          HT-RECORD-COUNT
+                                           DISPLAY "RUN OK - "
+-                                              WS-HT-READ-COUNT
+-                                              " RECORD(S)"
+                                       ELSE
+                                           DISPLAY "WARNING - RECORD "
+-                                              "COUNT MISMATCH, FILE "
+-                                              "MAY BE CORRUPTED"
+                                       END-IF
+                                   WHEN OTHER
+                                       ADD 1 TO WS-HT-READ-COUNT
+                                       DISPLAY SEQ4_CELCIUS_FH "C = "
+-                                          SEQ4_FAHRENHEIT_FH "F"
+-                                          " (BY " OPERATOR-ID-FH ")"
+                               END-EVALUATE
                        END-READ
                    END-PERFORM
                CLOSE SQNC4-FILE
            END-IF.
-           STOP RUN.
+           GOBACK.
 
       *check .dat existance
-       
\ No newline at end of file
+       
+
+       COPY "runlog-write.cpy".
+
+       COPY "file-error.cpy".
+
+       COPY "write-hdr.cpy".
+
+
+       COPY "write-trl.cpy".
+
+
+
+       
+
+       COPY "capture-operator.cpy".
